@@ -37,6 +37,73 @@
                     ALTERNATE RECORD KEY IS MARCA-BIKE
                                             WITH DUPLICATES.
 
+            SELECT CADNOTIF
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYNOTIF
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADRESERVA
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYRESERVA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS KEYMODRESERVA
+                                            WITH DUPLICATES.
+
+            SELECT CADAUDIT
+                    ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADFUNC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-FUNC
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADAVAL
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYAVAL
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADINSP
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYINSP
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADCEP
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRAD
+                                            WITH DUPLICATES.
+
+            SELECT CADREGIAO
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-REGIAO
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADCANCEL
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYCANCEL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKNUM-BIKE-CANC
+                                            WITH DUPLICATES.
+
       *
       *--------------------------------------------------------------
       *
@@ -73,6 +140,44 @@
            03 VALCOBRADO       PIC 9(06)V99.
            03 STATUS-BIKE      PIC X(01).
            03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+
+       FD CADNOTIF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADNOTIF.DAT".
+       01 REGNOTIF.
+           03 KEYNOTIF.
+               05 FKCPF-CLI-NOTIF    PIC 9(11).
+               05 FKNUM-BIKE-NOTIF   PIC 9(04).
+               05 DTLOCACAO-NOTIF.
+                   07 DIA-LOCA-NOTIF     PIC 9(02).
+                   07 MES-LOCA-NOTIF     PIC 9(02).
+                   07 ANO-LOCA-NOTIF     PIC 9(04).
+               05 HRLOCACAO-NOTIF   PIC 9(02).
+               05 MINLOCACAO-NOTIF  PIC 9(02).
+           03 TIPONOTIF        PIC X(01).
+           03 DESTINONOTIF     PIC X(20).
+           03 DTENVIO          PIC 9(08).
+           03 HRENVIO          PIC 9(06).
+           03 MENSNOTIF        PIC X(50).
+
+       FD CADRESERVA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADRESERVA.DAT".
+       01 REGRESERVA.
+           03 KEYRESERVA.
+               05 CPF-CLI-RESERVA     PIC 9(11).
+               05 SEQ-RESERVA         PIC 9(04).
+           03 KEYMODRESERVA.
+               05 MARCA-RESERVA       PIC X(20).
+               05 MODELO-RESERVA      PIC X(20).
+           03 DTRESERVA               PIC 9(08).
+           03 SITRESERVA              PIC X(01).
+           03 SITRESERVADESC          PIC X(10).
+           03 NUM-BIKE-ATENDIDA       PIC 9(04).
 
        FD CADCLI
            LABEL RECORD IS STANDARD
@@ -92,6 +197,8 @@
                05 DIANASC-CLI    PIC 9(02).
                05 MESNASC-CLI    PIC 9(02).
                05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
 
        FD CADBIKE LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADBIKE.DAT".
@@ -100,6 +207,7 @@
            03 MARCA-BIKE    PIC X(20).
            03 MODELO-BIKE   PIC X(20).
            03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
            03 ARO           PIC 9(02).
            03 COR           PIC 9(01).
            03 CORDESC       PIC X(10).
@@ -116,6 +224,157 @@
                05 DIAULTUSO-BIKE    PIC 9(02).
                05 MESULTUSO-BIKE    PIC 9(02).
                05 ANOULTUSO-BIKE    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      * TRILHA DE AUDITORIA DE INCLUSAO/ALTERACAO/EXCLUSAO, COMUM A
+      * CADBIKE (SGB002), CADCLI (SGB003) E CADLOC (SGB004)
+      *--------------------------------------------------------------
+      *
+       FD CADAUDIT
+           VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+           03 DTAUDIT.
+               05 ANO-AUD   PIC 9(04).
+               05 MES-AUD   PIC 9(02).
+               05 DIA-AUD   PIC 9(02).
+           03 HRAUDIT.
+               05 HR-AUD    PIC 9(02).
+               05 MIN-AUD   PIC 9(02).
+               05 SEG-AUD   PIC 9(02).
+               05 CENT-AUD  PIC 9(02).
+           03 PROGAUDIT      PIC X(06).
+           03 OPERAUDIT      PIC X(01).
+           03 CHAVEAUDIT     PIC X(30).
+           03 REGAUDIT-ANTES  PIC X(219).
+           03 REGAUDIT-DEPOIS PIC X(219).
+      *
+      *--------------------------------------------------------------
+      * QUADRO DE FUNCIONARIOS/ATENDENTES, USADO PARA VALIDAR O
+      * OPERADOR QUE ABRE CADA LOCACAO (VIDE ACC-OPERADOR)
+      *--------------------------------------------------------------
+      *
+       FD CADFUNC
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 COD-FUNC        PIC 9(04).
+                03 NOME-FUNC       PIC X(30).
+                03 SITUAC-FUNC     PIC X(01).
+                03 DSCSITUAC-FUNC  PIC X(08).
+      *
+      *--------------------------------------------------------------
+      * AVALIACAO DE SATISFACAO DO CLIENTE, PEDIDA LOGO APOS O
+      * PAGAMENTO DA LOCACAO (STATUS-BIKE = 'P'), VIDE ACC-AVALIACAO.
+      * CARREGA COPIAS DE MARCA/MODELO E OPERADOR PARA PERMITIR MEDIA
+      * POR MODELO DE BIKE E POR ATENDENTE SEM PRECISAR CRUZAR COM
+      * CADBIKE/CADFUNC EM CADA RELATORIO
+      *--------------------------------------------------------------
+      *
+       FD CADAVAL
+               VALUE OF FILE-ID IS "CADAVAL.DAT".
+       01 REGAVAL.
+                03 KEYAVAL.
+                  05 AVFKCPF-CLI    PIC 9(11).
+                  05 AVFKNUM-BIKE   PIC 9(04).
+                  05 AVDTLOCACAO.
+                    07 AVDIA-LOCA   PIC 9(02).
+                    07 AVMES-LOCA   PIC 9(02).
+                    07 AVANO-LOCA   PIC 9(04).
+                  05 AVHRLOCACAO    PIC 9(02).
+                  05 AVMINLOCACAO   PIC 9(02).
+                03 AVMARCA-BIKE     PIC X(20).
+                03 AVMODELO-BIKE    PIC X(20).
+                03 AVOPERADOR       PIC 9(04).
+                03 AVNOTA           PIC 9(01).
+                03 DTAVAL.
+                  05 ANO-AVAL       PIC 9(04).
+                  05 MES-AVAL       PIC 9(02).
+                  05 DIA-AVAL       PIC 9(02).
+                03 HRAVAL.
+                  05 HR-AVAL        PIC 9(02).
+                  05 MIN-AVAL       PIC 9(02).
+      *
+      *--------------------------------------------------------------
+      * VISTORIA DE CONDICAO DA BIKE, PREENCHIDA NA RETIRADA (TIPOINSP
+      * = 'R') E NA ENTREGA (TIPOINSP = 'E'), VIDE ACC-VISTORIA. CADA
+      * LOCACAO GERA ATE DUAS VISTORIAS, DIFERENCIADAS PELO TIPOINSP
+      * DENTRO DA MESMA CHAVE DE LOCACAO
+      *--------------------------------------------------------------
+      *
+       FD CADINSP
+               VALUE OF FILE-ID IS "CADINSP.DAT".
+       01 REGINSP.
+                03 KEYINSP.
+                  05 INSFKCPF-CLI    PIC 9(11).
+                  05 INSFKNUM-BIKE   PIC 9(04).
+                  05 INSDTLOCACAO.
+                    07 INSDIA-LOCA   PIC 9(02).
+                    07 INSMES-LOCA   PIC 9(02).
+                    07 INSANO-LOCA   PIC 9(04).
+                  05 INSHRLOCACAO    PIC 9(02).
+                  05 INSMINLOCACAO   PIC 9(02).
+                  05 TIPOINSP        PIC X(01).
+                03 INSARRANHOES      PIC X(01).
+                03 INSFREIOS         PIC X(01).
+                03 INSPNEUS          PIC X(01).
+                03 INSOBS            PIC X(30).
+                03 DTINSP.
+                  05 ANO-INSP        PIC 9(04).
+                  05 MES-INSP        PIC 9(02).
+                  05 DIA-INSP        PIC 9(02).
+                03 HRINSP.
+                  05 HR-INSP         PIC 9(02).
+                  05 MIN-INSP        PIC 9(02).
+      *
+      *--------------------------------------------------------------
+      * CEP DO CLIENTE (LIDO PELO FKCEP DE CADCLI) E TABELA DE REGIOES
+      * DE ENTREGA, USADOS SO PARA A TAXA DE ENTREGA POR REGIAO EM
+      * ACC-VALCOBRADO -- NUNCA GRAVADOS POR ESTE PROGRAMA
+      *--------------------------------------------------------------
+      *
+       FD CADCEP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 LOGRAD          PIC X(35).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(12).
+           03 UF              PIC X(02).
+           03 DSCUF           PIC X(20).
+           03 LONGITU         PIC X(12).
+           03 LATITU          PIC X(12).
+           03 REGIAO-CDD      PIC 9(01).
+           03 DSC-REGIAOCDD   PIC X(12).
+
+       FD CADREGIAO
+           VALUE OF FILE-ID IS "CADREGIAO.DAT".
+       01 REGCADREGIAO.
+           03 COD-REGIAO      PIC 9(01).
+           03 DSC-REGIAO      PIC X(13).
+           03 VALENTREGA      PIC 9(04)V99.
+      *
+      *--------------------------------------------------------------
+      * CANCELAMENTOS DE LOCACAO (MOTIVO E, SE HOUVER, TAXA COBRADA),
+      * GRAVADOS ANTES DE EXC-DL1 EXCLUIR O REGLOC DEFINITIVAMENTE
+      *--------------------------------------------------------------
+      *
+       FD CADCANCEL
+           VALUE OF FILE-ID IS "CADCANCEL.DAT".
+       01 REGCANCEL.
+           03 KEYCANCEL.
+               05 FKNUM-BIKE-CANC   PIC 9(04).
+               05 DTCANCEL          PIC 9(08).
+               05 SEQ-CANCEL        PIC 9(04).
+           03 FKCPF-CLI-CANC        PIC 9(11).
+           03 MOTIVOCANCEL          PIC X(01).
+           03 MOTIVOCANCELDESC      PIC X(20).
+           03 VALTAXACANCEL         PIC 9(06)V99.
       *
       *--------------------------------------------------------------
       *
@@ -152,15 +411,70 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       
+       77 W-VALACUM       PIC 9(08)V99 VALUE ZEROS.
+       77 W-PERCDESCONTO  PIC 9(02)V99 VALUE ZEROS.
+      *
+      * TAXA DE MULTA POR ATRASO NA DEVOLUCAO -- VALOR FIXO,
+      * AJUSTAVEL AQUI CASO A LOCADORA MUDE A POLITICA DE MULTA
+       77 W-VALMULTA      PIC 9(06)V99 VALUE 050,00.
+       77 W-ATRASO        PIC X(01) VALUE "N".
+      *
+      * APOIO AO CALCULO DE TARIFA POR DIARIA/SEMANA
+       77 W-TOTHORAS      PIC 9(06)V99 VALUE ZEROS.
+       77 W-QTDSEMANAS    PIC 9(04) VALUE ZEROS.
+       77 W-QTDDIAS       PIC 9(04) VALUE ZEROS.
+       77 W-HORASREST     PIC 9(06)V99 VALUE ZEROS.
+      *
+      * CAMPOS DE APOIO A TRILHA DE AUDITORIA
+       77 W-OPERAUD    PIC X(01) VALUE SPACES.
+       77 W-REGLOC-ANTES PIC X(150) VALUE SPACES.
+      *
+      * CAMPO DE APOIO PARA PRESERVAR O REGLOC DA NOVA LOCACAO EM
+      * MONTAGEM ENQUANTO SE PERCORRE O HISTORICO DO CLIENTE EM
+      * CADLOC, VIDE CALCULA-FIDELIDADE
+       77 W-REGLOC-SALVO PIC X(150) VALUE SPACES.
+      *
+      * CAMPO DE APOIO A VISTORIA DE CONDICAO DA BIKE (R=RETIRADA,
+      * E=ENTREGA), VIDE ACC-VISTORIA
+       77 W-TIPOINSP   PIC X(01) VALUE SPACES.
+      *
+      * CAMPO DE APOIO PARA PRESERVAR O CPF-CLI DO CLIENTE EM
+      * ATENDIMENTO ENQUANTO SE CONSULTA O CADCLI DO CLIENTE DA FILA
+      * DE RESERVA, VIDE AVISA-RESERVA
+       77 W-CPF-CLI-SALVO PIC 9(11) VALUE ZEROS.
+      *
+      * TAXA DE ENTREGA DA REGIAO DO CLIENTE (CADCEP/CADREGIAO), VIDE
+      * CALCULA-ENTREGA
+       77 W-VALENTREGA    PIC 9(04)V99 VALUE ZEROS.
+       01 W-DATAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-DATAUDIT-R REDEFINES W-DATAUDIT.
+           03 W-ANOAUD  PIC 9(04).
+           03 W-MESAUD  PIC 9(02).
+           03 W-DIAAUD  PIC 9(02).
+       01 W-HORAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-HORAUDIT-R REDEFINES W-HORAUDIT.
+           03 W-HRAUD   PIC 9(02).
+           03 W-MINAUD  PIC 9(02).
+           03 W-SEGAUD  PIC 9(02).
+           03 W-CENTAUD PIC 9(02).
+
       * TABELA DE SITUACAO DO CLIENTE
        01 TABLE-DSCSTATUS.
            03 TSTATUS1 PIC X(08) VALUE "LOCADA  ".
-           03 TSTATUS1 PIC X(08) VALUE "ENTREGUE".
+           03 TSTATUS2 PIC X(08) VALUE "ENTREGUE".
            03 TSTATUS3 PIC X(08) VALUE "PAGA    ".
        
        01 TTABLE-STATUS REDEFINES TABLE-DSCSTATUS.
            03 VALTABLE-DSCSTATUS PIC X(08) OCCURS 3 TIMES.
+
+      * TABELA DE SITUACAO DA BIKE, USADA PARA MANTER CADBIKE.SITUAC
+      * SINCRONIZADO COM A LOCACAO (VIDE SYNC-CADBIKE)
+       01 TABLE-SITUACBIKE.
+           03 TSITBK1 PIC X(11) VALUE "ATIVA      ".
+           03 TSITBK2 PIC X(11) VALUE "LOCADA     ".
+
+       01 TTABLE-SITUACBIKE REDEFINES TABLE-SITUACBIKE.
+           03 VALTABLE-SITUACBIKE PIC X(11) OCCURS 2 TIMES.
       *
       *--------------------------------------------------------------
       *
@@ -168,9 +482,11 @@
        01  TELALOC.
            05  LINE 01  COLUMN 01 
                VALUE  "                    * MOVIMENTO DE LOCAC".
-           05  LINE 01  COLUMN 41 
+           05  LINE 01  COLUMN 41
                VALUE  "AO *".
-           05  LINE 03  COLUMN 01 
+           05  LINE 02  COLUMN 01
+               VALUE  "   ATENDENTE:        ".
+           05  LINE 03  COLUMN 01
                VALUE  "   CPF:                      NOME:".
            05  LINE 04  COLUMN 01 
                VALUE  "                         TELEFONE:".
@@ -190,8 +506,39 @@
                VALUE  "   VALOR LOCACAO:".
            05  LINE 13  COLUMN 01 
                VALUE  "   VALOR COBRADO:".
-           05  LINE 15  COLUMN 01 
+           05  LINE 14  COLUMN 01
+               VALUE  "   CAUCAO:".
+           05  LINE 14  COLUMN 30
+               VALUE  "DEVOLVIDO:".
+           05  LINE 15  COLUMN 01
                VALUE  "   STATUS:   -".
+           05  LINE 17  COLUMN 01
+               VALUE  "   AVALIACAO DO CLIENTE (1 A 5):".
+           05  TAVNOTA
+               LINE 17  COLUMN 35  PIC 9(01)
+               USING  AVNOTA.
+           05  LINE 18  COLUMN 01
+               VALUE  "   VISTORIA - ARRANHOES:   FREIOS:   PNEUS:".
+           05  TINSARRANHOES
+               LINE 18  COLUMN 23  PIC X(01)
+               USING  INSARRANHOES.
+           05  TINSFREIOS
+               LINE 18  COLUMN 34  PIC X(01)
+               USING  INSFREIOS.
+           05  TINSPNEUS
+               LINE 18  COLUMN 44  PIC X(01)
+               USING  INSPNEUS.
+           05  LINE 19  COLUMN 01
+               VALUE  "   OBSERVACOES:".
+           05  TINSOBS
+               LINE 19  COLUMN 17  PIC X(30)
+               USING  INSOBS.
+           05  TOPERADOR
+               LINE 02  COLUMN 14  PIC 9(04)
+               USING  OPERADOR.
+           05  TNOME-FUNC
+               LINE 02  COLUMN 19  PIC X(30)
+               USING  NOME-FUNC.
            05  TCPF-CLI
                LINE 03  COLUMN 09  PIC 999.999.999.99
                USING  CPF-CLI.
@@ -249,6 +596,12 @@
            05  TVALCOBRADO
                LINE 13  COLUMN 19  PIC ZZZZZ9,99
                USING  VALCOBRADO.
+           05  TVALCAUCAO
+               LINE 14  COLUMN 12  PIC ZZZZZ9,99
+               USING  VALCAUCAO.
+           05  TVALCAUCAODEV
+               LINE 14  COLUMN 41  PIC ZZZZZ9,99
+               USING  VALCAUCAODEV.
            05  TSTATUS-BIKE
                LINE 15  COLUMN 12  PIC X(01)
                USING  STATUS-BIKE.
@@ -274,7 +627,105 @@
                                                           TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ROT-FIM.
-            OPEN INPUT CADCLI CADBIKE.
+            OPEN INPUT CADCLI.
+            OPEN I-O CADBIKE
+            IF ST-ERRO NOT = "00"
+                MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+            OPEN I-O CADNOTIF
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADNOTIF
+                    CLOSE CADNOTIF
+                    OPEN I-O CADNOTIF
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADNOTIF.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN I-O CADRESERVA
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADRESERVA
+                    CLOSE CADRESERVA
+                    OPEN I-O CADRESERVA
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADRESERVA.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN EXTEND CADAUDIT
+            IF ST-ERRO NOT = "00"
+                OPEN OUTPUT CADAUDIT
+                CLOSE CADAUDIT
+                OPEN EXTEND CADAUDIT.
+            OPEN INPUT CADFUNC
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30" OR "35"
+                    OPEN OUTPUT CADFUNC
+                    CLOSE CADFUNC
+                    OPEN INPUT CADFUNC
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADFUNC.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN I-O CADAVAL
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADAVAL
+                    CLOSE CADAVAL
+                    OPEN I-O CADAVAL
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADAVAL.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN I-O CADINSP
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADINSP
+                    CLOSE CADINSP
+                    OPEN I-O CADINSP
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADINSP.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN INPUT CADCEP
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30" OR "35"
+                    OPEN OUTPUT CADCEP
+                    CLOSE CADCEP
+                    OPEN INPUT CADCEP
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADCEP.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN INPUT CADREGIAO
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30" OR "35"
+                    OPEN OUTPUT CADREGIAO
+                    CLOSE CADREGIAO
+                    OPEN INPUT CADREGIAO
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADREGIAO.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN I-O CADCANCEL
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCANCEL
+                    CLOSE CADCANCEL
+                    OPEN I-O CADCANCEL
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADCANCEL.DAT *"
+                                                          TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
 
        CLEAR-VARS.
       * LOCACAO
@@ -283,7 +734,10 @@
            MOVE ZEROS TO MINLOCACAO DTPREVISAO HRPREVISAO
            MOVE ZEROS TO MINPREVISAO DTENTREGA HRENTREGA MINENTREGA
            MOVE ZEROS TO HRUSO MINUSO VALLOCACAO VALCOBRADO
-           MOVE SPACES TO STATUS-BIKE DSCSTATUS-BIKE
+           MOVE ZEROS TO VALCAUCAO VALCAUCAODEV CODFILIAL-LOC
+           MOVE ZEROS TO OPERADOR W-VALENTREGA
+           MOVE SPACES TO STATUS-BIKE DSCSTATUS-BIKE W-REGLOC-ANTES
+           MOVE ZEROS TO W-SEL
 
       * CLIENTE
            MOVE ZEROS TO CPF-CLI NUM-CLI TEL-CLI FKCEP DATNASC
@@ -298,18 +752,53 @@
       * BIKE
            MOVE ZEROS TO NUM-BIKE ARO COR VALCOMPRA VALHORA
            MOVE ZEROS TO VALLOC DATCOMPRA-BIKE DATULTUSO-BIKE
-           MOVE SPACES TO MARCA-BIKE MODELO-BIKE CATEG CORDESC
+           MOVE ZEROS TO HORASACUM CODFILIAL
+           MOVE SPACES TO MARCA-BIKE MODELO-BIKE CATEG CATEGDESC
+               CORDESC CODFILIALDESC
            MOVE SPACES TO SITUAC SITUACDESC
-      
+
+      * FUNCIONARIO/ATENDENTE
+           MOVE ZEROS TO COD-FUNC
+           MOVE SPACES TO NOME-FUNC SITUAC-FUNC DSCSITUAC-FUNC
+
       * DISPLAY INICIAL DA TELA
            DISPLAY TELALOC.
 
+      *
+      *--------------------------------------------------------------
+      * IDENTIFICACAO DO ATENDENTE QUE ESTA PROCESSANDO A LOCACAO,
+      * VALIDADA CONTRA O QUADRO DE FUNCIONARIOS (CADFUNC)
+      *--------------------------------------------------------------
+      *
+       ACC-OPERADOR.
+           ACCEPT TOPERADOR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADLOC CADCLI CADBIKE CADNOTIF CADRESERVA CADAUDIT
+                   CADFUNC CADAVAL CADINSP CADCEP CADREGIAO CADCANCEL
+               GO TO ROT-FIM.
+           IF OPERADOR = ZEROS
+               MOVE "* MATRICULA DO ATENDENTE INVALIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-OPERADOR.
+           MOVE OPERADOR TO COD-FUNC.
+       READ-CADFUNC.
+           READ CADFUNC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ATENDENTE NAO CADASTRADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-OPERADOR.
+           IF SITUAC-FUNC NOT = "A" AND "a"
+               MOVE "* ATENDENTE INATIVO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-OPERADOR.
+           DISPLAY TELALOC.
+
        ACCFKCPF-CLI.
            ACCEPT TCPF-CLI
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02 OR 01
-               CLOSE CADLOC CADCLI CADBIKE
-               GO TO ROT-FIM.
+               GO TO ACC-OPERADOR.
            IF CPF-CLI = ZEROS
                MOVE "* CODIGO INVALIDO! *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -322,6 +811,8 @@
               IF ST-ERRO = "00"
                   MOVE CPF-CLI TO FKCPF-CLI
                   DISPLAY TELALOC
+                  PERFORM CALCULA-FIDELIDADE THRU CALCULA-FIDELIDADE-FIM
+                  PERFORM CALCULA-ENTREGA THRU CALCULA-ENTREGA-FIM
               ELSE
                   MOVE "* ERRO AO LER CLIENTE *" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -329,7 +820,56 @@
                MOVE "* CLIENTE NAO EXISTE *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ACCFKCPF-CLI.
-        
+      *
+      *--------------------------------------------------------------
+      * HISTORICO DE LOCACOES DO CLIENTE, VIA A CHAVE ALTERNATIVA
+      * FKCPF-CLI, PARA CONSULTA SEM PRECISAR INFORMAR CADA BIKE
+      *--------------------------------------------------------------
+      *
+       ACC-HISTOPC.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (24, 20) "VER HISTORICO DESTE CLIENTE? (S/N): ".
+           ACCEPT (24, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S" OR "s"
+               GO TO HIST-INICIO.
+           IF W-OPCAO NOT = "N" AND "n"
+               MOVE "* DIGITE APENAS S OU N *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-HISTOPC.
+           GO TO ACCFKNUM-BIKE.
+      *
+       HIST-INICIO.
+           MOVE CPF-CLI TO FKCPF-CLI
+           START CADLOC KEY IS >= FKCPF-CLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* NENHUMA LOCACAO PARA ESSE CLIENTE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACCFKNUM-BIKE.
+       HIST-PROX.
+           READ CADLOC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               MOVE "* FIM DO HISTORICO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACCFKNUM-BIKE.
+           IF FKCPF-CLI NOT = CPF-CLI
+               MOVE "* FIM DO HISTORICO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACCFKNUM-BIKE.
+           DISPLAY TELALOC
+           GO TO HIST-ACE.
+       HIST-ACE.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 30) "VER PROXIMA LOCACAO? (S): ".
+           ACCEPT (24, 56) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+               GO TO ACCFKNUM-BIKE.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S PARA 'SIM' *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO HIST-ACE
+           ELSE
+               GO TO HIST-PROX.
+      *
        ACCFKNUM-BIKE.
            ACCEPT TNUM-BIKE
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -341,12 +881,14 @@
                GO TO ACCFKNUM-BIKE.
            MOVE NUM-BIKE TO FKNUM-BIKE.
         
-       READ-CADBIKE.               
+       READ-CADBIKE.
            READ CADBIKE
            IF ST-ERRO NOT = "23"
                IF ST-ERRO = "00"
                    MOVE NUM-BIKE TO FKNUM-BIKE
+                   MOVE CODFILIAL TO CODFILIAL-LOC
                    DISPLAY TELALOC
+                   PERFORM VERIFICA-RESERVA THRU VERIFICA-RESERVA-FIM
                ELSE
                    MOVE "* ERRO AO LER BIKE *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -411,6 +953,7 @@
            READ CADLOC
            IF ST-ERRO NOT = "23"
                IF ST-ERRO = "00"
+                   MOVE REGLOC TO W-REGLOC-ANTES
                    MOVE 1 TO W-SEL
                    DISPLAY TELALOC
                    GO TO ACE-001
@@ -437,7 +980,7 @@
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ACC-DATAPREVISAO.
            MOVE 2 TO WFLAGDAT
-      ACC-DATAPREVISAOFIM.
+       ACC-DATAPREVISAOFIM.
           IF WFLAGDAT NOT = 0
               GO TO VALIDARDATAS
           ELSE
@@ -543,17 +1086,113 @@
                MOVE "* VALOR NAO PODE SER ZERO! *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ACC-VALLOCACAO.
-               
+           IF W-SEL NOT = 1 AND W-PERCDESCONTO NOT = ZEROS
+               COMPUTE VALLOCACAO ROUNDED =
+                   VALLOCACAO - (VALLOCACAO * W-PERCDESCONTO / 100)
+               DISPLAY TVALLOCACAO
+               MOVE "* DESCONTO DE FIDELIDADE APLICADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
        ACC-VALCOBRADO.
-           ACCEPT TVALCOBRADO
+      * VALOR COBRADO E CALCULADO A PARTIR DO TEMPO DE USO (HRUSO/
+      * MINUSO) E DAS TARIFAS DA BIKE LIDAS EM READ-CADBIKE, PARA NAO
+      * DEPENDER DE CALCULO DE CABECA DO ATENDENTE
+           PERFORM CALCULA-VALCOBRADO THRU CALCULA-VALCOBRADO-FIM
+           PERFORM VERIFICA-ATRASO THRU VERIFICA-ATRASO-FIM
+           PERFORM VERIFICA-ENTREGA THRU VERIFICA-ENTREGA-FIM
+           DISPLAY TVALCOBRADO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
                GO TO ACC-VALLOCACAO.
-           IF VALCOBRADO = ZEROS
-               MOVE "* VALOR NAO PODE SER ZERO! *" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
+      *
+      *--------------------------------------------------------------
+      * CALCULA O VALCOBRADO APLICANDO AS TARIFAS DE SEMANA E DIARIA
+      * DA BIKE (VALSEMANA/VALDIA) SEMPRE QUE O TEMPO DE USO (HRUSO/
+      * MINUSO) CRUZAR UM DIA OU UMA SEMANA CHEIA, EM VEZ DE COBRAR
+      * TUDO EMPILHADO EM CIMA DE VALHORA
+      *--------------------------------------------------------------
+      *
+       CALCULA-VALCOBRADO.
+           COMPUTE W-TOTHORAS ROUNDED = HRUSO + (MINUSO / 60)
+           IF W-TOTHORAS >= 168
+               COMPUTE W-QTDSEMANAS = W-TOTHORAS / 168
+               COMPUTE W-HORASREST ROUNDED =
+                   W-TOTHORAS - (W-QTDSEMANAS * 168)
+               GO TO CALCULA-VALCOBRADO-DIAS.
+           IF W-TOTHORAS >= 24
+               MOVE ZEROS TO W-QTDSEMANAS
+               MOVE W-TOTHORAS TO W-HORASREST
+               GO TO CALCULA-VALCOBRADO-DIAS.
+           MOVE ZEROS TO W-QTDSEMANAS W-QTDDIAS
+           COMPUTE VALCOBRADO ROUNDED = W-TOTHORAS * VALHORA
+           GO TO CALCULA-VALCOBRADO-FIM.
+       CALCULA-VALCOBRADO-DIAS.
+           IF W-HORASREST >= 24
+               COMPUTE W-QTDDIAS = W-HORASREST / 24
+               COMPUTE W-HORASREST ROUNDED =
+                   W-HORASREST - (W-QTDDIAS * 24)
+           ELSE
+               MOVE ZEROS TO W-QTDDIAS.
+           COMPUTE VALCOBRADO ROUNDED =
+               (W-QTDSEMANAS * VALSEMANA) + (W-QTDDIAS * VALDIA)
+               + (W-HORASREST * VALHORA).
+       CALCULA-VALCOBRADO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * COMPARA A DEVOLUCAO (DTENTREGA/HRENTREGA/MINENTREGA) CONTRA A
+      * PREVISAO (DTPREVISAO/HRPREVISAO/MINPREVISAO) E, SE A BIKE
+      * VOLTOU ATRASADA, SOMA A MULTA FIXA AO VALCOBRADO
+      *--------------------------------------------------------------
+      *
+       VERIFICA-ATRASO.
+           MOVE "N" TO W-ATRASO
+           IF ANO-ENTR > ANO-PREV
+               MOVE "S" TO W-ATRASO
+           ELSE IF ANO-ENTR = ANO-PREV AND MES-ENTR > MES-PREV
+               MOVE "S" TO W-ATRASO
+           ELSE IF ANO-ENTR = ANO-PREV AND MES-ENTR = MES-PREV
+                   AND DIA-ENTR > DIA-PREV
+               MOVE "S" TO W-ATRASO
+           ELSE IF ANO-ENTR = ANO-PREV AND MES-ENTR = MES-PREV
+                   AND DIA-ENTR = DIA-PREV
+               IF HRENTREGA > HRPREVISAO
+                   MOVE "S" TO W-ATRASO
+               ELSE IF HRENTREGA = HRPREVISAO
+                       AND MINENTREGA > MINPREVISAO
+                   MOVE "S" TO W-ATRASO.
+           IF W-ATRASO = "S"
+               ADD W-VALMULTA TO VALCOBRADO
+               MOVE "* BIKE ATRASADA -- MULTA APLICADA AO VALOR *"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VERIFICA-ATRASO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * SOMA AO VALCOBRADO A TAXA DE ENTREGA DA REGIAO DO CLIENTE,
+      * JA CALCULADA EM CALCULA-ENTREGA (VIDE READ-CADCLI)
+      *--------------------------------------------------------------
+      *
+       VERIFICA-ENTREGA.
+           IF W-VALENTREGA NOT = ZEROS
+               ADD W-VALENTREGA TO VALCOBRADO
+               MOVE "* TAXA DE ENTREGA DA REGIAO APLICADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VERIFICA-ENTREGA-FIM.
+           EXIT.
+
+      * CAUCAO E PEDIDA APENAS NA ABERTURA DA LOCACAO (W-SEL = 0);
+      * NA DEVOLUCAO O VALOR JA GRAVADO E SO EXIBIDO
+       ACC-VALCAUCAO.
+           IF W-SEL = 1
+               DISPLAY TVALCAUCAO
+               GO TO ACCSTATUS-BIKE.
+           ACCEPT TVALCAUCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
                GO TO ACC-VALCOBRADO.
-       
+
        ACCSTATUS-BIKE.
            ACCEPT TSTATUS-BIKE
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -565,10 +1204,13 @@
                GO TO ACCSTATUS-BIKE.
            IF STATUS-BIKE = 'L' OR 'l'
                MOVE VALTABLE-DSCSTATUS(1) TO DSCSTATUS-BIKE
+               MOVE ZEROS TO VALCAUCAODEV
            ELSE IF STATUS-BIKE = 'E' OR 'e'
                MOVE VALTABLE-DSCSTATUS(2) TO DSCSTATUS-BIKE
+               MOVE VALCAUCAO TO VALCAUCAODEV
            ELSE IF STATUS-BIKE = 'P' OR 'p'
                MOVE VALTABLE-DSCSTATUS(3) TO DSCSTATUS-BIKE
+               MOVE VALCAUCAO TO VALCAUCAODEV
            ELSE
                MOVE "* STATUS INVALIDO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -606,6 +1248,12 @@
        INC-WR1.
            WRITE REGLOC
            IF ST-ERRO = "00" OR "02"
+               PERFORM SYNC-CADBIKE
+               PERFORM ENVIA-CONFIRMACAO THRU ENVIA-CONFIRMACAO-FIM
+               MOVE "I" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+               MOVE "R" TO W-TIPOINSP
+               PERFORM ACC-VISTORIA THRU ACC-VISTORIA-FIM
                MOVE "* DADOS GRAVADOS *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO CLEAR-VARS.
@@ -649,15 +1297,71 @@
                MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO EXC-OPC.
+      *
+      *--------------------------------------------------------------
+      * MOTIVO DO CANCELAMENTO, CAPTURADO ANTES DA EXCLUSAO DO REGLOC
+      * PARA A LOCACAO CANCELADA NAO FICAR INVISIVEL AO FECHAMENTO DE
+      * CAIXA (SGB006) QUANDO HOUVE TAXA DE CANCELAMENTO COBRADA
+      *--------------------------------------------------------------
+      *
+       EXC-MOTIVO.
+           DISPLAY (22, 01)
+               "   MOTIVO (N-NUNCA OCORREU / C-CLIENTE DESISTIU): ".
+           MOVE SPACES TO MOTIVOCANCEL
+           ACCEPT (22, 53) MOTIVOCANCEL WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO EXC-OPC.
+           IF MOTIVOCANCEL = 'N' OR 'n'
+               MOVE 'N' TO MOTIVOCANCEL
+               MOVE "NUNCA OCORREU       " TO MOTIVOCANCELDESC
+               MOVE ZEROS TO VALTAXACANCEL
+               GO TO EXC-DL1.
+           IF MOTIVOCANCEL = 'C' OR 'c'
+               MOVE 'C' TO MOTIVOCANCEL
+               MOVE "CLIENTE DESISTIU    " TO MOTIVOCANCELDESC
+               GO TO EXC-TAXA.
+           MOVE "* DIGITE N=NUNCA OCORREU OU C=CLIENTE DESISTIU *"
+                                                               TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO EXC-MOTIVO.
+       EXC-TAXA.
+           DISPLAY (23, 01) "   TAXA DE CANCELAMENTO: ".
+           MOVE ZEROS TO VALTAXACANCEL
+           ACCEPT (23, 27) VALTAXACANCEL WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO EXC-MOTIVO.
        EXC-DL1.
+           PERFORM GRAVA-CANCELAMENTO THRU GRAVA-CANCELAMENTO-FIM
            DELETE CADLOC RECORD
            IF ST-ERRO = "00"
+               MOVE "E" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                MOVE "* REGISTRO EXCLUIDO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO CLEAR-VARS.
            MOVE "* ERRO NA EXCLUSAO DO REGISTRO *" TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM
            GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * GRAVACAO DO CANCELAMENTO EM CADCANCEL.DAT, ANTES DA LOCACAO
+      * SER EXCLUIDA DE CADLOC.DAT
+      *--------------------------------------------------------------
+      *
+       GRAVA-CANCELAMENTO.
+           MOVE FKNUM-BIKE TO FKNUM-BIKE-CANC
+           MOVE FKCPF-CLI TO FKCPF-CLI-CANC
+           ACCEPT DTCANCEL FROM DATE YYYYMMDD
+           MOVE 1 TO SEQ-CANCEL.
+       GRAVA-CANCELAMENTO-WR.
+           WRITE REGCANCEL
+           IF ST-ERRO = "22"
+               ADD 1 TO SEQ-CANCEL
+               GO TO GRAVA-CANCELAMENTO-WR.
+       GRAVA-CANCELAMENTO-FIM.
+           EXIT.
        ALT-OPC.
            DISPLAY (24, 40) "ALTERAR  (S/N) : ".
            ACCEPT (24, 57) W-OPCAO
@@ -672,14 +1376,390 @@
        ALT-RW1.
            REWRITE REGLOC
            IF ST-ERRO = "00" OR "02"
+               PERFORM SYNC-CADBIKE
+               MOVE "A" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                MOVE "* REGISTRO ALTERADO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
+               PERFORM POS-ALT-STATUS THRU POS-ALT-STATUS-FIM
                GO TO CLEAR-VARS.
            MOVE "* ERRO AO ALTERAR REGISTRO *" TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM
            GO TO ROT-FIM.
       *
       *--------------------------------------------------------------
+      * ACOES DISPARADAS PELA ALTERACAO DO STATUS DA LOCACAO:
+      * ENTREGA (STATUS-BIKE = 'E') PEDE A VISTORIA DE DEVOLUCAO,
+      * PAGAMENTO (STATUS-BIKE = 'P') PEDE A AVALIACAO DE SATISFACAO
+      *--------------------------------------------------------------
+      *
+       POS-ALT-STATUS.
+           IF STATUS-BIKE = "E" OR "e"
+               MOVE "E" TO W-TIPOINSP
+               PERFORM ACC-VISTORIA THRU ACC-VISTORIA-FIM
+               PERFORM NOTIFICA-RESERVA THRU NOTIFICA-RESERVA-FIM.
+           IF STATUS-BIKE = "P" OR "p"
+               PERFORM ACC-AVALIACAO THRU ACC-AVALIACAO-FIM.
+       POS-ALT-STATUS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * AVALIACAO DE SATISFACAO DO CLIENTE, PEDIDA LOGO APOS O
+      * PAGAMENTO DA LOCACAO SER CONFIRMADO (STATUS-BIKE = 'P'). UMA
+      * NOTA EM BRANCO (ESC) E ACEITA SEM GRAVAR NADA -- A AVALIACAO E
+      * OPCIONAL, NAO BLOQUEIA O FECHAMENTO DA LOCACAO
+      *--------------------------------------------------------------
+      *
+       ACC-AVALIACAO.
+           MOVE ZEROS TO AVNOTA
+           DISPLAY TELALOC.
+       ACC-AVALIACAO-NOTA.
+           ACCEPT TAVNOTA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               GO TO ACC-AVALIACAO-FIM.
+           IF AVNOTA = ZEROS
+               GO TO ACC-AVALIACAO-FIM.
+           IF AVNOTA < 1 OR AVNOTA > 5
+               MOVE "* NOTA DEVE SER DE 1 A 5 *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-AVALIACAO-NOTA.
+           MOVE FKCPF-CLI    TO AVFKCPF-CLI
+           MOVE FKNUM-BIKE   TO AVFKNUM-BIKE
+           MOVE DTLOCACAO    TO AVDTLOCACAO
+           MOVE HRLOCACAO    TO AVHRLOCACAO
+           MOVE MINLOCACAO   TO AVMINLOCACAO
+           MOVE MARCA-BIKE   TO AVMARCA-BIKE
+           MOVE MODELO-BIKE  TO AVMODELO-BIKE
+           MOVE OPERADOR     TO AVOPERADOR
+           ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+           ACCEPT W-HORAUDIT FROM TIME
+           MOVE W-ANOAUD  TO ANO-AVAL
+           MOVE W-MESAUD  TO MES-AVAL
+           MOVE W-DIAAUD  TO DIA-AVAL
+           MOVE W-HRAUD   TO HR-AVAL
+           MOVE W-MINAUD  TO MIN-AVAL
+           WRITE REGAVAL
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+               IF ST-ERRO = "22"
+                   REWRITE REGAVAL
+               ELSE
+                   MOVE "* ERRO AO GRAVAR A AVALIACAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ACC-AVALIACAO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * VISTORIA DE CONDICAO DA BIKE, PEDIDA NA RETIRADA (W-TIPOINSP
+      * = 'R', VIDE INC-WR1) E NA ENTREGA (W-TIPOINSP = 'E', VIDE
+      * POS-ALT-STATUS). ASSIM COMO A AVALIACAO, E OPCIONAL -- ESC NO
+      * PRIMEIRO CAMPO CANCELA A VISTORIA SEM GRAVAR NADA
+      *--------------------------------------------------------------
+      *
+       ACC-VISTORIA.
+           MOVE SPACES TO INSARRANHOES INSFREIOS INSPNEUS INSOBS
+           DISPLAY TELALOC.
+       ACC-VISTORIA-ARRANHOES.
+           ACCEPT TINSARRANHOES
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               GO TO ACC-VISTORIA-FIM.
+           IF INSARRANHOES NOT = "S" AND "s" AND "N" AND "n"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-VISTORIA-ARRANHOES.
+       ACC-VISTORIA-FREIOS.
+           ACCEPT TINSFREIOS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-VISTORIA-ARRANHOES.
+           IF INSFREIOS NOT = "S" AND "s" AND "N" AND "n"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-VISTORIA-FREIOS.
+       ACC-VISTORIA-PNEUS.
+           ACCEPT TINSPNEUS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-VISTORIA-FREIOS.
+           IF INSPNEUS NOT = "S" AND "s" AND "N" AND "n"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-VISTORIA-PNEUS.
+       ACC-VISTORIA-OBS.
+           ACCEPT TINSOBS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-VISTORIA-PNEUS.
+           MOVE FKCPF-CLI    TO INSFKCPF-CLI
+           MOVE FKNUM-BIKE   TO INSFKNUM-BIKE
+           MOVE DTLOCACAO    TO INSDTLOCACAO
+           MOVE HRLOCACAO    TO INSHRLOCACAO
+           MOVE MINLOCACAO   TO INSMINLOCACAO
+           MOVE W-TIPOINSP   TO TIPOINSP
+           ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+           ACCEPT W-HORAUDIT FROM TIME
+           MOVE W-ANOAUD  TO ANO-INSP
+           MOVE W-MESAUD  TO MES-INSP
+           MOVE W-DIAAUD  TO DIA-INSP
+           MOVE W-HRAUD   TO HR-INSP
+           MOVE W-MINAUD  TO MIN-INSP
+           WRITE REGINSP
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+               IF ST-ERRO = "22"
+                   REWRITE REGINSP
+               ELSE
+                   MOVE "* ERRO AO GRAVAR A VISTORIA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ACC-VISTORIA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * MANTEM CADBIKE.SITUAC COERENTE COM O STATUS DA LOCACAO:
+      * STATUS-BIKE = 'L' (AINDA LOCADA) MANTEM A BIKE COMO LOCADA,
+      * 'E'/'P' (ENTREGUE/PAGA) DEVOLVE A BIKE PARA ATIVA
+      *--------------------------------------------------------------
+      *
+       SYNC-CADBIKE.
+           MOVE FKNUM-BIKE TO NUM-BIKE
+           READ CADBIKE
+           IF ST-ERRO = "00"
+               IF STATUS-BIKE = 'L' OR 'l'
+                   MOVE 'L' TO SITUAC
+                   MOVE VALTABLE-SITUACBIKE(2) TO SITUACDESC
+               ELSE
+                   IF SITUAC = 'L' OR 'l'
+                       ADD HRUSO TO HORASACUM
+                   END-IF
+                   MOVE 'A' TO SITUAC
+                   MOVE VALTABLE-SITUACBIKE(1) TO SITUACDESC
+               END-IF
+               REWRITE REGBIKE
+           END-IF.
+      *
+      *--------------------------------------------------------------
+      * VERIFICA SE A BIKE SELECIONADA PARA UMA NOVA LOCACAO ESTA NA
+      * FILA DE RESERVA (CADRESERVA) DE OUTRO CLIENTE, PELA CHAVE
+      * ALTERNATIVA KEYMODRESERVA (MARCA/MODELO)
+      *--------------------------------------------------------------
+      *
+       VERIFICA-RESERVA.
+           IF W-SEL = 1
+               GO TO VERIFICA-RESERVA-FIM.
+           MOVE MARCA-BIKE TO MARCA-RESERVA
+           MOVE MODELO-BIKE TO MODELO-RESERVA
+           START CADRESERVA KEY IS >= KEYMODRESERVA
+           IF ST-ERRO NOT = "00"
+               GO TO VERIFICA-RESERVA-FIM.
+       VERIFICA-RESERVA-PROX.
+           READ CADRESERVA NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               GO TO VERIFICA-RESERVA-FIM.
+           IF MARCA-RESERVA NOT = MARCA-BIKE OR
+                   MODELO-RESERVA NOT = MODELO-BIKE
+               GO TO VERIFICA-RESERVA-FIM.
+           IF SITRESERVA NOT = 'A'
+               GO TO VERIFICA-RESERVA-PROX.
+           IF CPF-CLI-RESERVA = CPF-CLI
+               GO TO VERIFICA-RESERVA-FIM.
+           DISPLAY (24, 01)
+               "* BIKE RESERVADA PARA OUTRO CLIENTE - CPF: "
+               CPF-CLI-RESERVA " - CONTINUAR? (S/N): ".
+           ACCEPT (24, 68) W-OPCAO WITH UPDATE
+           MOVE SPACES TO MENS
+           DISPLAY (24, 01) MENS
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* ESCOLHA OUTRA BIKE, ESTA ESTA RESERVADA *"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACCFKNUM-BIKE.
+       VERIFICA-RESERVA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * AO DEVOLVER A BIKE (STATUS-BIKE = 'E', VIDE POS-ALT-STATUS),
+      * PROCURA NA FILA DE RESERVA (CADRESERVA) O PRIMEIRO CLIENTE
+      * AINDA AGUARDANDO (SITRESERVA = 'A') A MESMA MARCA/MODELO,
+      * MARCA A RESERVA COMO ATENDIDA E AVISA O CLIENTE
+      *--------------------------------------------------------------
+      *
+       NOTIFICA-RESERVA.
+           MOVE MARCA-BIKE TO MARCA-RESERVA
+           MOVE MODELO-BIKE TO MODELO-RESERVA
+           START CADRESERVA KEY IS >= KEYMODRESERVA
+           IF ST-ERRO NOT = "00"
+               GO TO NOTIFICA-RESERVA-FIM.
+       NOTIFICA-RESERVA-PROX.
+           READ CADRESERVA NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               GO TO NOTIFICA-RESERVA-FIM.
+           IF MARCA-RESERVA NOT = MARCA-BIKE OR
+                   MODELO-RESERVA NOT = MODELO-BIKE
+               GO TO NOTIFICA-RESERVA-FIM.
+           IF SITRESERVA NOT = 'A'
+               GO TO NOTIFICA-RESERVA-PROX.
+           MOVE 'T' TO SITRESERVA
+           MOVE "ATENDIDA  " TO SITRESERVADESC
+           MOVE NUM-BIKE TO NUM-BIKE-ATENDIDA
+           REWRITE REGRESERVA
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ATUALIZAR A RESERVA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO NOTIFICA-RESERVA-FIM.
+           PERFORM AVISA-RESERVA THRU AVISA-RESERVA-FIM.
+       NOTIFICA-RESERVA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * AVISA O CLIENTE DA FILA DE RESERVA, POR E-MAIL/SMS, USANDO OS
+      * DADOS JA CADASTRADOS EM CADCLI (MESMA TECNICA DE
+      * ENVIA-CONFIRMACAO), E GRAVA O COMPROVANTE EM CADNOTIF.
+      * PRESERVA E RESTAURA CPF-CLI/CADCLI DO CLIENTE EM ATENDIMENTO,
+      * QUE NAO E O CLIENTE SENDO AVISADO AQUI
+      *--------------------------------------------------------------
+      *
+       AVISA-RESERVA.
+           MOVE CPF-CLI TO W-CPF-CLI-SALVO
+           MOVE CPF-CLI-RESERVA TO CPF-CLI
+           READ CADCLI
+           IF ST-ERRO NOT = "00"
+               GO TO AVISA-RESERVA-RESTAURA.
+           MOVE CPF-CLI-RESERVA TO FKCPF-CLI-NOTIF
+           MOVE NUM-BIKE        TO FKNUM-BIKE-NOTIF
+           MOVE DTLOCACAO       TO DTLOCACAO-NOTIF
+           MOVE HRLOCACAO       TO HRLOCACAO-NOTIF
+           MOVE MINLOCACAO      TO MINLOCACAO-NOTIF
+           ACCEPT DTENVIO FROM DATE YYYYMMDD
+           ACCEPT HRENVIO FROM TIME
+           MOVE "* BIKE RESERVADA DISPONIVEL - RETIRE EM ATE 24H *"
+               TO MENSNOTIF
+           IF EMAIL-CLI NOT = SPACES
+               MOVE 'E' TO TIPONOTIF
+               MOVE EMAIL-CLI TO DESTINONOTIF
+           ELSE
+               MOVE 'S' TO TIPONOTIF
+               MOVE TEL-CLI TO DESTINONOTIF.
+           WRITE REGNOTIF
+           IF ST-ERRO = "22"
+               REWRITE REGNOTIF.
+       AVISA-RESERVA-RESTAURA.
+           MOVE W-CPF-CLI-SALVO TO CPF-CLI
+           READ CADCLI.
+       AVISA-RESERVA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIDELIDADE: SOMA O VALCOBRADO DE TODO O HISTORICO DO CLIENTE,
+      * VIA A CHAVE ALTERNATIVA FKCPF-CLI, E DEFINE O PERCENTUAL DE
+      * DESCONTO A APLICAR SOBRE A NOVA VALLOCACAO
+      *--------------------------------------------------------------
+      *
+       CALCULA-FIDELIDADE.
+           MOVE ZEROS TO W-VALACUM W-PERCDESCONTO
+           MOVE REGLOC TO W-REGLOC-SALVO
+           MOVE CPF-CLI TO FKCPF-CLI
+           START CADLOC KEY IS >= FKCPF-CLI
+           IF ST-ERRO NOT = "00"
+               MOVE W-REGLOC-SALVO TO REGLOC
+               GO TO CALCULA-FIDELIDADE-FIM.
+       CALCULA-FIDELIDADE-PROX.
+           READ CADLOC NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               GO TO CALCULA-FIDELIDADE-TIER.
+           IF FKCPF-CLI NOT = CPF-CLI
+               GO TO CALCULA-FIDELIDADE-TIER.
+           ADD VALCOBRADO TO W-VALACUM
+           GO TO CALCULA-FIDELIDADE-PROX.
+       CALCULA-FIDELIDADE-TIER.
+           MOVE W-REGLOC-SALVO TO REGLOC
+           IF W-VALACUM >= 2000
+               MOVE 15 TO W-PERCDESCONTO
+           ELSE
+               IF W-VALACUM >= 500
+                   MOVE 10 TO W-PERCDESCONTO
+               ELSE
+                   IF W-VALACUM >= 100
+                       MOVE 5 TO W-PERCDESCONTO.
+       CALCULA-FIDELIDADE-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * TAXA DE ENTREGA: LOCALIZA O CEP DO CLIENTE (FKCEP, JA LIDO EM
+      * READ-CADCLI) NO CADCEP PARA OBTER A REGIAO (REGIAO-CDD) E, A
+      * PARTIR DELA, A TAXA CADASTRADA EM CADREGIAO (VALENTREGA),
+      * SOMADA AO VALCOBRADO EM ACC-VALCOBRADO. SEM CEP/REGIAO
+      * CADASTRADOS, NAO HA COBRANCA DE TAXA DE ENTREGA
+      *--------------------------------------------------------------
+      *
+       CALCULA-ENTREGA.
+           MOVE ZEROS TO W-VALENTREGA
+           MOVE FKCEP TO CEP
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+               GO TO CALCULA-ENTREGA-FIM.
+           MOVE REGIAO-CDD TO COD-REGIAO
+           READ CADREGIAO
+           IF ST-ERRO NOT = "00"
+               GO TO CALCULA-ENTREGA-FIM.
+           MOVE VALENTREGA TO W-VALENTREGA.
+       CALCULA-ENTREGA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * CONFIRMACAO DE LOCACAO POR E-MAIL/SMS, USANDO OS DADOS JA
+      * CADASTRADOS EM CADCLI; GRAVA UM REGISTRO EM CADNOTIF COMO
+      * COMPROVANTE DO QUE FOI ENVIADO AO CLIENTE
+      *--------------------------------------------------------------
+      *
+       ENVIA-CONFIRMACAO.
+           MOVE FKCPF-CLI      TO FKCPF-CLI-NOTIF
+           MOVE FKNUM-BIKE     TO FKNUM-BIKE-NOTIF
+           MOVE DTLOCACAO      TO DTLOCACAO-NOTIF
+           MOVE HRLOCACAO      TO HRLOCACAO-NOTIF
+           MOVE MINLOCACAO     TO MINLOCACAO-NOTIF
+           ACCEPT DTENVIO FROM DATE YYYYMMDD
+           ACCEPT HRENVIO FROM TIME
+           MOVE "* LOCACAO CONFIRMADA - BIKE " TO MENSNOTIF
+           IF EMAIL-CLI NOT = SPACES
+               MOVE 'E' TO TIPONOTIF
+               MOVE EMAIL-CLI TO DESTINONOTIF
+           ELSE
+               MOVE 'S' TO TIPONOTIF
+               MOVE TEL-CLI TO DESTINONOTIF.
+           WRITE REGNOTIF
+           IF ST-ERRO = "22"
+               REWRITE REGNOTIF.
+       ENVIA-CONFIRMACAO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * TRILHA DE AUDITORIA -- GRAVA O ANTES/DEPOIS DE CADA INCLUSAO,
+      * ALTERACAO OU EXCLUSAO DE LOCACAO NO CADAUDIT.DAT
+      *--------------------------------------------------------------
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+           ACCEPT W-HORAUDIT FROM TIME
+           MOVE W-ANOAUD  TO ANO-AUD
+           MOVE W-MESAUD  TO MES-AUD
+           MOVE W-DIAAUD  TO DIA-AUD
+           MOVE W-HRAUD   TO HR-AUD
+           MOVE W-MINAUD  TO MIN-AUD
+           MOVE W-SEGAUD  TO SEG-AUD
+           MOVE W-CENTAUD TO CENT-AUD
+           MOVE "SGB004" TO PROGAUDIT
+           MOVE W-OPERAUD TO OPERAUDIT
+           MOVE KEYLOCACAO TO CHAVEAUDIT
+           MOVE W-REGLOC-ANTES TO REGAUDIT-ANTES
+           IF W-OPERAUD = "E"
+               MOVE SPACES TO REGAUDIT-DEPOIS
+           ELSE
+               MOVE REGLOC TO REGAUDIT-DEPOIS.
+           WRITE REGAUDIT.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
       * ROTINA DE FIM
       *--------------------------------------------------------------
       *
@@ -713,19 +1793,19 @@
       * MES-PREV
       * ANO-PREV
       *
-      VALDATPREV.
+       VALDATPREV.
           IF ANO-PREV > ANO-LOCA OR ANO-PREV = ANO-LOCA
               IF MES-PREV > MES-LOCA OR MES-PREV = MES-LOCA
                   IF DIA-PREV > DIA-LOCA
-                      EXIT.
+                      NEXT SENTENCE
                   ELSE
                       MOVE "* DATA DEVE SER MAIOR *" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ACC-DATAPREVISAO.
+                      GO TO ACC-DATAPREVISAO
               ELSE
                   MOVE "* DATA DEVE SER MAIOR *" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ACC-DATAPREVISAO.
+                  GO TO ACC-DATAPREVISAO
           ELSE
               MOVE "* DATA DEVE SER MAIOR *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -739,15 +1819,15 @@
            IF ANO-ENTR > ANO-LOCA OR ANO-ENTR = ANO-LOCA
               IF MES-ENTR > MES-LOCA OR MES-ENTR = MES-LOCA
                   IF DIA-ENTR > DIA-LOCA
-                      EXIT.
+                      NEXT SENTENCE
                   ELSE
                       MOVE "* DATA DEVE SER MAIOR *" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ACC-DATAENTREGA.
+                      GO TO ACC-DATAENTREGA
               ELSE
                   MOVE "* DATA DEVE SER MAIOR *" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ACC-DATAENTREGA.
+                  GO TO ACC-DATAENTREGA
           ELSE
               MOVE "* DATA DEVE SER MAIOR *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
