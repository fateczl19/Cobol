@@ -0,0 +1,203 @@
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG007.
+       AUTHOR. THALES ANDRE PEREIRA SOUZA SERRA.
+      **************************************
+      * RELATORIO DE RECERTIFICACAO VENCIDA *
+      * OU A VENCER EM 30 DIAS - SISNOTAS   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SISNOTAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MATRICULA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD SISNOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SISNOTAS.DAT".
+       01 REGNOTAS.
+                03 MATRICULA         PIC X(15).
+                03 NOME        PIC X(30).
+                03 NOTA1       PIC 9(02).
+                03 NOTA2       PIC 9(02).
+                03 NOTA3       PIC 9(02).
+                03 NOTA4       PIC 9(02).
+                03 FALTA1      PIC 9(02).
+                03 FALTA2      PIC 9(02).
+                03 FALTA3      PIC 9(02).
+                03 FALTA4      PIC 9(02).
+                03 SITUACAO    PIC X(50).
+                03 DTAVALIACAO.
+                  05 ANOAVALIACAO PIC 9(04).
+                  05 MESAVALIACAO PIC 9(02).
+                  05 DIAAVALIACAO PIC 9(02).
+                03 DTRECERT.
+                  05 ANORECERT    PIC 9(04).
+                  05 MESRECERT    PIC 9(02).
+                  05 DIARECERT    PIC 9(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+       01 W-HOJE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-R REDEFINES W-HOJE.
+           03 W-ANOHJ   PIC 9(04).
+           03 W-MESHJ   PIC 9(02).
+           03 W-DIAHJ   PIC 9(02).
+       01 W-LIMITE     PIC 9(08) VALUE ZEROS.
+       01 W-LIMITE-R REDEFINES W-LIMITE.
+           03 W-ANOLIM  PIC 9(04).
+           03 W-MESLIM  PIC 9(02).
+           03 W-DIALIM  PIC 9(02).
+       77 W-IDXDIA     PIC 9(02) VALUE ZEROS.
+      *
+       01 W-DTRECERT-NUM PIC 9(08) VALUE ZEROS.
+       01 W-DTRECERT-NUM-R REDEFINES W-DTRECERT-NUM.
+           03 W-ANORECNUM PIC 9(04).
+           03 W-MESRECNUM PIC 9(02).
+           03 W-DIARECNUM PIC 9(02).
+      *
+       77 W-TOTVENCIDOS  PIC 9(06) VALUE ZEROS.
+       77 W-TOTPROXIMOS  PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT SISNOTAS
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO SISNOTAS.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           PERFORM CALCULA-LIMITE.
+      *
+      *-----------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *-----------------------------------------------------------------
+      *
+       REL-CAB.
+           DISPLAY " ".
+           DISPLAY "---- RECERTIFICACAO VENCIDA OU A VENCER EM 30 DIAS"
+               " ----".
+           DISPLAY "MATRICULA       NOME                           "
+               "VENCIMENTO  SITUACAO".
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O SISNOTAS
+      *-----------------------------------------------------------------
+      *
+       LER-PROX.
+           READ SISNOTAS NEXT RECORD
+               AT END
+                   GO TO REL-RODAPE
+               NOT AT END
+                   PERFORM AVALIA-RECERT
+           END-READ
+           GO TO LER-PROX.
+      *
+       AVALIA-RECERT.
+           MOVE ANORECERT TO W-ANORECNUM
+           MOVE MESRECERT TO W-MESRECNUM
+           MOVE DIARECERT TO W-DIARECNUM
+           IF W-DTRECERT-NUM = ZEROS
+               GO TO AVALIA-RECERT-FIM.
+           IF W-DTRECERT-NUM < W-HOJE
+               ADD 1 TO W-TOTVENCIDOS
+               DISPLAY MATRICULA " " NOME " " DTRECERT " VENCIDO"
+               GO TO AVALIA-RECERT-FIM.
+           IF W-DTRECERT-NUM <= W-LIMITE
+               ADD 1 TO W-TOTPROXIMOS
+               DISPLAY MATRICULA " " NOME " " DTRECERT
+                   " A VENCER".
+       AVALIA-RECERT-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * CALCULO DA DATA-LIMITE (HOJE + 30 DIAS)
+      * SIMPLIFICACAO: NAO CONSIDERA ANOS BISSEXTOS EM FEVEREIRO
+      *-----------------------------------------------------------------
+      *
+       CALCULA-LIMITE.
+           MOVE W-HOJE TO W-LIMITE
+           MOVE 1 TO W-IDXDIA.
+       CALCULA-LIMITE-LOOP.
+           IF W-IDXDIA > 30
+               GO TO CALCULA-LIMITE-FIM.
+           ADD 1 TO W-DIALIM
+           PERFORM AJUSTA-LIMITE
+           ADD 1 TO W-IDXDIA
+           GO TO CALCULA-LIMITE-LOOP.
+       AJUSTA-LIMITE.
+           IF W-MESLIM = 01 OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+               IF W-DIALIM > 31
+                   MOVE 1 TO W-DIALIM
+                   ADD 1 TO W-MESLIM.
+           IF W-MESLIM = 04 OR 06 OR 09 OR 11
+               IF W-DIALIM > 30
+                   MOVE 1 TO W-DIALIM
+                   ADD 1 TO W-MESLIM.
+           IF W-MESLIM = 02
+               IF W-DIALIM > 28
+                   MOVE 1 TO W-DIALIM
+                   ADD 1 TO W-MESLIM.
+           IF W-MESLIM > 12
+               MOVE 1 TO W-MESLIM
+               ADD 1 TO W-ANOLIM.
+       CALCULA-LIMITE-FIM.
+           EXIT.
+      *
+      *-----------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *-----------------------------------------------------------------
+      *
+       REL-RODAPE.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE RECERTIFICACOES VENCIDAS : " W-TOTVENCIDOS.
+           DISPLAY "TOTAL A VENCER EM 30 DIAS         : " W-TOTPROXIMOS.
+           CLOSE SISNOTAS
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
