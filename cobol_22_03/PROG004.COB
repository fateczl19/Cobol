@@ -30,13 +30,30 @@
 		03 NOME        PIC X(30).
        		03 NOTA1       PIC 9(02).
        		03 NOTA2       PIC 9(02).
+       		03 NOTA3       PIC 9(02).
+       		03 NOTA4       PIC 9(02).
        		03 FALTA1      PIC 9(02).
-       		03 FALTA2      PIC 9(02).      
+       		03 FALTA2      PIC 9(02).
+       		03 FALTA3      PIC 9(02).
+       		03 FALTA4      PIC 9(02).
+       		03 SITUACAO    PIC X(50).
+       		03 DTAVALIACAO.
+       		  05 ANOAVALIACAO PIC 9(04).
+       		  05 MESAVALIACAO PIC 9(02).
+       		  05 DIAAVALIACAO PIC 9(02).
+       		03 DTRECERT.
+       		  05 ANORECERT    PIC 9(04).
+       		  05 MESRECERT    PIC 9(02).
+       		  05 DIARECERT    PIC 9(02).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 SITUACAO     PIC X(50) VALUE SPACES.
        01 MEDIA        PIC 9(02) VALUE ZEROS.
-       01 FALTAS       PIC 9(02) VALUE ZEROS. 
+       01 FALTAS       PIC 9(02) VALUE ZEROS.
+       01 W-DATAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-DATAUDIT-R REDEFINES W-DATAUDIT.
+           03 W-ANOAUD  PIC 9(04).
+           03 W-MESAUD  PIC 9(02).
+           03 W-DIAAUD  PIC 9(02).
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -64,18 +81,23 @@
            ELSE
                     NEXT SENTENCE.
        INC-001.
-                MOVE SPACES TO MATRICULA NOME.
-		MOVE ZEROS TO NOTA1 NOTA2 FALTA1 FALTA2
+                MOVE SPACES TO MATRICULA NOME SITUACAO.
+		MOVE ZEROS TO NOTA1 NOTA2 NOTA3 NOTA4 FALTA1 FALTA2
+                    FALTA3 FALTA4
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "CADASTRO DE NOTAS"
                 DISPLAY (04, 01) "MATRICULA          : ".
                 DISPLAY (05, 01) "NOME               : ".
 		DISPLAY (06, 01) "NOTA 1 BIM         : ".
                 DISPLAY (07, 01) "NOTA 2 BIM         : ".
-                DISPLAY (08, 01) "       ".
-                DISPLAY (09, 01) "FALTAS 1 BIM       : ".
-                DISPLAY (10, 01) "FALTAS 2 BIM       : ".
-                DISPLAY (11, 01) "       ".
+                DISPLAY (08, 01) "NOTA 3 BIM         : ".
+                DISPLAY (09, 01) "NOTA 4 BIM         : ".
+                DISPLAY (10, 01) "       ".
+                DISPLAY (11, 01) "FALTAS 1 BIM       : ".
+                DISPLAY (12, 01) "FALTAS 2 BIM       : ".
+                DISPLAY (13, 01) "FALTAS 3 BIM       : ".
+                DISPLAY (14, 01) "FALTAS 4 BIM       : ".
+                DISPLAY (15, 01) "       ".
        INC-002.
                 DISPLAY (04, 22) "                    ".
                 ACCEPT  (04, 22) MATRICULA
@@ -126,17 +148,48 @@
                    MOVE "NOTA INVALIDA" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-005.
-                GO TO CALC-001.
+                GO TO INC-006.
        INC-006.
-                DISPLAY (09, 22) "       ".
-                ACCEPT (09, 22) FALTA1
+                DISPLAY (08, 22) "       ".
+                ACCEPT (08, 22) NOTA3
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
+		IF NOTA3 < 0 OR NOTA3 > 10
+                   MOVE "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+                GO TO INC-007.
        INC-007.
-                DISPLAY (10, 22) "       ".
-                ACCEPT (10, 22) FALTA2
+                DISPLAY (09, 22) "       ".
+                ACCEPT (09, 22) NOTA4
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
+		IF NOTA4 < 0 OR NOTA4 > 10
+                   MOVE "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
+                GO TO CALC-001.
+       INC-008.
+                DISPLAY (11, 22) "       ".
+                ACCEPT (11, 22) FALTA1
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+       INC-009.
+                DISPLAY (12, 22) "       ".
+                ACCEPT (12, 22) FALTA2
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                GO TO INC-010.
+       INC-010.
+                DISPLAY (13, 22) "       ".
+                ACCEPT (13, 22) FALTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+       INC-011.
+                DISPLAY (14, 22) "       ".
+                ACCEPT (14, 22) FALTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
 		GO TO CALC-002.
       *
 
@@ -155,6 +208,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                PERFORM GRAVA-RECERT
                 WRITE REGNOTAS
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -176,16 +230,16 @@
       *
        CALC-001.
                 MOVE ZEROS TO MEDIA FALTAS.
-                COMPUTE MEDIA = (NOTA1 + NOTA2)/2
-                DISPLAY (08, 01) "MEDIA              : ".
-                DISPLAY (08, 22) MEDIA
-                GO TO INC-006.
+                COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4)/4
+                DISPLAY (10, 01) "MEDIA              : ".
+                DISPLAY (10, 22) MEDIA
+                GO TO INC-008.
 
        CALC-002.
                 MOVE ZEROS TO FALTAS.
-                COMPUTE FALTAS = (FALTA1 + FALTA2)
-                DISPLAY (11, 01) "TOTAL FALTAS       : ".
-                DISPLAY (11, 22) FALTAS
+                COMPUTE FALTAS = (FALTA1 + FALTA2 + FALTA3 + FALTA4)
+                DISPLAY (15, 01) "TOTAL FALTAS       : ".
+                DISPLAY (15, 22) FALTAS
                 GO TO TST-001.
 
        TST-001.
@@ -197,10 +251,10 @@
                       MOVE "RECUPERACAO POR FALTA" TO SITUACAO.
                 IF FALTAS < 21 AND (MEDIA > 05 OR MEDIA = 5)
                       MOVE "APROVADO" TO SITUACAO.
-		DISPLAY (13, 01) SITUACAO
+		DISPLAY (17, 01) SITUACAO
                 IF W-SEL = 1
                               GO TO ALT-OPC.
-            
+
 		GO TO INC-OPC.
 
        LTR-001.
@@ -208,14 +262,18 @@
                 DISPLAY (05, 22) NOME
                 DISPLAY (06, 22) NOTA1
                 DISPLAY (07, 22) NOTA2
-                DISPLAY (08, 01) "MEDIA              : ".
-                COMPUTE MEDIA = (NOTA1 + NOTA2)/2
-                DISPLAY (08, 22) MEDIA
-		DISPLAY (09, 22) FALTA1
-		DISPLAY (10, 22) FALTA2
-                DISPLAY (11, 01) "TOTAL FALTAS       : ".
-                COMPUTE FALTAS = (FALTA1 + FALTA2)
-                DISPLAY (11, 22) FALTAS
+                DISPLAY (08, 22) NOTA3
+                DISPLAY (09, 22) NOTA4
+                DISPLAY (10, 01) "MEDIA              : ".
+                COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4)/4
+                DISPLAY (10, 22) MEDIA
+		DISPLAY (11, 22) FALTA1
+		DISPLAY (12, 22) FALTA2
+		DISPLAY (13, 22) FALTA3
+		DISPLAY (14, 22) FALTA4
+                DISPLAY (15, 01) "TOTAL FALTAS       : ".
+                COMPUTE FALTAS = (FALTA1 + FALTA2 + FALTA3 + FALTA4)
+                DISPLAY (15, 22) FALTAS
                 IF FALTAS > 20 AND MEDIA < 05
                       MOVE "REPROVADO" TO SITUACAO.
                 IF FALTAS < 21 AND MEDIA < 05
@@ -224,7 +282,7 @@
                       MOVE "RECUPERACAO POR FALTA" TO SITUACAO.
                 IF FALTAS < 21 AND MEDIA > 04,99
                       MOVE "APROVADO" TO SITUACAO.
-		DISPLAY (13, 01) SITUACAO
+		DISPLAY (17, 01) SITUACAO
                 MOVE "*** MATRICULA JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 MOVE 1 TO W-SEL
@@ -280,6 +338,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM GRAVA-RECERT
                 REWRITE REGNOTAS
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -289,6 +348,19 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *-----------------------------------------------------------------
+      * DATA DA AVALIACAO E VENCIMENTO DA RECERTIFICACAO (1 ANO)
+      *-----------------------------------------------------------------
+      *
+       GRAVA-RECERT.
+                ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+                MOVE W-ANOAUD TO ANOAVALIACAO
+                MOVE W-MESAUD TO MESAVALIACAO
+                MOVE W-DIAAUD TO DIAAVALIACAO
+                COMPUTE ANORECERT = ANOAVALIACAO + 1
+                MOVE MESAVALIACAO TO MESRECERT
+                MOVE DIAAVALIACAO TO DIARECERT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
