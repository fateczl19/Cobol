@@ -28,13 +28,30 @@
 		    03 NOME        PIC X(30).
        		03 NOTA1       PIC 9(02)V99.
        		03 NOTA2       PIC 9(02)V99.
+       		03 NOTA3       PIC 9(02)V99.
+       		03 NOTA4       PIC 9(02)V99.
        		03 FALTA1      PIC 9(02).
        		03 FALTA2      PIC 9(02).
-      
+       		03 FALTA3      PIC 9(02).
+       		03 FALTA4      PIC 9(02).
+       		03 SITUACAO    PIC X(25).
+       		03 DTAVALIACAO.
+       		  05 ANOAVALIACAO PIC 9(04).
+       		  05 MESAVALIACAO PIC 9(02).
+       		  05 DIAAVALIACAO PIC 9(02).
+       		03 DTRECERT.
+       		  05 ANORECERT    PIC 9(04).
+       		  05 MESRECERT    PIC 9(02).
+       		  05 DIARECERT    PIC 9(02).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 SITUACAO     PIC X(25) VALUE SPACES.
        01 MEDIA        PIC 9(02)V99 VALUE ZEROS.
+       01 W-DATAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-DATAUDIT-R REDEFINES W-DATAUDIT.
+           03 W-ANOAUD  PIC 9(04).
+           03 W-MESAUD  PIC 9(02).
+           03 W-DIAAUD  PIC 9(02).
        01 FALTAS       PIC 9(02) VALUE ZEROS. 
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
@@ -54,17 +71,25 @@
                VALUE  "   Matricula".
            05  LINE 05  COLUMN 01 
                VALUE  "   Nome".
-           05  LINE 06  COLUMN 01 
+           05  LINE 06  COLUMN 01
                VALUE  "   1a Nota".
-           05  LINE 07  COLUMN 01 
+           05  LINE 07  COLUMN 01
                VALUE  "   2a Nota".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
+               VALUE  "   3a Nota".
+           05  LINE 09  COLUMN 01
+               VALUE  "   4a Nota".
+           05  LINE 10  COLUMN 01
                VALUE  "   Media".
-           05  LINE 09  COLUMN 01 
+           05  LINE 11  COLUMN 01
                VALUE  "   Falta 1".
-           05  LINE 10  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "   Falta 2".
-           05  LINE 11  COLUMN 01 
+           05  LINE 13  COLUMN 01
+               VALUE  "   Falta 3".
+           05  LINE 14  COLUMN 01
+               VALUE  "   Falta 4".
+           05  LINE 15  COLUMN 01
                VALUE  "   Situacao".
            05  TMATRICULA
                LINE 04  COLUMN 14  PIC X(13)
@@ -82,19 +107,35 @@
                LINE 07  COLUMN 14  PIC 9(02)
                USING  NOTA2
                HIGHLIGHT.
-           05  TMEDIA
+           05  TNOTA3
                LINE 08  COLUMN 14  PIC 9(02)
+               USING  NOTA3
+               HIGHLIGHT.
+           05  TNOTA4
+               LINE 09  COLUMN 14  PIC 9(02)
+               USING  NOTA4
+               HIGHLIGHT.
+           05  TMEDIA
+               LINE 10  COLUMN 14  PIC 9(02)
                USING  MEDIA.
            05  TFALTA1
-               LINE 09  COLUMN 14  PIC 9(02)
+               LINE 11  COLUMN 14  PIC 9(02)
                USING  FALTA1
                HIGHLIGHT.
            05  TFALTA2
-               LINE 10  COLUMN 14  PIC 9(02)
+               LINE 12  COLUMN 14  PIC 9(02)
                USING  FALTA2
                HIGHLIGHT.
+           05  TFALTA3
+               LINE 13  COLUMN 14  PIC 9(02)
+               USING  FALTA3
+               HIGHLIGHT.
+           05  TFALTA4
+               LINE 14  COLUMN 14  PIC 9(02)
+               USING  FALTA4
+               HIGHLIGHT.
            05  TSITUACAO
-               LINE 11  COLUMN 14  PIC X(25)
+               LINE 15  COLUMN 14  PIC X(25)
                USING  SITUACAO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -117,7 +158,8 @@
                 NEXT SENTENCE.
        INC-001.
             MOVE SPACES TO MATRICULA NOME SITUACAO.
-		    MOVE ZEROS TO NOTA1 NOTA2 FALTA1 FALTA2 MEDIA FALTAS.
+		    MOVE ZEROS TO NOTA1 NOTA2 NOTA3 NOTA4 FALTA1 FALTA2
+                FALTA3 FALTA4 MEDIA FALTAS.
             DISPLAY TELANOTA.
        INC-002.
 		    MOVE SPACES TO MATRICULA
@@ -169,21 +211,49 @@
                    MOVE "NOTA INVALIDA" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-005.
+       INC-006.
+		MOVE ZEROS TO NOTA3
+                ACCEPT TNOTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+		IF NOTA3 < 0 OR NOTA3 > 10
+                   MOVE "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-007.
+		MOVE ZEROS TO NOTA4
+                ACCEPT TNOTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+		IF NOTA4 < 0 OR NOTA4 > 10
+                   MOVE "NOTA INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
                 PERFORM CALC-001
 		DISPLAY TELANOTA.
 
-       INC-006.
+       INC-008.
 		MOVE ZEROS TO FALTA1
                 ACCEPT TFALTA1
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 
+                IF W-ACT = 02
 		   MOVE ZEROS TO MEDIA
-		   GO TO INC-005.
-       INC-007.
+		   GO TO INC-007.
+       INC-009.
 		MOVE ZEROS TO FALTA2
                 ACCEPT TFALTA2
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = 02 GO TO INC-008.
+       INC-010.
+		MOVE ZEROS TO FALTA3
+                ACCEPT TFALTA3
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+       INC-011.
+		MOVE ZEROS TO FALTA4
+                ACCEPT TFALTA4
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
 		PERFORM CALC-002.
       *
                 IF W-SEL = 1
@@ -194,11 +264,11 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 
+                IF W-ACT = 02
 		   MOVE ZEROS TO FALTAS
 		   DISPLAY TELANOTA
 
-		   GO TO INC-007.
+		   GO TO INC-011.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -208,6 +278,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                PERFORM GRAVA-RECERT
                 WRITE REGNOTAS
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -226,11 +297,11 @@
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
        CALC-001.
                 MOVE ZEROS TO MEDIA.
-                COMPUTE MEDIA = (NOTA1 + NOTA2)/2.
+                COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4)/4.
 
        CALC-002.
                 MOVE ZEROS TO FALTAS.
-                COMPUTE FALTAS = (FALTA1 + FALTA2)
+                COMPUTE FALTAS = (FALTA1 + FALTA2 + FALTA3 + FALTA4)
                 PERFORM VRF-001.
 
        VRF-001.
@@ -302,6 +373,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                PERFORM GRAVA-RECERT
                 REWRITE REGNOTAS
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -310,7 +382,17 @@
                 MOVE "ERRO NA ALTERACAO DO REGISTRO DE NOTAS"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
-      
+
+      * DATA DA AVALIACAO E VENCIMENTO DA RECERTIFICACAO (1 ANO)
+       GRAVA-RECERT.
+                ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+                MOVE W-ANOAUD TO ANOAVALIACAO
+                MOVE W-MESAUD TO MESAVALIACAO
+                MOVE W-DIAAUD TO DIAAVALIACAO
+                COMPUTE ANORECERT = ANOAVALIACAO + 1
+                MOVE MESAVALIACAO TO MESRECERT
+                MOVE DIAAVALIACAO TO DIARECERT.
+
       * ROTINA DE FIM
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
