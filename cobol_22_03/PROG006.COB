@@ -0,0 +1,131 @@
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG006.
+       AUTHOR. THALES ANDRE PEREIRA SOUZA SERRA.
+      **************************************
+      * RELATORIO DE NOTAS POR NOME (ORDEM  *
+      * ALFABETICA) - SISNOTAS.DAT          *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SISNOTAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MATRICULA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD SISNOTAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SISNOTAS.DAT".
+       01 REGNOTAS.
+                03 MATRICULA         PIC X(15).
+                03 NOME        PIC X(30).
+                03 NOTA1       PIC 9(02).
+                03 NOTA2       PIC 9(02).
+                03 NOTA3       PIC 9(02).
+                03 NOTA4       PIC 9(02).
+                03 FALTA1      PIC 9(02).
+                03 FALTA2      PIC 9(02).
+                03 FALTA3      PIC 9(02).
+                03 FALTA4      PIC 9(02).
+                03 SITUACAO    PIC X(50).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TOTAL      PIC 9(06) VALUE ZEROS.
+       77 W-FALTAS     PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT SISNOTAS
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO SISNOTAS.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE LOW-VALUES TO NOME
+           START SISNOTAS KEY IS NOT LESS THAN NOME
+           IF ST-ERRO NOT = "00"
+               GO TO REL-RODAPE.
+      *
+      *-----------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *-----------------------------------------------------------------
+      *
+       REL-CAB.
+           DISPLAY " ".
+           DISPLAY "---- ROTEIRO DE NOTAS POR NOME (SISNOTAS) ----".
+           DISPLAY "MATRICULA       NOME                           "
+               "N1 N2 N3 N4 FALTAS SITUACAO".
+      *
+      *-----------------------------------------------------------------
+      * LEITURA SEQUENCIAL EM ORDEM DE NOME (CHAVE ALTERNATIVA)
+      *-----------------------------------------------------------------
+      *
+       LER-PROX.
+           READ SISNOTAS NEXT RECORD
+               AT END
+                   GO TO REL-RODAPE
+               NOT AT END
+                   PERFORM IMPRIME-LINHA
+           END-READ
+           GO TO LER-PROX.
+      *
+       IMPRIME-LINHA.
+           ADD 1 TO W-TOTAL
+           COMPUTE W-FALTAS = FALTA1 + FALTA2 + FALTA3 + FALTA4
+           DISPLAY MATRICULA " " NOME " " NOTA1 " " NOTA2 " " NOTA3
+               " " NOTA4 " " W-FALTAS " " SITUACAO.
+      *
+      *-----------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *-----------------------------------------------------------------
+      *
+       REL-RODAPE.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE ALUNOS LISTADOS: " W-TOTAL.
+           CLOSE SISNOTAS
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
