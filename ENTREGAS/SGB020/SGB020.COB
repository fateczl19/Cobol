@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB020.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE CLIENTES INATIVOS (CADCLI x CADLOC)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADCLI
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF-CLI
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCEP
+                                            WITH DUPLICATES.
+
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+      *
+       01 REGCLI.
+           03 CPF-CLI           PIC 9(11).
+           03 RG-CLI            PIC X(09).
+           03 NOME-CLI          PIC X(30).
+           03 EMAIL-CLI         PIC X(20).
+           03 NUM-CLI           PIC 9(04).
+           03 TEL-CLI           PIC 9(11).
+           03 SITUAC-CLI        PIC X(01).
+           03 DSCSITUAC-CLI     PIC X(08).
+           03 COMPLEM-CLI       PIC X(13).
+           03 FKCEP              PIC 9(08).
+           03 DATNASC.
+               05 DIANASC-CLI    PIC 9(02).
+               05 MESNASC-CLI    PIC 9(02).
+               05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
+      *
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+      *
+      * QUANTIDADE DE DIAS SEM LOCACAO PARA O CLIENTE ATIVO SER
+      * CONSIDERADO INATIVO PARA FINS DE OFERTA DE WIN-BACK
+       77 W-NDIAS        PIC 9(04) VALUE 90.
+       77 W-TOTATIVOS    PIC 9(06) VALUE ZEROS.
+       77 W-TOTINATIVO   PIC 9(06) VALUE ZEROS.
+      *
+      * DATA ATUAL, USADA PARA COMPARAR COM A ULTIMA LOCACAO DO CLIENTE
+       01 WS-DATAHOJE    PIC 9(08) VALUE ZEROS.
+       01 WS-DATAHOJE-R REDEFINES WS-DATAHOJE.
+           03 WS-ANOHOJE     PIC 9(04).
+           03 WS-MESHOJE     PIC 9(02).
+           03 WS-DIAHOJE     PIC 9(02).
+      *
+      * CONVERSAO DAS DATAS PARA UM NUMERO SEQUENCIAL NO PADRAO
+      * 30/360 (30 DIAS POR MES, 360 POR ANO), SUFICIENTE PARA
+      * COMPARAR DATAS E CALCULAR OS DIAS SEM LOCACAO
+       77 WS-ORDHOJE     PIC 9(08) VALUE ZEROS.
+       77 WS-ORDULT       PIC 9(08) VALUE ZEROS.
+       77 WS-ORDLOC       PIC 9(08) VALUE ZEROS.
+       77 WS-DIASSEMLOC   PIC S9(06) VALUE ZEROS.
+      *
+      * DATA DA LOCACAO MAIS RECENTE ENCONTRADA PARA O CLIENTE
+       77 WS-ULTDIA       PIC 9(02) VALUE ZEROS.
+       77 WS-ULTMES       PIC 9(02) VALUE ZEROS.
+       77 WS-ULTANO       PIC 9(04) VALUE ZEROS.
+       77 WS-ACHOU        PIC X(01) VALUE "N".
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCLI.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           ACCEPT WS-DATAHOJE FROM DATE YYYYMMDD
+           COMPUTE WS-ORDHOJE = (WS-ANOHOJE * 360) +
+                   (WS-MESHOJE * 30) + WS-DIAHOJE
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- RELATORIO DE CLIENTES INATIVOS ----".
+           DISPLAY "CLIENTES ATIVOS SEM LOCACAO NOS ULTIMOS "
+               W-NDIAS " DIAS (OFERTA DE WIN-BACK)".
+           DISPLAY "CPF CLIENTE  NOME                       "
+               "ULTIMA LOCACAO  DIAS SEM LOCAR".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADCLI
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADCLI NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-CLIENTE
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-CLIENTE.
+           IF SITUAC-CLI NOT = "A"
+               GO TO VERIFICA-CLIENTE-FIM.
+           ADD 1 TO W-TOTATIVOS
+           PERFORM ACHA-ULTIMA-LOCACAO THRU ACHA-ULTIMA-LOCACAO-FIM
+           IF WS-ACHOU = "N"
+               PERFORM IMPRIME-NUNCA-LOCOU
+           ELSE
+               COMPUTE WS-DIASSEMLOC = WS-ORDHOJE - WS-ORDULT
+               IF WS-DIASSEMLOC >= W-NDIAS
+                   PERFORM IMPRIME-INATIVO.
+       VERIFICA-CLIENTE-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * LOCALIZA A LOCACAO MAIS RECENTE DO CLIENTE, PERCORRENDO O
+      * CADLOC PELA CHAVE ALTERNATIVA FKCPF-CLI (PODE HAVER VARIAS
+      * LOCACOES REPETIDAS COM A MESMA CHAVE)
+      *--------------------------------------------------------------
+      *
+       ACHA-ULTIMA-LOCACAO.
+           MOVE "N" TO WS-ACHOU
+           MOVE ZEROS TO WS-ORDULT
+           MOVE CPF-CLI TO FKCPF-CLI
+           START CADLOC KEY IS >= FKCPF-CLI
+           IF ST-ERRO NOT = "00"
+               GO TO ACHA-ULTIMA-LOCACAO-FIM.
+       ACHA-LOOP.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO ACHA-ULTIMA-LOCACAO-FIM
+           END-READ
+           IF FKCPF-CLI NOT = CPF-CLI
+               GO TO ACHA-ULTIMA-LOCACAO-FIM.
+           MOVE "S" TO WS-ACHOU
+           COMPUTE WS-ORDLOC = (ANO-LOCA * 360) +
+                   (MES-LOCA * 30) + DIA-LOCA
+           IF WS-ORDLOC > WS-ORDULT
+               MOVE WS-ORDLOC TO WS-ORDULT
+               MOVE DIA-LOCA TO WS-ULTDIA
+               MOVE MES-LOCA TO WS-ULTMES
+               MOVE ANO-LOCA TO WS-ULTANO.
+           GO TO ACHA-LOOP.
+       ACHA-ULTIMA-LOCACAO-FIM.
+           EXIT.
+      *
+       IMPRIME-NUNCA-LOCOU.
+           ADD 1 TO W-TOTINATIVO
+           DISPLAY CPF-CLI " " NOME-CLI "  NUNCA LOCOU   " "   ---".
+      *
+       IMPRIME-INATIVO.
+           ADD 1 TO W-TOTINATIVO
+           DISPLAY CPF-CLI " " NOME-CLI "  "
+               WS-ULTDIA "/" WS-ULTMES "/" WS-ULTANO "    "
+               WS-DIASSEMLOC.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CLIENTES ATIVOS ANALISADOS: " W-TOTATIVOS.
+           DISPLAY "TOTAL DE CLIENTES INATIVOS (WIN-BACK): "
+               W-TOTINATIVO.
+           CLOSE CADCLI CADLOC
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
