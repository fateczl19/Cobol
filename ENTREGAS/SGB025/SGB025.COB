@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB025.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * MANUTENCAO DO QUADRO DE FUNCIONARIOS/ATENDENTES (CADFUNC.DAT)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADFUNC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-FUNC
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 COD-FUNC        PIC 9(04).
+                03 NOME-FUNC       PIC X(30).
+                03 SITUAC-FUNC     PIC X(01).
+                03 DSCSITUAC-FUNC  PIC X(08).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      * TABELA DE SITUACAO DO FUNCIONARIO
+       01 TABLE-DSCSITFUNC.
+           03 TSITFUNC1 PIC X(08) VALUE "ATIVO   ".
+           03 TSITFUNC2 PIC X(08) VALUE "INATIVO ".
+       01 TTABLE-SITFUNC REDEFINES TABLE-DSCSITFUNC.
+           03 VALTABLE-SITFUNC PIC X(08) OCCURS 2 TIMES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELAFUNC.
+           05  LINE 02  COLUMN 01
+               VALUE  "          MANUTENCAO DE FUNCIONARIOS/ATENDENTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "           MATRICULA (CODIGO)".
+           05  LINE 06  COLUMN 01
+               VALUE  "           NOME".
+           05  LINE 08  COLUMN 01
+               VALUE  "           SITUACAO (A-ATIVO / I-INATIVO)".
+           05  TCOD-FUNC
+               LINE 04  COLUMN 35  PIC 9(04)
+               USING  COD-FUNC
+               HIGHLIGHT.
+           05  TNOME-FUNC
+               LINE 06  COLUMN 35  PIC X(30)
+               USING  NOME-FUNC
+               HIGHLIGHT.
+           05  TSITUAC-FUNC
+               LINE 08  COLUMN 44  PIC X(01)
+               USING  SITUAC-FUNC
+               HIGHLIGHT.
+           05  TDSCSITUAC-FUNC
+               LINE 08  COLUMN 47  PIC X(08)
+               USING  DSCSITUAC-FUNC.
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+                OPEN I-O CADFUNC
+                IF ST-ERRO NOT = "00"
+                    IF ST-ERRO = "30"
+                        OPEN OUTPUT CADFUNC
+                        CLOSE CADFUNC
+                        OPEN I-O CADFUNC
+                    ELSE
+                        MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC"
+                                                                TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO COD-FUNC
+                MOVE SPACES TO NOME-FUNC SITUAC-FUNC DSCSITUAC-FUNC
+                DISPLAY TELAFUNC.
+       INC-002.
+                ACCEPT TCOD-FUNC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    CLOSE CADFUNC
+                    GO TO ROT-FIM.
+                IF COD-FUNC = ZEROS
+                    MOVE "*** MATRICULA INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-002.
+       LER-FUNC.
+                MOVE 0 TO W-SEL
+                READ CADFUNC
+                IF ST-ERRO NOT = "23"
+                    IF ST-ERRO = "00"
+                        MOVE 1 TO W-SEL
+                        DISPLAY TELAFUNC
+                        MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ACE-001
+                    ELSE
+                        MOVE "ERRO NA LEITURA DO ARQUIVO CADFUNC"
+                                                                TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-003.
+                ACCEPT TNOME-FUNC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-002.
+                IF NOME-FUNC = SPACES
+                    MOVE "** PREENCHA O NOME DO FUNCIONARIO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-003.
+       INC-004.
+                ACCEPT TSITUAC-FUNC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-003.
+                IF SITUAC-FUNC = "A" OR "a"
+                    MOVE VALTABLE-SITFUNC(1) TO DSCSITUAC-FUNC
+                ELSE IF SITUAC-FUNC = "I" OR "i"
+                    MOVE VALTABLE-SITFUNC(2) TO DSCSITUAC-FUNC
+                ELSE
+                    MOVE "*** SITUACAO INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-004.
+                DISPLAY TELAFUNC.
+                IF W-SEL = 1
+                    GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 40) "DADOS OK (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** DADOS GRAVADOS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF ST-ERRO = "22"
+                    MOVE "*** FUNCIONARIO JA EXISTE ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001
+                ELSE
+                    MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFUNC" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (24, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (24, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 12) MENS
+                IF W-ACT = 02
+                    MOVE 02 TO W-SEL
+                    GO TO INC-001.
+                IF W-ACT = 03
+                    GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFUNC RECORD
+                IF ST-ERRO = "00"
+                    MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                    GO TO ROT-MENS2
+                ELSE
+                    DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
