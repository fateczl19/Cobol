@@ -32,6 +32,7 @@
            03 MARCA-BIKE    PIC X(20).
            03 MODELO-BIKE   PIC X(20).
            03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
            03 ARO           PIC 9(02).
            03 COR           PIC 9(01).
            03 CORDESC       PIC X(10).
@@ -48,6 +49,12 @@
                05 DIAULTUSO-BIKE    PIC 9(02).
                05 MESULTUSO-BIKE    PIC 9(02).
                05 ANOULTUSO-BIKE    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL-BIKE     PIC 9(02).
+           03 CODFILIALDESC-BIKE PIC X(15).
+           03 VALDIA-BIKE        PIC 9(06)V99.
+           03 VALSEMANA-BIKE     PIC 9(06)V99.
+           03 FOTOPATH-BIKE      PIC X(60).
       *
       *--------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -69,7 +76,12 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       
+      * USADOS NA PESQUISA POR MARCA (CHAVE ALTERNATIVA MARCA-BIKE)
+       77 W-MODOPESQ   PIC X(01) VALUE SPACES.
+       77 W-MARCAPESQ  PIC X(20) VALUE SPACES.
+      * USADO NA PESQUISA POR FILIAL
+       77 W-FILIALPESQ PIC 9(02) VALUE ZEROS.
+
       * TABELA DE COR
        01 TTCOR.
            03 TCOR1 PIC X(08) VALUE "BRANCA  ".
@@ -96,6 +108,14 @@
        
        01 TTABSITUAC REDEFINES TTSITUAC.
            03 TABSITUAC PIC X(11) OCCURS 6 TIMES.
+
+      * TABELA DE FILIAL
+       01 TTFILIAL.
+           03 TFILIAL1 PIC X(15) VALUE "MATRIZ         ".
+           03 TFILIAL2 PIC X(15) VALUE "FILIAL 2       ".
+
+       01 TTABFILIAL REDEFINES TTFILIAL.
+           03 TABFILIAL PIC X(15) OCCURS 2 TIMES.
       *
       *--------------------------------------------------------------
       *
@@ -107,9 +127,13 @@
                VALUE  "                                        ".
            05  LINE 05  COLUMN 01 
                VALUE  "   NUMERO:        MARCA".
-           05  LINE 05  COLUMN 41 
+           05  LINE 05  COLUMN 41
                VALUE  "        MODELO".
-           05  LINE 15  COLUMN 01 
+           05  LINE 06  COLUMN 01
+               VALUE  "   FILIAL:   -".
+           05  LINE 07  COLUMN 01
+               VALUE  "   FOTO/DOCUMENTO:".
+           05  LINE 15  COLUMN 01
                VALUE  "   AREA DE MENSAGENS                    ".
            05  LINE 20  COLUMN 41 
                VALUE  "                                        ".
@@ -122,6 +146,15 @@
            05  TMODELO
                LINE 05  COLUMN 56  PIC X(20)
                USING  MODELO-BIKE.
+           05  TCODFILIAL
+               LINE 06  COLUMN 11  PIC 99
+               USING  CODFILIAL-BIKE.
+           05  TCODFILIALDESC
+               LINE 06  COLUMN 16  PIC X(15)
+               USING  CODFILIALDESC-BIKE.
+           05  TFOTOPATH
+               LINE 07  COLUMN 20  PIC X(60)
+               USING  FOTOPATH-BIKE.
       *
       *--------------------------------------------------------------
       *
@@ -149,11 +182,22 @@
            MOVE ZEROS TO DATCOMPRA-BIKE DATULTUSO-BIKE ANOCOMPRA-BIKE
            MOVE ZEROS TO MESCOMPRA-BIKE DIACOMPRA-BIKE
            MOVE ZEROS TO ANOULTUSO-BIKE MESULTUSO-BIKE DIAULTUSO-BIKE
-           MOVE SPACES TO MARCA-BIKE MODELO-BIKE CATEG
-           MOVE SPACES TO CORDESC SITUAC SITUACDESC
+           MOVE ZEROS TO HORASACUM
+           MOVE SPACES TO MARCA-BIKE MODELO-BIKE CATEG CATEGDESC
+           MOVE SPACES TO CORDESC SITUAC SITUACDESC CODFILIALDESC-BIKE
+           MOVE SPACES TO FOTOPATH-BIKE
+           MOVE ZEROS TO CODFILIAL-BIKE
            DISPLAY TELABIKE.
       *
        INC-002.
+           MOVE SPACES TO W-MODOPESQ
+           DISPLAY (03, 01)
+               "   PESQUISAR POR (N)UMERO, (M)ARCA OU (F)ILIAL: ".
+           ACCEPT (03, 50) W-MODOPESQ WITH UPDATE
+           IF W-MODOPESQ = "M" OR "m"
+               GO TO ACC-MARCA.
+           IF W-MODOPESQ = "F" OR "f"
+               GO TO ACC-FILIAL.
            ACCEPT TNUMERO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02 OR 01
@@ -169,6 +213,7 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF ST-ERRO NOT = "23"
                IF ST-ERRO = "00"
+                   PERFORM BUSCA-FILIALDESC THRU BUSCA-FILIALDESC-FIM
                    DISPLAY TELABIKE
                    MOVE "* BIKE JA CADASTRADA *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -202,6 +247,113 @@
                GO TO INC-OP0.
       *
       *--------------------------------------------------------------
+      * PESQUISA DE BIKES PELA MARCA (CHAVE ALTERNATIVA MARCA-BIKE),
+      * PERCORRENDO TODAS AS BIKES DAQUELA MARCA EM ORDEM
+      *--------------------------------------------------------------
+      *
+       ACC-MARCA.
+           ACCEPT TMARCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           IF MARCA-BIKE = SPACES
+               MOVE "* MARCA INVALIDA! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-MARCA.
+           MOVE MARCA-BIKE TO W-MARCAPESQ
+           START CADBIKE KEY IS >= MARCA-BIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* NENHUMA BIKE DESSA MARCA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+       LER-MARCA.
+           READ CADBIKE NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               MOVE "* FIM DA LISTAGEM *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           IF MARCA-BIKE NOT = W-MARCAPESQ
+               MOVE "* FIM DA LISTAGEM *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           PERFORM BUSCA-FILIALDESC THRU BUSCA-FILIALDESC-FIM
+           DISPLAY TELABIKE
+           GO TO ACE-002.
+      *
+      *--------------------------------------------------------------
+      * PESQUISA DE BIKES PELA FILIAL, PERCORRENDO TODO O ARQUIVO
+      * E FILTRANDO PELO CODIGO DA FILIAL INFORMADO
+      *--------------------------------------------------------------
+      *
+       ACC-FILIAL.
+           DISPLAY (03, 01) "   CODIGO DA FILIAL (01/02): ".
+           ACCEPT (03, 31) W-FILIALPESQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           IF W-FILIALPESQ NOT = 01 AND W-FILIALPESQ NOT = 02
+               MOVE "* FILIAL INVALIDA (01 OU 02) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-FILIAL.
+           MOVE ZEROS TO NUM-BIKE
+           START CADBIKE KEY IS >= NUM-BIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* NENHUMA BIKE CADASTRADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+       LER-FILIAL.
+           READ CADBIKE NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               MOVE "* FIM DA LISTAGEM *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           IF CODFILIAL-BIKE NOT = W-FILIALPESQ
+               GO TO LER-FILIAL.
+           PERFORM BUSCA-FILIALDESC THRU BUSCA-FILIALDESC-FIM
+           DISPLAY TELABIKE
+           GO TO ACE-003.
+      *
+       ACE-003.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 30) "VER PROXIMA BIKE DESSA FILIAL? (S): ".
+           ACCEPT (24, 67) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+               GO TO ROT-CONFIRMA.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S PARA 'SIM' *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-003
+           ELSE
+               GO TO LER-FILIAL.
+      *
+      *--------------------------------------------------------------
+      * MONTA A DESCRICAO DA FILIAL A PARTIR DO CODIGO LIDO
+      *--------------------------------------------------------------
+      *
+       BUSCA-FILIALDESC.
+           IF CODFILIAL-BIKE = 01
+               MOVE TABFILIAL(1) TO CODFILIALDESC-BIKE
+           ELSE IF CODFILIAL-BIKE = 02
+               MOVE TABFILIAL(2) TO CODFILIALDESC-BIKE
+           ELSE
+               MOVE SPACES TO CODFILIALDESC-BIKE.
+       BUSCA-FILIALDESC-FIM.
+           EXIT.
+      *
+       ACE-002.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 30) "VER PROXIMA BIKE DESSA MARCA? (S): ".
+           ACCEPT (24, 66) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+               GO TO ROT-CONFIRMA.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S PARA 'SIM' *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-002
+           ELSE
+               GO TO LER-MARCA.
+      *
+      *--------------------------------------------------------------
       * CONFIRMAR FIM
       *--------------------------------------------------------------
       *
