@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB011.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * FILA DE RESERVA DE BICICLETAS POR MARCA/MODELO
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADRESERVA
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYRESERVA
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS KEYMODRESERVA WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADRESERVA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADRESERVA.DAT".
+       01 REGRESERVA.
+           03 KEYRESERVA.
+               05 CPF-CLI-RESERVA     PIC 9(11).
+               05 SEQ-RESERVA         PIC 9(04).
+           03 KEYMODRESERVA.
+               05 MARCA-RESERVA       PIC X(20).
+               05 MODELO-RESERVA      PIC X(20).
+           03 DTRESERVA               PIC 9(08).
+           03 SITRESERVA              PIC X(01).
+           03 SITRESERVADESC          PIC X(10).
+           03 NUM-BIKE-ATENDIDA       PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 WCPF-CLI-RESERVA  PIC 9(11) VALUE ZEROS.
+       77 WSEQ-RESERVA      PIC 9(04) VALUE ZEROS.
+       77 W-SEL             PIC 9(01) VALUE ZEROS.
+       77 W-CONT            PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO           PIC X(01) VALUE SPACES.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       77 LIMPA             PIC X(50) VALUE SPACES.
+      *
+      * TABELA DE SITUACAO DA RESERVA
+       01 TTSITRESERVA.
+           03 TSITRES1 PIC X(10) VALUE "ABERTA    ".
+           03 TSITRES2 PIC X(10) VALUE "ATENDIDA  ".
+           03 TSITRES3 PIC X(10) VALUE "CANCELADA ".
+       01 TTABSITRESERVA REDEFINES TTSITRESERVA.
+           03 TABSITRESERVA PIC X(10) OCCURS 3 TIMES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELARESERVA.
+           05  LINE 01  COLUMN 01
+               VALUE  "     * FILA DE RESERVA DE BICICLETAS *".
+           05  LINE 03  COLUMN 01
+               VALUE  "   CPF DO CLIENTE:".
+           05  LINE 04  COLUMN 01
+               VALUE  "   SEQUENCIA:".
+           05  LINE 05  COLUMN 01
+               VALUE  "   MARCA DESEJADA:".
+           05  LINE 06  COLUMN 01
+               VALUE  "   MODELO DESEJADO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "   DATA DA RESERVA:".
+           05  LINE 09  COLUMN 01
+               VALUE  "   SITUACAO:   -".
+           05  LINE 10  COLUMN 01
+               VALUE  "   BIKE QUE ATENDEU:".
+           05  TCPF-CLI-RESERVA
+               LINE 03  COLUMN 21  PIC 9(11)
+               USING  WCPF-CLI-RESERVA
+               HIGHLIGHT.
+           05  TSEQ-RESERVA
+               LINE 04  COLUMN 15  PIC ZZZ9
+               USING  WSEQ-RESERVA
+               HIGHLIGHT.
+           05  TMARCA-RESERVA
+               LINE 05  COLUMN 20  PIC X(20)
+               USING  MARCA-RESERVA
+               HIGHLIGHT.
+           05  TMODELO-RESERVA
+               LINE 06  COLUMN 21  PIC X(20)
+               USING  MODELO-RESERVA
+               HIGHLIGHT.
+           05  TDTRESERVA
+               LINE 07  COLUMN 21  PIC 9(08)
+               USING  DTRESERVA
+               HIGHLIGHT.
+           05  TSITRESERVA
+               LINE 09  COLUMN 15  PIC X(01)
+               USING  SITRESERVA.
+           05  TSITRESERVADESC
+               LINE 09  COLUMN 17  PIC X(10)
+               USING  SITRESERVADESC.
+           05  TNUM-BIKE-ATENDIDA
+               LINE 10  COLUMN 22  PIC ZZZ9
+               USING  NUM-BIKE-ATENDIDA
+               HIGHLIGHT.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O CADRESERVA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADRESERVA
+                   MOVE "* CRIANDO O ARQUIVO CADRESERVA.DAT *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADRESERVA
+                   GO TO INC-OP0
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADRESERVA *"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   NEXT SENTENCE.
+       INC-001.
+           MOVE ZEROS TO KEYRESERVA WCPF-CLI-RESERVA WSEQ-RESERVA
+               DTRESERVA NUM-BIKE-ATENDIDA
+           MOVE SPACES TO MARCA-RESERVA MODELO-RESERVA SITRESERVA
+               SITRESERVADESC
+           DISPLAY TELARESERVA.
+       INC-002.
+           ACCEPT TCPF-CLI-RESERVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADRESERVA
+               GO TO ROT-FIM.
+           IF WCPF-CLI-RESERVA = ZEROS
+               MOVE "* CPF INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           MOVE WCPF-CLI-RESERVA TO CPF-CLI-RESERVA.
+       INC-003.
+           MOVE 1 TO WSEQ-RESERVA
+           ACCEPT TSEQ-RESERVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           MOVE WSEQ-RESERVA TO SEQ-RESERVA.
+      * VALIDA A EXISTENCIA DO REGISTRO
+       LER-RESERVA.
+           MOVE 0 TO W-SEL
+           READ CADRESERVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   DISPLAY TELARESERVA
+                   MOVE "* RESERVA JA CADASTRADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 1 TO W-SEL
+                   GO TO ACE-001
+               ELSE
+                   MOVE "* ERRO AO LER REGISTRO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+           IF W-ACT = 01
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-004.
+           ACCEPT TMARCA-RESERVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-003.
+           IF MARCA-RESERVA = SPACES
+               MOVE "* MARCA OBRIGATORIA! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-004.
+       INC-005.
+           ACCEPT TMODELO-RESERVA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-004.
+      *    NEXT SENTENCE
+
+       INC-006.
+           ACCEPT DTRESERVA FROM DATE YYYYMMDD
+           DISPLAY TDTRESERVA
+           MOVE 'A' TO SITRESERVA
+           MOVE TABSITRESERVA(1) TO SITRESERVADESC
+           DISPLAY TSITRESERVA
+           DISPLAY TSITRESERVADESC
+           MOVE ZEROS TO NUM-BIKE-ATENDIDA
+           IF W-SEL = 1
+               GO TO ALT-OPC.
+      *
+      *--------------------------------------------------------------
+      * O INICIO DA GRAVACAO DE DADOS
+      *--------------------------------------------------------------
+      *
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 40) "DADOS OK (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-005.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM e N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGRESERVA
+           IF ST-ERRO = "00" OR "02"
+               MOVE "* RESERVA GRAVADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF ST-ERRO = "22"
+               MOVE "* RESERVA JA EXISTE P/ ESSA SEQUENCIA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-003
+           ELSE
+               MOVE "* ERRO AO GRAVAR REGISTRO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO
+      *--------------------------------------------------------------
+      *
+       ACE-001.
+           DISPLAY (24, 12)
+               "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+           ACCEPT (24, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+               GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (24, 12) MENS
+           IF W-ACT = 02
+               MOVE 02 TO W-SEL
+               GO TO INC-001.
+           IF W-ACT = 03
+               GO TO ALT-SITRESERVA.
+           IF W-ACT = 04
+               GO TO EXC-OPC.
+       ALT-SITRESERVA.
+           DISPLAY (24, 20) "NOVA SITUACAO (A/T/C): ".
+           ACCEPT (24, 44) SITRESERVA
+           IF SITRESERVA = 'A' OR 'a'
+               MOVE 'A' TO SITRESERVA
+               MOVE TABSITRESERVA(1) TO SITRESERVADESC
+           ELSE IF SITRESERVA = 'T' OR 't'
+               MOVE 'T' TO SITRESERVA
+               MOVE TABSITRESERVA(2) TO SITRESERVADESC
+           ELSE IF SITRESERVA = 'C' OR 'c'
+               MOVE 'C' TO SITRESERVA
+               MOVE TABSITRESERVA(3) TO SITRESERVADESC
+           ELSE
+               MOVE "* DIGITE A, T OU C *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ALT-SITRESERVA.
+           DISPLAY TSITRESERVA
+           DISPLAY TSITRESERVADESC
+           GO TO ALT-OPC.
+       EXC-OPC.
+           DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* REGISTRO NAO EXCLUIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADRESERVA RECORD
+           IF ST-ERRO = "00"
+               MOVE "* REGISTRO EXCLUIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO NA EXCLUSAO DO REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-001.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* INFORMACOES NAO ALTERADAS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGRESERVA
+           IF ST-ERRO = "00" OR "02"
+               MOVE "* REGISTRO ALTERADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO AO ALTERAR REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
