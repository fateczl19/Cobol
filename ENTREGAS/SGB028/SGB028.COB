@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB028.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * ATUALIZACAO DA SITUACAO DO SINISTRO DE UMA OCORRENCIA DE
+      * ROUBO/BAIXA JA REGISTRADA (CADINCID.DAT)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADINCID
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYINCID
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS NUM-BIKE-INCID WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADINCID LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADINCID.DAT".
+       01 REGINCID.
+           03 KEYINCID.
+               05 NUM-BIKE-INCID   PIC 9(04).
+               05 SEQ-INCID        PIC 9(04).
+           03 TIPOINCID        PIC X(01).
+           03 TIPOINCIDDESC    PIC X(10).
+           03 DTINCID          PIC 9(08).
+           03 BOLETIM          PIC X(20).
+           03 SITUACSEGURO     PIC X(01).
+           03 SITUACSEGURODESC PIC X(10).
+           03 NUMSINISTRO      PIC X(15).
+           03 VALINDENIZ       PIC 9(06)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 WNUM-BIKE-INCID  PIC 9(04) VALUE ZEROS.
+       77 WSEQ-INCID       PIC 9(04) VALUE ZEROS.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 MENS             PIC X(50) VALUE SPACES.
+       77 LIMPA            PIC X(50) VALUE SPACES.
+      *
+      * TABELA DE SITUACAO DO SEGURO (OCORRENCIAS DE ROUBO/BAIXA)
+       01 TTSITSEGURO.
+           03 TSITSEG1 PIC X(10) VALUE "ABERTO    ".
+           03 TSITSEG2 PIC X(10) VALUE "NAO ACIONA".
+           03 TSITSEG3 PIC X(10) VALUE "PAGO      ".
+      *
+       01 TTABSITSEGURO REDEFINES TTSITSEGURO.
+           03 TABSITSEGURO PIC X(10) OCCURS 3 TIMES.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O CADINCID
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADINCID.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-001.
+           MOVE ZEROS TO WNUM-BIKE-INCID WSEQ-INCID
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 01) "     * ATUALIZACAO DE SINISTRO *".
+       INC-002.
+           DISPLAY (03, 01) "   NUMERO DA BIKE: ".
+           ACCEPT (03, 21) WNUM-BIKE-INCID WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADINCID
+               GO TO ROT-FIM.
+           IF WNUM-BIKE-INCID = ZEROS
+               MOVE "* CODIGO INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           MOVE WNUM-BIKE-INCID TO NUM-BIKE-INCID.
+       INC-003.
+           DISPLAY (04, 01) "   SEQUENCIA DA OCORRENCIA: ".
+           ACCEPT (04, 30) WSEQ-INCID WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           MOVE WSEQ-INCID TO SEQ-INCID.
+       LER-INCID.
+           READ CADINCID
+           IF ST-ERRO NOT = "00"
+               MOVE "* OCORRENCIA NAO ENCONTRADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-003.
+           DISPLAY (06, 01) "   TIPO: " TIPOINCIDDESC.
+           DISPLAY (07, 01) "   BOLETIM: " BOLETIM.
+           DISPLAY (08, 01) "   SITUACAO ATUAL: " SITUACSEGURODESC.
+           DISPLAY (09, 01) "   SINISTRO ATUAL: " NUMSINISTRO.
+           DISPLAY (10, 01) "   INDENIZACAO ATUAL: " VALINDENIZ.
+       ALT-001.
+           DISPLAY (12, 01)
+               "   NOVA SITUACAO (A-ABERTO/N-NAO ACION/P-PAGO): ".
+           ACCEPT (12, 52) SITUACSEGURO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-003.
+           IF SITUACSEGURO = 'A' OR 'a'
+               MOVE 'A' TO SITUACSEGURO
+               MOVE TABSITSEGURO(1) TO SITUACSEGURODESC
+           ELSE IF SITUACSEGURO = 'N' OR 'n'
+               MOVE 'N' TO SITUACSEGURO
+               MOVE TABSITSEGURO(2) TO SITUACSEGURODESC
+           ELSE IF SITUACSEGURO = 'P' OR 'p'
+               MOVE 'P' TO SITUACSEGURO
+               MOVE TABSITSEGURO(3) TO SITUACSEGURODESC
+           ELSE
+               MOVE "* DIGITE A=ABERTO N=NAO ACION P=PAGO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ALT-001.
+       ALT-002.
+           IF SITUACSEGURO = 'N'
+               GO TO ALT-003.
+           DISPLAY (13, 01) "   NUMERO DO SINISTRO: ".
+           ACCEPT (13, 25) NUMSINISTRO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ALT-001.
+       ALT-003.
+           IF SITUACSEGURO NOT = 'P'
+               GO TO ALT-OPC.
+           DISPLAY (14, 01) "   VALOR DA INDENIZACAO: ".
+           ACCEPT (14, 27) VALINDENIZ WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ALT-002.
+       ALT-OPC.
+           DISPLAY (24, 40) "GRAVAR   (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ALT-003.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* INFORMACOES NAO ALTERADAS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGINCID
+           IF ST-ERRO = "00"
+               MOVE "* SINISTRO ATUALIZADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO AO ALTERAR REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
