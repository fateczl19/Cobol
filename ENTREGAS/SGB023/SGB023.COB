@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB023.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * REGISTRO DE PING GPS DE BICICLETA LOCADA
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADGPS
+                    ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      * LOG DE PINGS GPS DAS BIKES COM RASTREADOR, ENQUANTO LOCADAS
+      *--------------------------------------------------------------
+      *
+       FD CADGPS
+           VALUE OF FILE-ID IS "CADGPS.DAT".
+       01 REGGPS.
+           03 NUM-BIKE-GPS    PIC 9(04).
+           03 DTGPS.
+               05 ANO-GPS     PIC 9(04).
+               05 MES-GPS     PIC 9(02).
+               05 DIA-GPS     PIC 9(02).
+           03 HRGPS.
+               05 HR-GPS      PIC 9(02).
+               05 MIN-GPS     PIC 9(02).
+           03 LONGITU-GPS     PIC S9(03)V9(06).
+           03 LATITU-GPS      PIC S9(02)V9(06).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-TOTPINGS    PIC 9(06) VALUE ZEROS.
+      *
+       01 WS-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       01 WS-DATAHOJE-R REDEFINES WS-DATAHOJE.
+           03 WS-ANOHOJE    PIC 9(04).
+           03 WS-MESHOJE    PIC 9(02).
+           03 WS-DIAHOJE    PIC 9(02).
+       01 WS-HORAHOJE   PIC 9(08) VALUE ZEROS.
+       01 WS-HORAHOJE-R REDEFINES WS-HORAHOJE.
+           03 WS-HRHOJE     PIC 9(02).
+           03 WS-MINHOJE    PIC 9(02).
+           03 WS-SEGHOJE    PIC 9(02).
+           03 WS-CENTHOJE   PIC 9(02).
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELAGPS.
+           05  LINE 01  COLUMN 01
+               VALUE  "    * REGISTRO DE PING GPS DA BICICLETA *".
+           05  LINE 03  COLUMN 01
+               VALUE  "   NUMERO DA BIKE:".
+           05  LINE 04  COLUMN 01
+               VALUE  "   MARCA/MODELO  :".
+           05  LINE 06  COLUMN 01
+               VALUE  "   LONGITUDE:".
+           05  LINE 07  COLUMN 01
+               VALUE  "   LATITUDE :".
+           05  TNUMERO
+               LINE 03  COLUMN 21  PIC 9(04)
+               USING  NUMERO.
+           05  TMARCA
+               LINE 04  COLUMN 21  PIC X(20)
+               USING  MARCA.
+           05  TMODELO
+               LINE 04  COLUMN 42  PIC X(20)
+               USING  MODELO.
+           05  TLONGITU-GPS
+               LINE 06  COLUMN 21  PIC -ZZ9,999999
+               USING  LONGITU-GPS.
+           05  TLATITU-GPS
+               LINE 07  COLUMN 21  PIC -Z9,999999
+               USING  LATITU-GPS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN EXTEND CADGPS
+           IF ST-ERRO NOT = "00"
+               OPEN OUTPUT CADGPS
+               CLOSE CADGPS
+               OPEN EXTEND CADGPS.
+      *
+      *--------------------------------------------------------------
+      * ENTRADA DOS DADOS DO PING
+      *--------------------------------------------------------------
+      *
+       ACC-CHAVE.
+           MOVE ZEROS TO NUMERO LONGITU-GPS LATITU-GPS
+           MOVE SPACES TO MARCA MODELO
+           DISPLAY TELAGPS.
+       ACC-NUMERO.
+           ACCEPT TNUMERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADBIKE CADGPS
+               GO TO ROT-FIM.
+           IF NUMERO = ZEROS
+               MOVE "* NUMERO INVALIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-NUMERO.
+       READ-CADBIKE.
+           READ CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* BIKE NAO EXISTE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-NUMERO.
+           IF SITUAC NOT = "L" AND "l"
+               MOVE "* BIKE NAO ESTA LOCADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-NUMERO.
+           DISPLAY TELAGPS.
+       ACC-LONGITU.
+           ACCEPT TLONGITU-GPS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-NUMERO.
+       ACC-LATITU.
+           ACCEPT TLATITU-GPS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-LONGITU.
+      *
+       GRAVA-PING.
+           ACCEPT WS-DATAHOJE FROM DATE YYYYMMDD
+           ACCEPT WS-HORAHOJE FROM TIME
+           MOVE NUMERO TO NUM-BIKE-GPS
+           MOVE WS-ANOHOJE TO ANO-GPS
+           MOVE WS-MESHOJE TO MES-GPS
+           MOVE WS-DIAHOJE TO DIA-GPS
+           MOVE WS-HRHOJE TO HR-GPS
+           MOVE WS-MINHOJE TO MIN-GPS
+           WRITE REGGPS
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO GRAVAR O PING *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-OUTRO.
+           ADD 1 TO W-TOTPINGS
+           MOVE "* PING GRAVADO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+       ACC-OUTRO.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (24, 20) "REGISTRAR OUTRO PING? (S/N): ".
+           ACCEPT (24, 50) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S" OR "s"
+               GO TO ACC-CHAVE.
+           IF W-OPCAO NOT = "N" AND "n"
+               MOVE "* DIGITE APENAS S OU N *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-OUTRO.
+           CLOSE CADBIKE CADGPS
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
