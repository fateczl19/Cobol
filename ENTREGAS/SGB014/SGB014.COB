@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SGB003.
+       PROGRAM-ID. SGB014.
        AUTHOR. VINICIUS ESCAME DOS SANTOS.
       *--------------------------------------------------------------
       * CADASTRO DE CLIENTES
@@ -18,6 +18,8 @@
                     RECORD KEY   IS CPF-CLI
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS FKCEP
+                                            WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS RG-CLI
                                             WITH DUPLICATES.
 
             SELECT CADCEP
@@ -57,6 +59,8 @@
                05 DIANASC-CLI    PIC 9(02).
                05 MESNASC-CLI    PIC 9(02).
                05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
       *
        FD CADCEP
            LABEL RECORD IS STANDARD
@@ -89,6 +93,9 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+      * USADOS NA PESQUISA POR RG (CHAVE ALTERNATIVA RG-CLI)
+       77 W-MODOPESQ   PIC X(01) VALUE SPACES.
+       77 W-RGPESQ     PIC X(09) VALUE SPACES.
       *
       *--------------------------------------------------------------
       *
@@ -110,9 +117,14 @@
                VALUE  "---AREA DE MENSAGENS--------------------".
            05  LINE 16  COLUMN 41 
                VALUE  "----------------------------------------".
+           05  LINE 04  COLUMN 30
+               VALUE  "RG:".
            05  TCPF
                LINE 04  COLUMN 10  PIC 999.999.999.99
                USING  CPF-CLI.
+           05  TRG
+               LINE 04  COLUMN 34  PIC X(09)
+               USING  RG-CLI.
            05  TNOME
                LINE 06  COLUMN 10  PIC X(35)
                USING  NOME-CLI.
@@ -144,6 +156,11 @@
            MOVE SPACES TO SITUAC-CLI DSCSITUAC-CLI
            DISPLAY TELACLI.
        ACC-PK.
+           MOVE SPACES TO W-MODOPESQ
+           DISPLAY (02, 01) "   PESQUISAR POR (C)PF OU (R)G: ".
+           ACCEPT (02, 34) W-MODOPESQ WITH UPDATE
+           IF W-MODOPESQ = "R" OR "r"
+               GO TO ACC-RGPK.
            ACCEPT TCPF
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02 OR 01
@@ -203,6 +220,53 @@
                GO TO INC-OP0.
       *
       *--------------------------------------------------------------
+      * PESQUISA DE CLIENTE PELO RG (CHAVE ALTERNATIVA RG-CLI),
+      * PARA ATENDER CLIENTE QUE SO TEM O RG EM MAOS
+      *--------------------------------------------------------------
+      *
+       ACC-RGPK.
+           ACCEPT TRG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-PK.
+           IF RG-CLI = SPACES
+               MOVE "* RG INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-RGPK.
+           MOVE RG-CLI TO W-RGPESQ
+           START CADCLI KEY IS >= RG-CLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* NENHUM CLIENTE COM ESSE RG *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-PK.
+       LER-RG.
+           READ CADCLI NEXT RECORD
+           IF ST-ERRO NOT = "00"
+               MOVE "* FIM DA LISTAGEM *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-PK.
+           IF RG-CLI NOT = W-RGPESQ
+               MOVE "* FIM DA LISTAGEM *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-PK.
+           MOVE FKCEP TO CEP
+           PERFORM READ-CADCEP
+           GO TO ACE-002.
+      *
+       ACE-002.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 30) "VER PROXIMO CLIENTE COM ESSE RG? (S): ".
+           ACCEPT (24, 69) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+               GO TO ROT-CONFIRMA.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S PARA 'SIM' *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-002
+           ELSE
+               GO TO LER-RG.
+      *
+      *--------------------------------------------------------------
       * CONFIRMAR FIM
       *--------------------------------------------------------------
       *
