@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB027.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE MEDIA DE AVALIACAO DE SATISFACAO, POR MODELO DE
+      * BIKE E POR ATENDENTE (CADAVAL.DAT)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADAVAL
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYAVAL
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADFUNC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-FUNC
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAVAL
+               VALUE OF FILE-ID IS "CADAVAL.DAT".
+       01 REGAVAL.
+                03 KEYAVAL.
+                  05 AVFKCPF-CLI    PIC 9(11).
+                  05 AVFKNUM-BIKE   PIC 9(04).
+                  05 AVDTLOCACAO.
+                    07 AVDIA-LOCA   PIC 9(02).
+                    07 AVMES-LOCA   PIC 9(02).
+                    07 AVANO-LOCA   PIC 9(04).
+                  05 AVHRLOCACAO    PIC 9(02).
+                  05 AVMINLOCACAO   PIC 9(02).
+                03 AVMARCA-BIKE     PIC X(20).
+                03 AVMODELO-BIKE    PIC X(20).
+                03 AVOPERADOR       PIC 9(04).
+                03 AVNOTA           PIC 9(01).
+                03 DTAVAL.
+                  05 ANO-AVAL       PIC 9(04).
+                  05 MES-AVAL       PIC 9(02).
+                  05 DIA-AVAL       PIC 9(02).
+                03 HRAVAL.
+                  05 HR-AVAL        PIC 9(02).
+                  05 MIN-AVAL       PIC 9(02).
+      *
+       FD CADFUNC
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 COD-FUNC        PIC 9(04).
+                03 NOME-FUNC       PIC X(30).
+                03 SITUAC-FUNC     PIC X(01).
+                03 DSCSITUAC-FUNC  PIC X(08).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 W-CONT          PIC 9(06) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       77 LIMPA           PIC X(50) VALUE SPACES.
+      *
+       77 W-TOTAVAL       PIC 9(06) VALUE ZEROS.
+       77 W-TOTMODELOS    PIC 9(04) VALUE ZEROS.
+       77 W-TOTATEND      PIC 9(04) VALUE ZEROS.
+       77 W-IDX           PIC 9(04) VALUE ZEROS.
+       77 W-MEDIA         PIC 9(01)V99 VALUE ZEROS.
+      *
+       01 TAB-MODELOS.
+           03 TAB-MODELO-ITEM OCCURS 50 TIMES.
+               05 TAB-MARCA      PIC X(20).
+               05 TAB-MODELO     PIC X(20).
+               05 TAB-QTDAVAL    PIC 9(06).
+               05 TAB-SOMANOTAS  PIC 9(08).
+      *
+       01 TAB-ATEND.
+           03 TAB-ATEND-ITEM OCCURS 50 TIMES.
+               05 TAB-OPERADOR    PIC 9(04).
+               05 TAB-QTDAVALAT   PIC 9(06).
+               05 TAB-SOMANOTASAT PIC 9(08).
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADAVAL
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADAVAL.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADFUNC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADAVAL
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADAVAL, ACUMULANDO POR MODELO
+      * DE BIKE E POR ATENDENTE
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADAVAL NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM ACUMULA-AVAL
+           END-READ
+           GO TO LER-PROX.
+      *
+       ACUMULA-AVAL.
+           ADD 1 TO W-TOTAVAL
+           PERFORM ACUMULA-MODELO
+           PERFORM ACUMULA-ATEND.
+      *
+       ACUMULA-MODELO.
+           MOVE 1 TO W-IDX.
+       ACUMULA-MODELO-LOOP.
+           IF W-IDX > W-TOTMODELOS
+               GO TO ACUMULA-MODELO-INSERE.
+           IF TAB-MARCA (W-IDX) = AVMARCA-BIKE AND
+               TAB-MODELO (W-IDX) = AVMODELO-BIKE
+               GO TO ACUMULA-MODELO-SOMA.
+           ADD 1 TO W-IDX
+           GO TO ACUMULA-MODELO-LOOP.
+       ACUMULA-MODELO-INSERE.
+           IF W-TOTMODELOS >= 50
+               GO TO ACUMULA-MODELO-FIM.
+           ADD 1 TO W-TOTMODELOS
+           MOVE W-TOTMODELOS TO W-IDX
+           MOVE AVMARCA-BIKE TO TAB-MARCA (W-IDX)
+           MOVE AVMODELO-BIKE TO TAB-MODELO (W-IDX)
+           MOVE ZEROS TO TAB-QTDAVAL (W-IDX) TAB-SOMANOTAS (W-IDX).
+       ACUMULA-MODELO-SOMA.
+           ADD 1 TO TAB-QTDAVAL (W-IDX)
+           ADD AVNOTA TO TAB-SOMANOTAS (W-IDX).
+       ACUMULA-MODELO-FIM.
+           EXIT.
+      *
+       ACUMULA-ATEND.
+           MOVE 1 TO W-IDX.
+       ACUMULA-ATEND-LOOP.
+           IF W-IDX > W-TOTATEND
+               GO TO ACUMULA-ATEND-INSERE.
+           IF TAB-OPERADOR (W-IDX) = AVOPERADOR
+               GO TO ACUMULA-ATEND-SOMA.
+           ADD 1 TO W-IDX
+           GO TO ACUMULA-ATEND-LOOP.
+       ACUMULA-ATEND-INSERE.
+           IF W-TOTATEND >= 50
+               GO TO ACUMULA-ATEND-FIM.
+           ADD 1 TO W-TOTATEND
+           MOVE W-TOTATEND TO W-IDX
+           MOVE AVOPERADOR TO TAB-OPERADOR (W-IDX)
+           MOVE ZEROS TO TAB-QTDAVALAT (W-IDX) TAB-SOMANOTASAT (W-IDX).
+       ACUMULA-ATEND-SOMA.
+           ADD 1 TO TAB-QTDAVALAT (W-IDX)
+           ADD AVNOTA TO TAB-SOMANOTASAT (W-IDX).
+       ACUMULA-ATEND-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "---- MEDIA DE AVALIACAO POR MODELO DE BIKE ----".
+           DISPLAY "MARCA                MODELO               QTD"
+               "  MEDIA".
+           IF W-TOTMODELOS = ZEROS
+               GO TO REL-ATEND.
+           MOVE 1 TO W-IDX.
+       IMPRIME-MODELO-LOOP.
+           IF W-IDX > W-TOTMODELOS
+               GO TO REL-ATEND.
+           COMPUTE W-MEDIA ROUNDED =
+               TAB-SOMANOTAS (W-IDX) / TAB-QTDAVAL (W-IDX)
+           DISPLAY TAB-MARCA (W-IDX) " " TAB-MODELO (W-IDX) " "
+               TAB-QTDAVAL (W-IDX) " " W-MEDIA
+           ADD 1 TO W-IDX
+           GO TO IMPRIME-MODELO-LOOP.
+      *
+       REL-ATEND.
+           DISPLAY " ".
+           DISPLAY "---- MEDIA DE AVALIACAO POR ATENDENTE ----".
+           DISPLAY "MATRIC  NOME ATENDENTE            QTD     MEDIA".
+           IF W-TOTATEND = ZEROS
+               GO TO REL-RODAPE.
+           MOVE 1 TO W-IDX.
+       IMPRIME-ATEND-LOOP.
+           IF W-IDX > W-TOTATEND
+               GO TO REL-RODAPE.
+           PERFORM IMPRIME-ATENDENTE
+           ADD 1 TO W-IDX
+           GO TO IMPRIME-ATEND-LOOP.
+      *
+       IMPRIME-ATENDENTE.
+           COMPUTE W-MEDIA ROUNDED =
+               TAB-SOMANOTASAT (W-IDX) / TAB-QTDAVALAT (W-IDX)
+           MOVE TAB-OPERADOR (W-IDX) TO COD-FUNC
+           READ CADFUNC
+           IF ST-ERRO = "00"
+               DISPLAY COD-FUNC "  " NOME-FUNC "  "
+                   TAB-QTDAVALAT (W-IDX) "  " W-MEDIA
+           ELSE
+               DISPLAY COD-FUNC "  *** SEM CADASTRO ***       "
+                   TAB-QTDAVALAT (W-IDX) "  " W-MEDIA.
+      *
+       REL-RODAPE.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE AVALIACOES LIDAS: " W-TOTAVAL.
+           CLOSE CADAVAL CADFUNC
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
