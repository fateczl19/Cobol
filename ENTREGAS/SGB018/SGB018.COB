@@ -0,0 +1,423 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB018.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE INVENTARIO DA FROTA POR CATEGORIA, COR E SITUACAO
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADCOR
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-COR
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      * TABELA DE CORES DE BIKE, MANTIDA NO CADCOR.DAT PELA
+      * MANUTENCAO DE CORES (SGB016)
+      *--------------------------------------------------------------
+      *
+       FD CADCOR
+               VALUE OF FILE-ID IS "CADCOR.DAT".
+       01 REGCOR.
+                03 COD-COR      PIC 9(01).
+                03 DSC-COR      PIC X(08).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTBIKES    PIC 9(06) VALUE ZEROS.
+       77 W-TOTVALOR    PIC 9(08)V99 VALUE ZEROS.
+       77 COD-COR-ACHADO PIC X(01) VALUE "N".
+      *
+      * CONTADORES E VALOR INVESTIDO (VALCOMPRA) POR CATEGORIA
+       77 W-CNT-URBANA    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-URBANA    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-MOUNTAIN  PIC 9(06) VALUE ZEROS.
+       77 W-VAL-MOUNTAIN  PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-INFANTIL  PIC 9(06) VALUE ZEROS.
+       77 W-VAL-INFANTIL  PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-ELETRICA  PIC 9(06) VALUE ZEROS.
+       77 W-VAL-ELETRICA  PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-SPEED     PIC 9(06) VALUE ZEROS.
+       77 W-VAL-SPEED     PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-CATOUTRA  PIC 9(06) VALUE ZEROS.
+       77 W-VAL-CATOUTRA  PIC 9(08)V99 VALUE ZEROS.
+      *
+      * CONTADORES E VALOR INVESTIDO POR COR (COD-COR 1 A 9)
+       77 W-CNT-COR1    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR1    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR2    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR2    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR3    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR3    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR4    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR4    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR5    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR5    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR6    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR6    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR7    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR7    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR8    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR8    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-COR9    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-COR9    PIC 9(08)V99 VALUE ZEROS.
+      *
+      * CONTADORES E VALOR INVESTIDO POR SITUACAO
+       77 W-CNT-ATIVA     PIC 9(06) VALUE ZEROS.
+       77 W-VAL-ATIVA     PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-DISP      PIC 9(06) VALUE ZEROS.
+       77 W-VAL-DISP      PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-MANUT     PIC 9(06) VALUE ZEROS.
+       77 W-VAL-MANUT     PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-LOCADA    PIC 9(06) VALUE ZEROS.
+       77 W-VAL-LOCADA    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-ROUBADA   PIC 9(06) VALUE ZEROS.
+       77 W-VAL-ROUBADA   PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-BAIXADA   PIC 9(06) VALUE ZEROS.
+       77 W-VAL-BAIXADA   PIC 9(08)V99 VALUE ZEROS.
+       77 W-CNT-SITOUTRA  PIC 9(06) VALUE ZEROS.
+       77 W-VAL-SITOUTRA  PIC 9(08)V99 VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADCOR
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCOR.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADBIKE
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- INVENTARIO DA FROTA DE BICICLETAS ----".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADBIKE
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADBIKE NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM ACUMULA-BIKE
+           END-READ
+           GO TO LER-PROX.
+      *
+       ACUMULA-BIKE.
+           ADD 1 TO W-TOTBIKES
+           ADD VALCOMPRA TO W-TOTVALOR
+           PERFORM ACUMULA-CATEG
+           PERFORM ACUMULA-COR
+           PERFORM ACUMULA-SITUAC.
+      *
+      *--------------------------------------------------------------
+      * ACUMULO POR CATEGORIA (MESMOS CODIGOS DE CATEG DO SGB002)
+      *--------------------------------------------------------------
+      *
+       ACUMULA-CATEG.
+           IF CATEG = 'U'
+               ADD 1 TO W-CNT-URBANA
+               ADD VALCOMPRA TO W-VAL-URBANA
+           ELSE IF CATEG = 'M'
+               ADD 1 TO W-CNT-MOUNTAIN
+               ADD VALCOMPRA TO W-VAL-MOUNTAIN
+           ELSE IF CATEG = 'I'
+               ADD 1 TO W-CNT-INFANTIL
+               ADD VALCOMPRA TO W-VAL-INFANTIL
+           ELSE IF CATEG = 'E'
+               ADD 1 TO W-CNT-ELETRICA
+               ADD VALCOMPRA TO W-VAL-ELETRICA
+           ELSE IF CATEG = 'S'
+               ADD 1 TO W-CNT-SPEED
+               ADD VALCOMPRA TO W-VAL-SPEED
+           ELSE
+               ADD 1 TO W-CNT-CATOUTRA
+               ADD VALCOMPRA TO W-VAL-CATOUTRA.
+       ACUMULA-CATEG-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * ACUMULO POR COR (COD-COR 1 A 9, MESMA TABELA DO SGB016)
+      *--------------------------------------------------------------
+      *
+       ACUMULA-COR.
+           IF COR = 1
+               ADD 1 TO W-CNT-COR1
+               ADD VALCOMPRA TO W-VAL-COR1
+           ELSE IF COR = 2
+               ADD 1 TO W-CNT-COR2
+               ADD VALCOMPRA TO W-VAL-COR2
+           ELSE IF COR = 3
+               ADD 1 TO W-CNT-COR3
+               ADD VALCOMPRA TO W-VAL-COR3
+           ELSE IF COR = 4
+               ADD 1 TO W-CNT-COR4
+               ADD VALCOMPRA TO W-VAL-COR4
+           ELSE IF COR = 5
+               ADD 1 TO W-CNT-COR5
+               ADD VALCOMPRA TO W-VAL-COR5
+           ELSE IF COR = 6
+               ADD 1 TO W-CNT-COR6
+               ADD VALCOMPRA TO W-VAL-COR6
+           ELSE IF COR = 7
+               ADD 1 TO W-CNT-COR7
+               ADD VALCOMPRA TO W-VAL-COR7
+           ELSE IF COR = 8
+               ADD 1 TO W-CNT-COR8
+               ADD VALCOMPRA TO W-VAL-COR8
+           ELSE IF COR = 9
+               ADD 1 TO W-CNT-COR9
+               ADD VALCOMPRA TO W-VAL-COR9.
+       ACUMULA-COR-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * ACUMULO POR SITUACAO (MESMOS CODIGOS DE SITUAC DO SGB002)
+      *--------------------------------------------------------------
+      *
+       ACUMULA-SITUAC.
+           IF SITUAC = 'A'
+               ADD 1 TO W-CNT-ATIVA
+               ADD VALCOMPRA TO W-VAL-ATIVA
+           ELSE IF SITUAC = 'D'
+               ADD 1 TO W-CNT-DISP
+               ADD VALCOMPRA TO W-VAL-DISP
+           ELSE IF SITUAC = 'M'
+               ADD 1 TO W-CNT-MANUT
+               ADD VALCOMPRA TO W-VAL-MANUT
+           ELSE IF SITUAC = 'L'
+               ADD 1 TO W-CNT-LOCADA
+               ADD VALCOMPRA TO W-VAL-LOCADA
+           ELSE IF SITUAC = 'R'
+               ADD 1 TO W-CNT-ROUBADA
+               ADD VALCOMPRA TO W-VAL-ROUBADA
+           ELSE IF SITUAC = 'B'
+               ADD 1 TO W-CNT-BAIXADA
+               ADD VALCOMPRA TO W-VAL-BAIXADA
+           ELSE
+               ADD 1 TO W-CNT-SITOUTRA
+               ADD VALCOMPRA TO W-VAL-SITOUTRA.
+       ACUMULA-SITUAC-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO -- QUEBRA POR CATEGORIA, COR E SITUACAO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "-- POR CATEGORIA --".
+           DISPLAY "URBANA    QTD: " W-CNT-URBANA
+                   "  VALCOMPRA: " W-VAL-URBANA.
+           DISPLAY "MOUNTAIN  QTD: " W-CNT-MOUNTAIN
+                   "  VALCOMPRA: " W-VAL-MOUNTAIN.
+           DISPLAY "INFANTIL  QTD: " W-CNT-INFANTIL
+                   "  VALCOMPRA: " W-VAL-INFANTIL.
+           DISPLAY "ELETRICA  QTD: " W-CNT-ELETRICA
+                   "  VALCOMPRA: " W-VAL-ELETRICA.
+           DISPLAY "SPEED     QTD: " W-CNT-SPEED
+                   "  VALCOMPRA: " W-VAL-SPEED.
+           IF W-CNT-CATOUTRA NOT = ZEROS
+               DISPLAY "OUTRAS    QTD: " W-CNT-CATOUTRA
+                       "  VALCOMPRA: " W-VAL-CATOUTRA.
+           DISPLAY " ".
+           DISPLAY "-- POR COR --".
+           PERFORM IMPRIME-COR-001 THRU IMPRIME-COR-009.
+           DISPLAY " ".
+           DISPLAY "-- POR SITUACAO --".
+           DISPLAY "ATIVA     QTD: " W-CNT-ATIVA
+                   "  VALCOMPRA: " W-VAL-ATIVA.
+           DISPLAY "DISPONIVEL QTD: " W-CNT-DISP
+                   "  VALCOMPRA: " W-VAL-DISP.
+           DISPLAY "MANUTENCAO QTD: " W-CNT-MANUT
+                   "  VALCOMPRA: " W-VAL-MANUT.
+           DISPLAY "LOCADA    QTD: " W-CNT-LOCADA
+                   "  VALCOMPRA: " W-VAL-LOCADA.
+           DISPLAY "ROUBADA   QTD: " W-CNT-ROUBADA
+                   "  VALCOMPRA: " W-VAL-ROUBADA.
+           DISPLAY "BAIXADA   QTD: " W-CNT-BAIXADA
+                   "  VALCOMPRA: " W-VAL-BAIXADA.
+           IF W-CNT-SITOUTRA NOT = ZEROS
+               DISPLAY "OUTRAS    QTD: " W-CNT-SITOUTRA
+                       "  VALCOMPRA: " W-VAL-SITOUTRA.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE BIKES NA FROTA ...: " W-TOTBIKES.
+           DISPLAY "TOTAL INVESTIDO (VALCOMPRA): " W-TOTVALOR.
+           CLOSE CADBIKE CADCOR
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * IMPRIME UMA LINHA DO RELATORIO PARA CADA COR CADASTRADA,
+      * DE COD-COR 1 A 9, BUSCANDO A DESCRICAO NO CADCOR.DAT
+      * (SGB016) -- SEQUENCIAL, E NAO PERFORM...VARYING, PARA
+      * SEGUIR O MESMO ESTILO DE PARAGRAFOS DO RESTANTE DO PROGRAMA
+      *--------------------------------------------------------------
+      *
+       IMPRIME-COR-001.
+           MOVE 1 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR1 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR1
+                       "  VALCOMPRA: " W-VAL-COR1.
+       IMPRIME-COR-002.
+           MOVE 2 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR2 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR2
+                       "  VALCOMPRA: " W-VAL-COR2.
+       IMPRIME-COR-003.
+           MOVE 3 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR3 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR3
+                       "  VALCOMPRA: " W-VAL-COR3.
+       IMPRIME-COR-004.
+           MOVE 4 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR4 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR4
+                       "  VALCOMPRA: " W-VAL-COR4.
+       IMPRIME-COR-005.
+           MOVE 5 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR5 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR5
+                       "  VALCOMPRA: " W-VAL-COR5.
+       IMPRIME-COR-006.
+           MOVE 6 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR6 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR6
+                       "  VALCOMPRA: " W-VAL-COR6.
+       IMPRIME-COR-007.
+           MOVE 7 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR7 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR7
+                       "  VALCOMPRA: " W-VAL-COR7.
+       IMPRIME-COR-008.
+           MOVE 8 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR8 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR8
+                       "  VALCOMPRA: " W-VAL-COR8.
+       IMPRIME-COR-009.
+           MOVE 9 TO COD-COR
+           PERFORM IMPRIME-COR-LINHA
+           IF W-CNT-COR9 NOT = ZEROS OR COD-COR-ACHADO = "S"
+               DISPLAY DSC-COR "  QTD: " W-CNT-COR9
+                       "  VALCOMPRA: " W-VAL-COR9.
+      *
+       IMPRIME-COR-LINHA.
+           MOVE "N" TO COD-COR-ACHADO
+           READ CADCOR
+           IF ST-ERRO = "00"
+               MOVE "S" TO COD-COR-ACHADO
+           ELSE
+               MOVE "SEM CAD " TO DSC-COR.
+       IMPRIME-COR-LINHA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
