@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB022.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE CLIENTES POR REGIAO DE ENTREGA
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADCLI
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF-CLI
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCEP
+                                            WITH DUPLICATES.
+
+            SELECT CADCEP
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRAD
+                                            WITH DUPLICATES.
+
+            SELECT CADREGIAO
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-REGIAO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+      *
+       01 REGCLI.
+           03 CPF-CLI           PIC 9(11).
+           03 RG-CLI            PIC X(09).
+           03 NOME-CLI          PIC X(30).
+           03 EMAIL-CLI         PIC X(20).
+           03 NUM-CLI           PIC 9(04).
+           03 TEL-CLI           PIC 9(11).
+           03 SITUAC-CLI        PIC X(01).
+           03 DSCSITUAC-CLI     PIC X(08).
+           03 COMPLEM-CLI       PIC X(13).
+           03 FKCEP              PIC 9(08).
+           03 DATNASC.
+               05 DIANASC-CLI    PIC 9(02).
+               05 MESNASC-CLI    PIC 9(02).
+               05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
+      *
+       FD CADCEP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP.DAT".
+      *
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 LOGRAD          PIC X(35).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(12).
+           03 UF              PIC X(02).
+           03 DSCUF           PIC X(20).
+           03 LONGITU         PIC X(12).
+           03 LATITU          PIC X(12).
+           03 REGIAO-CDD      PIC 9(01).
+           03 DSC-REGIAOCDD   PIC X(12).
+      *
+       FD CADREGIAO
+           VALUE OF FILE-ID IS "CADREGIAO.DAT".
+       01 REGCADREGIAO.
+           03 COD-REGIAO      PIC 9(01).
+           03 DSC-REGIAO      PIC X(13).
+           03 VALENTREGA      PIC 9(04)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+      *
+       77 W-TOTCLI        PIC 9(06) VALUE ZEROS.
+       77 W-SEMREGIAO     PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG1       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG2       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG3       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG4       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG5       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG6       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG7       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG8       PIC 9(06) VALUE ZEROS.
+       77 W-CNT-REG9       PIC 9(06) VALUE ZEROS.
+       77 COD-REG-ACHADO  PIC X(01) VALUE "N".
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCLI.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCEP.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADCLI
+               GO TO ROT-FIM.
+           OPEN INPUT CADREGIAO
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADREGIAO.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADCLI CADCEP
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADCLI
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADCLI NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM ACUMULA-CLIENTE
+           END-READ
+           GO TO LER-PROX.
+      *
+       ACUMULA-CLIENTE.
+           ADD 1 TO W-TOTCLI
+           MOVE FKCEP TO CEP
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+               ADD 1 TO W-SEMREGIAO
+               GO TO ACUMULA-CLIENTE-FIM.
+           IF REGIAO-CDD = 1
+               ADD 1 TO W-CNT-REG1
+           ELSE IF REGIAO-CDD = 2
+               ADD 1 TO W-CNT-REG2
+           ELSE IF REGIAO-CDD = 3
+               ADD 1 TO W-CNT-REG3
+           ELSE IF REGIAO-CDD = 4
+               ADD 1 TO W-CNT-REG4
+           ELSE IF REGIAO-CDD = 5
+               ADD 1 TO W-CNT-REG5
+           ELSE IF REGIAO-CDD = 6
+               ADD 1 TO W-CNT-REG6
+           ELSE IF REGIAO-CDD = 7
+               ADD 1 TO W-CNT-REG7
+           ELSE IF REGIAO-CDD = 8
+               ADD 1 TO W-CNT-REG8
+           ELSE IF REGIAO-CDD = 9
+               ADD 1 TO W-CNT-REG9
+           ELSE
+               ADD 1 TO W-SEMREGIAO.
+       ACUMULA-CLIENTE-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "---- CLIENTES POR REGIAO DE ENTREGA ----".
+           DISPLAY "REGIAO            QTD CLIENTES".
+           MOVE 1 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG1 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG1.
+           MOVE 2 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG2 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG2.
+           MOVE 3 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG3 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG3.
+           MOVE 4 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG4 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG4.
+           MOVE 5 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG5 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG5.
+           MOVE 6 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG6 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG6.
+           MOVE 7 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG7 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG7.
+           MOVE 8 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG8 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG8.
+           MOVE 9 TO COD-REGIAO
+           PERFORM IMPRIME-REG-LINHA
+           IF W-CNT-REG9 NOT = ZEROS OR COD-REG-ACHADO = "S"
+               DISPLAY DSC-REGIAO "  " W-CNT-REG9.
+           IF W-SEMREGIAO NOT = ZEROS
+               DISPLAY "SEM CEP/REGIAO CADASTRADA  " W-SEMREGIAO.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CLIENTES ANALISADOS: " W-TOTCLI.
+           CLOSE CADCLI CADCEP CADREGIAO
+           GO TO ROT-FIM.
+      *
+       IMPRIME-REG-LINHA.
+           READ CADREGIAO
+           IF ST-ERRO = "00"
+               MOVE "S" TO COD-REG-ACHADO
+           ELSE
+               MOVE "N" TO COD-REG-ACHADO
+               MOVE "SEM CADASTRO" TO DSC-REGIAO.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
