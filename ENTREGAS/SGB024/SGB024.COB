@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB024.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE BIKES FORA DO RAIO ESPERADO (PINGS GPS)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADGPS
+                    ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+       FD CADGPS
+           VALUE OF FILE-ID IS "CADGPS.DAT".
+       01 REGGPS.
+           03 NUM-BIKE-GPS    PIC 9(04).
+           03 DTGPS.
+               05 ANO-GPS     PIC 9(04).
+               05 MES-GPS     PIC 9(02).
+               05 DIA-GPS     PIC 9(02).
+           03 HRGPS.
+               05 HR-GPS      PIC 9(02).
+               05 MIN-GPS     PIC 9(02).
+           03 LONGITU-GPS     PIC S9(03)V9(06).
+           03 LATITU-GPS      PIC S9(02)V9(06).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+      *
+      *--------------------------------------------------------------
+      * RAIO MAXIMO ESPERADO DE VARIACAO, ENTRE O 1o E O ULTIMO PING
+      * (EM GRAUS DECIMAIS, APROXIMACAO SIMPLES, SEM CALCULO GEODESICO)
+      *--------------------------------------------------------------
+      *
+       77 W-LIMDRIFT      PIC 9(02)V9(06) VALUE 0,050000.
+      *
+       77 W-TOTPINGS      PIC 9(06) VALUE ZEROS.
+       77 W-TOTBIKES      PIC 9(04) VALUE ZEROS.
+       77 W-TOTSUSPEITAS  PIC 9(04) VALUE ZEROS.
+       77 W-IDX           PIC 9(04) VALUE ZEROS.
+       77 W-ACHOU         PIC X(01) VALUE "N".
+      *
+       77 W-DIFLONG       PIC S9(03)V9(06) VALUE ZEROS.
+       77 W-DIFLAT        PIC S9(03)V9(06) VALUE ZEROS.
+      *
+       01 TAB-GPS.
+           03 TAB-GPS-ITEM OCCURS 50 TIMES.
+               05 TAB-NUMBIKE        PIC 9(04).
+               05 TAB-QTDPINGS       PIC 9(06).
+               05 TAB-PRIMEIRA-LONG  PIC S9(03)V9(06).
+               05 TAB-PRIMEIRA-LAT   PIC S9(02)V9(06).
+               05 TAB-ULTIMA-LONG    PIC S9(03)V9(06).
+               05 TAB-ULTIMA-LAT     PIC S9(02)V9(06).
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           MOVE ZEROS TO W-TOTBIKES
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADGPS
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADGPS.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADBIKE
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODOS OS PINGS, MONTANDO A TABELA
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADGPS NEXT RECORD
+               AT END
+                   GO TO MONTA-FIM
+               NOT AT END
+                   PERFORM ACUMULA-PING
+           END-READ
+           GO TO LER-PROX.
+      *
+       ACUMULA-PING.
+           ADD 1 TO W-TOTPINGS
+           MOVE 1 TO W-IDX
+           MOVE "N" TO W-ACHOU.
+       ACUMULA-LOOP.
+           IF W-IDX > W-TOTBIKES
+               GO TO ACUMULA-INSERE.
+           IF TAB-NUMBIKE (W-IDX) = NUM-BIKE-GPS
+               MOVE "S" TO W-ACHOU
+               GO TO ACUMULA-ACHOU.
+           ADD 1 TO W-IDX
+           GO TO ACUMULA-LOOP.
+       ACUMULA-INSERE.
+           IF W-TOTBIKES >= 50
+               GO TO ACUMULA-PING-FIM.
+           ADD 1 TO W-TOTBIKES
+           MOVE W-TOTBIKES TO W-IDX
+           MOVE NUM-BIKE-GPS TO TAB-NUMBIKE (W-IDX)
+           MOVE ZEROS TO TAB-QTDPINGS (W-IDX)
+           MOVE LONGITU-GPS TO TAB-PRIMEIRA-LONG (W-IDX)
+           MOVE LATITU-GPS  TO TAB-PRIMEIRA-LAT  (W-IDX).
+       ACUMULA-ACHOU.
+           ADD 1 TO TAB-QTDPINGS (W-IDX)
+           MOVE LONGITU-GPS TO TAB-ULTIMA-LONG (W-IDX)
+           MOVE LATITU-GPS  TO TAB-ULTIMA-LAT  (W-IDX).
+       ACUMULA-PING-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * VERIFICACAO DO DESVIO DE CADA BIKE RASTREADA
+      *--------------------------------------------------------------
+      *
+       MONTA-FIM.
+           DISPLAY " ".
+           DISPLAY "---- BIKES FORA DO RAIO ESPERADO (GPS) ----".
+           DISPLAY "BIKE  MARCA/MODELO          SITUAC  DESVIO".
+           IF W-TOTBIKES = ZEROS
+               GO TO REL-FIM.
+           MOVE 1 TO W-IDX.
+       VERIFICA-LOOP.
+           IF W-IDX > W-TOTBIKES
+               GO TO REL-FIM.
+           PERFORM VERIFICA-BIKE
+           ADD 1 TO W-IDX
+           GO TO VERIFICA-LOOP.
+      *
+       VERIFICA-BIKE.
+           COMPUTE W-DIFLONG =
+               TAB-ULTIMA-LONG (W-IDX) - TAB-PRIMEIRA-LONG (W-IDX)
+           IF W-DIFLONG < 0
+               COMPUTE W-DIFLONG = W-DIFLONG * -1.
+           COMPUTE W-DIFLAT =
+               TAB-ULTIMA-LAT (W-IDX) - TAB-PRIMEIRA-LAT (W-IDX)
+           IF W-DIFLAT < 0
+               COMPUTE W-DIFLAT = W-DIFLAT * -1.
+           IF W-DIFLONG <= W-LIMDRIFT AND W-DIFLAT <= W-LIMDRIFT
+               GO TO VERIFICA-BIKE-FIM.
+      *
+      *    SO REPORTA COMO SUSPEITA SE A BIKE AINDA ESTIVER LOCADA
+      *
+           MOVE TAB-NUMBIKE (W-IDX) TO NUMERO
+           READ CADBIKE
+           IF ST-ERRO NOT = "00"
+               GO TO VERIFICA-BIKE-FIM.
+           IF SITUAC NOT = "L" AND "l"
+               GO TO VERIFICA-BIKE-FIM.
+           ADD 1 TO W-TOTSUSPEITAS
+           DISPLAY NUMERO "  " MARCA "  " SITUACDESC "  *SUSPEITA*".
+       VERIFICA-BIKE-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE PINGS LIDOS......: " W-TOTPINGS.
+           DISPLAY "TOTAL DE BIKES RASTREADAS..: " W-TOTBIKES.
+           DISPLAY "TOTAL DE BIKES SUSPEITAS...: " W-TOTSUSPEITAS.
+           CLOSE CADBIKE CADGPS
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
