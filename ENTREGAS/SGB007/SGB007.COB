@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB007.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RECONCILIACAO NOTURNA ENTRE CADBIKE.SITUAC E AS LOCACOES
+      * ABERTAS EM CADLOC
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTDIVERG   PIC 9(06) VALUE ZEROS.
+       77 WS-NUMBIKE    PIC 9(04) VALUE ZEROS.
+       77 WS-ACHOUABERTA PIC X(01) VALUE "N".
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- RECONCILIACAO CADBIKE x CADLOC ----".
+      *
+      *--------------------------------------------------------------
+      * PASSO 1 - PARA TODA LOCACAO ABERTA, A BIKE TEM QUE ESTAR
+      * MARCADA COMO LOCADA EM CADBIKE
+      *--------------------------------------------------------------
+      *
+       LER-LOC.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO PASSO-002
+               NOT AT END
+                   PERFORM VERIFICA-LOC
+           END-READ
+           GO TO LER-LOC.
+      *
+       VERIFICA-LOC.
+           IF DTENTREGA NOT = ZEROS
+               GO TO VERIFICA-LOC-FIM.
+           MOVE FKNUM-BIKE TO NUMERO
+           READ CADBIKE
+           IF ST-ERRO = "00"
+               IF SITUAC NOT = 'L' AND NOT = 'l'
+                   ADD 1 TO W-TOTDIVERG
+                   DISPLAY FKNUM-BIKE
+                       " LOCACAO ABERTA MAS CADBIKE NAO ESTA LOCADA".
+       VERIFICA-LOC-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * PASSO 2 - PARA TODA BIKE MARCADA LOCADA, TEM QUE EXISTIR
+      * UMA LOCACAO ABERTA CORRESPONDENTE
+      *--------------------------------------------------------------
+      *
+       PASSO-002.
+           CLOSE CADBIKE
+           OPEN INPUT CADBIKE.
+       LER-BIKE.
+           READ CADBIKE NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-BIKE
+           END-READ
+           GO TO LER-BIKE.
+      *
+       VERIFICA-BIKE.
+           IF SITUAC NOT = 'L' AND NOT = 'l'
+               GO TO VERIFICA-BIKE-FIM.
+           MOVE NUMERO TO WS-NUMBIKE
+           MOVE "N" TO WS-ACHOUABERTA
+           CLOSE CADLOC
+           OPEN INPUT CADLOC
+           PERFORM BUSCA-ABERTA
+           IF WS-ACHOUABERTA = "N"
+               ADD 1 TO W-TOTDIVERG
+               DISPLAY WS-NUMBIKE
+                   " CADBIKE LOCADA SEM LOCACAO ABERTA EM CADLOC".
+       VERIFICA-BIKE-FIM.
+           EXIT.
+      *
+       BUSCA-ABERTA.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO BUSCA-ABERTA-FIM
+               NOT AT END
+                   IF DTENTREGA = ZEROS AND FKNUM-BIKE = WS-NUMBIKE
+                       MOVE "S" TO WS-ACHOUABERTA
+           END-READ
+           IF WS-ACHOUABERTA = "N"
+               GO TO BUSCA-ABERTA.
+       BUSCA-ABERTA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE DIVERGENCIAS ENCONTRADAS: " W-TOTDIVERG.
+           CLOSE CADLOC CADBIKE
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
