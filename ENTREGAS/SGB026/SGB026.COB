@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB026.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE TOTAIS DE LOCACAO POR ATENDENTE (OPERADOR)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+
+            SELECT CADFUNC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-FUNC
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+       FD CADFUNC
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 COD-FUNC        PIC 9(04).
+                03 NOME-FUNC       PIC X(30).
+                03 SITUAC-FUNC     PIC X(01).
+                03 DSCSITUAC-FUNC  PIC X(08).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+      *
+       77 W-TOTLOC        PIC 9(06) VALUE ZEROS.
+       77 W-SEMOPERADOR   PIC 9(06) VALUE ZEROS.
+       77 W-TOTATEND      PIC 9(04) VALUE ZEROS.
+       77 W-IDX           PIC 9(04) VALUE ZEROS.
+       77 W-ACHOU         PIC X(01) VALUE "N".
+      *
+       01 TAB-ATEND.
+           03 TAB-ATEND-ITEM OCCURS 50 TIMES.
+               05 TAB-OPERADOR    PIC 9(04).
+               05 TAB-QTDLOC      PIC 9(06).
+               05 TAB-VALCOBRADO  PIC 9(08)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADFUNC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADLOC
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADLOC, ACUMULANDO POR OPERADOR
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM ACUMULA-LOCACAO
+           END-READ
+           GO TO LER-PROX.
+      *
+       ACUMULA-LOCACAO.
+           ADD 1 TO W-TOTLOC
+           IF OPERADOR = ZEROS
+               ADD 1 TO W-SEMOPERADOR
+               GO TO ACUMULA-LOCACAO-FIM.
+           MOVE 1 TO W-IDX
+           MOVE "N" TO W-ACHOU.
+       ACUMULA-LOOP.
+           IF W-IDX > W-TOTATEND
+               GO TO ACUMULA-INSERE.
+           IF TAB-OPERADOR (W-IDX) = OPERADOR
+               MOVE "S" TO W-ACHOU
+               GO TO ACUMULA-ACHOU.
+           ADD 1 TO W-IDX
+           GO TO ACUMULA-LOOP.
+       ACUMULA-INSERE.
+           IF W-TOTATEND >= 50
+               GO TO ACUMULA-LOCACAO-FIM.
+           ADD 1 TO W-TOTATEND
+           MOVE W-TOTATEND TO W-IDX
+           MOVE OPERADOR TO TAB-OPERADOR (W-IDX)
+           MOVE ZEROS TO TAB-QTDLOC (W-IDX) TAB-VALCOBRADO (W-IDX).
+       ACUMULA-ACHOU.
+           ADD 1 TO TAB-QTDLOC (W-IDX)
+           ADD VALCOBRADO TO TAB-VALCOBRADO (W-IDX).
+       ACUMULA-LOCACAO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "---- TOTAIS DE LOCACAO POR ATENDENTE ----".
+           DISPLAY "MATRIC  NOME ATENDENTE            QTD     VALOR".
+           IF W-TOTATEND = ZEROS
+               GO TO REL-RODAPE.
+           MOVE 1 TO W-IDX.
+       IMPRIME-LOOP.
+           IF W-IDX > W-TOTATEND
+               GO TO REL-RODAPE.
+           PERFORM IMPRIME-ATENDENTE
+           ADD 1 TO W-IDX
+           GO TO IMPRIME-LOOP.
+      *
+       IMPRIME-ATENDENTE.
+           MOVE TAB-OPERADOR (W-IDX) TO COD-FUNC
+           READ CADFUNC
+           IF ST-ERRO = "00"
+               DISPLAY COD-FUNC "  " NOME-FUNC "  " TAB-QTDLOC (W-IDX)
+                   "  " TAB-VALCOBRADO (W-IDX)
+           ELSE
+               DISPLAY COD-FUNC "  *** SEM CADASTRO ***       "
+                   TAB-QTDLOC (W-IDX) "  " TAB-VALCOBRADO (W-IDX).
+      *
+       REL-RODAPE.
+           IF W-SEMOPERADOR NOT = ZEROS
+               DISPLAY "SEM ATENDENTE INFORMADO......: " W-SEMOPERADOR.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE LOCACOES ANALISADAS: " W-TOTLOC.
+           CLOSE CADLOC CADFUNC
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
