@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB010.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * FORMA DE PAGAMENTO / PARCELAS DA LOCACAO
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPAG
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYPAG
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS KEYLOCACAO-PAG WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPAG LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPAG.DAT".
+       01 REGPAG.
+           03 KEYPAG.
+               05 KEYLOCACAO-PAG.
+                   07 FKCPF-CLI-PAG    PIC 9(11).
+                   07 FKNUM-BIKE-PAG   PIC 9(04).
+                   07 DTLOCACAO-PAG.
+                       09 DIA-LOCA-PAG     PIC 9(02).
+                       09 MES-LOCA-PAG     PIC 9(02).
+                       09 ANO-LOCA-PAG     PIC 9(04).
+                   07 HRLOCACAO-PAG    PIC 9(02).
+                   07 MINLOCACAO-PAG   PIC 9(02).
+               05 SEQ-PAG          PIC 9(04).
+           03 FORMAPAG         PIC X(01).
+           03 FORMAPAGDESC     PIC X(10).
+           03 VALORPAG         PIC 9(06)V99.
+           03 NUMPARCELA       PIC 9(02).
+           03 TOTPARCELAS      PIC 9(02).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 WFKCPF-CLI-PAG   PIC 9(11) VALUE ZEROS.
+       77 WFKNUM-BIKE-PAG  PIC 9(04) VALUE ZEROS.
+       77 WSEQ-PAG         PIC 9(04) VALUE ZEROS.
+       77 W-SEL            PIC 9(01) VALUE ZEROS.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 MENS             PIC X(50) VALUE SPACES.
+       77 LIMPA            PIC X(50) VALUE SPACES.
+      *
+      * TABELA DE FORMA DE PAGAMENTO
+       01 TTFORMAPAG.
+           03 TFPAG1 PIC X(10) VALUE "DINHEIRO  ".
+           03 TFPAG2 PIC X(10) VALUE "CARTAO    ".
+           03 TFPAG3 PIC X(10) VALUE "PIX       ".
+       01 TTABFORMAPAG REDEFINES TTFORMAPAG.
+           03 TABFORMAPAG PIC X(10) OCCURS 3 TIMES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELAPAG.
+           05  LINE 01  COLUMN 01
+               VALUE  "    * FORMA DE PAGAMENTO / PARCELAS *".
+           05  LINE 03  COLUMN 01
+               VALUE  "   CPF CLIENTE:".
+           05  LINE 04  COLUMN 01
+               VALUE  "   NUMERO DA BIKE:".
+           05  LINE 05  COLUMN 01
+               VALUE  "   DATA/HORA DA LOCACAO:".
+           05  LINE 05  COLUMN 50
+               VALUE  "SEQUENCIA:".
+           05  LINE 07  COLUMN 01
+               VALUE  "   FORMA DE PAGAMENTO:   -".
+           05  LINE 09  COLUMN 01
+               VALUE  "   VALOR DA PARCELA:".
+           05  LINE 10  COLUMN 01
+               VALUE  "   PARCELA NUMERO:".
+           05  LINE 10  COLUMN 41
+               VALUE  "DE UM TOTAL DE:".
+           05  TFKCPF-CLI-PAG
+               LINE 03  COLUMN 17  PIC 9(11)
+               USING  WFKCPF-CLI-PAG
+               HIGHLIGHT.
+           05  TFKNUM-BIKE-PAG
+               LINE 04  COLUMN 20  PIC ZZZ9
+               USING  WFKNUM-BIKE-PAG
+               HIGHLIGHT.
+           05  TDTLOCACAO-PAG
+               LINE 05  COLUMN 26  PIC XX/XX/XXXX
+               USING  DTLOCACAO-PAG
+               HIGHLIGHT.
+           05  THRLOCACAO-PAG
+               LINE 05  COLUMN 40  PIC 9(02)
+               USING  HRLOCACAO-PAG
+               HIGHLIGHT.
+           05  TMINLOCACAO-PAG
+               LINE 05  COLUMN 43  PIC 9(02)
+               USING  MINLOCACAO-PAG
+               HIGHLIGHT.
+           05  TSEQ-PAG
+               LINE 05  COLUMN 61  PIC ZZZ9
+               USING  WSEQ-PAG
+               HIGHLIGHT.
+           05  TFORMAPAG
+               LINE 07  COLUMN 25  PIC X(01)
+               USING  FORMAPAG.
+           05  TFORMAPAGDESC
+               LINE 07  COLUMN 27  PIC X(10)
+               USING  FORMAPAGDESC.
+           05  TVALORPAG
+               LINE 09  COLUMN 22  PIC ZZZZZ9,99
+               USING  VALORPAG.
+           05  TNUMPARCELA
+               LINE 10  COLUMN 20  PIC Z9
+               USING  NUMPARCELA.
+           05  TTOTPARCELAS
+               LINE 10  COLUMN 57  PIC Z9
+               USING  TOTPARCELAS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O CADPAG
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADPAG
+                   MOVE "* CRIANDO O ARQUIVO CADPAG.DAT *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADPAG
+                   GO TO INC-OP0
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADPAG *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   NEXT SENTENCE.
+       INC-001.
+           MOVE ZEROS TO KEYPAG WFKCPF-CLI-PAG WFKNUM-BIKE-PAG
+               WSEQ-PAG VALORPAG NUMPARCELA TOTPARCELAS
+           MOVE SPACES TO FORMAPAG FORMAPAGDESC
+           DISPLAY TELAPAG.
+       INC-002.
+           ACCEPT TFKCPF-CLI-PAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADPAG
+               GO TO ROT-FIM.
+           IF WFKCPF-CLI-PAG = ZEROS
+               MOVE "* CPF INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           MOVE WFKCPF-CLI-PAG TO FKCPF-CLI-PAG.
+       INC-003.
+           ACCEPT TFKNUM-BIKE-PAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           IF WFKNUM-BIKE-PAG = ZEROS
+               MOVE "* CODIGO DE BIKE INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-003.
+           MOVE WFKNUM-BIKE-PAG TO FKNUM-BIKE-PAG.
+       INC-004.
+           ACCEPT TDTLOCACAO-PAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-003.
+           IF DTLOCACAO-PAG = ZEROS
+               MOVE "* DATA INVALIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-004.
+      *    NEXT SENTENCE
+
+       INC-005.
+           ACCEPT THRLOCACAO-PAG
+           ACCEPT TMINLOCACAO-PAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-004.
+      *    NEXT SENTENCE
+
+       INC-006.
+           MOVE 1 TO WSEQ-PAG
+           ACCEPT TSEQ-PAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-005.
+           MOVE WSEQ-PAG TO SEQ-PAG.
+      * VALIDA A EXISTENCIA DO REGISTRO
+       LER-PAG.
+           MOVE 0 TO W-SEL
+           READ CADPAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   DISPLAY TELAPAG
+                   MOVE "* PAGAMENTO JA CADASTRADO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 1 TO W-SEL
+                   GO TO ACE-001
+               ELSE
+                   MOVE "* ERRO AO LER REGISTRO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+           IF W-ACT = 01
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-007.
+           ACCEPT TFORMAPAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-006.
+           IF FORMAPAG = SPACES
+               MOVE "* FORMA DE PAGAMENTO OBRIGATORIA! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-007.
+           IF FORMAPAG = 'D' OR 'd'
+               MOVE 'D' TO FORMAPAG
+               MOVE TABFORMAPAG(1) TO FORMAPAGDESC
+           ELSE IF FORMAPAG = 'C' OR 'c'
+               MOVE 'C' TO FORMAPAG
+               MOVE TABFORMAPAG(2) TO FORMAPAGDESC
+           ELSE IF FORMAPAG = 'P' OR 'p'
+               MOVE 'P' TO FORMAPAG
+               MOVE TABFORMAPAG(3) TO FORMAPAGDESC
+           ELSE
+               MOVE "* FORMA INVALIDA (D/C/P) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-007.
+           DISPLAY TFORMAPAGDESC.
+       INC-008.
+           ACCEPT TVALORPAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-007.
+           IF VALORPAG = ZEROS
+               MOVE "* VALOR NAO PODE SER ZERO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-008.
+      *    NEXT SENTENCE
+
+       INC-009.
+           MOVE 1 TO NUMPARCELA
+           MOVE 1 TO TOTPARCELAS
+           ACCEPT TNUMPARCELA
+           ACCEPT TTOTPARCELAS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-008.
+           IF NUMPARCELA = ZEROS OR TOTPARCELAS = ZEROS
+               MOVE "* PARCELA E TOTAL DEVEM SER MAIOR QUE ZERO *"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-009.
+           IF NUMPARCELA > TOTPARCELAS
+               MOVE "* PARCELA NAO PODE SER MAIOR QUE O TOTAL *"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-009.
+           IF W-SEL = 1
+               GO TO ALT-OPC.
+      *
+      *--------------------------------------------------------------
+      * O INICIO DA GRAVACAO DE DADOS
+      *--------------------------------------------------------------
+      *
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 40) "DADOS OK (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-009.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM e N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGPAG
+           IF ST-ERRO = "00" OR "02"
+               MOVE "* DADOS GRAVADOS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF ST-ERRO = "22"
+               MOVE "* PAGAMENTO JA EXISTE P/ ESSA SEQUENCIA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-006
+           ELSE
+               MOVE "* ERRO AO GRAVAR REGISTRO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO
+      *--------------------------------------------------------------
+      *
+       ACE-001.
+           DISPLAY (24, 12)
+               "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+           ACCEPT (24, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+               GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (24, 12) MENS
+           IF W-ACT = 02
+               MOVE 02 TO W-SEL
+               GO TO INC-001.
+           IF W-ACT = 03
+               GO TO INC-007.
+           IF W-ACT = 04
+               GO TO EXC-OPC.
+       EXC-OPC.
+           DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* REGISTRO NAO EXCLUIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADPAG RECORD
+           IF ST-ERRO = "00"
+               MOVE "* REGISTRO EXCLUIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO NA EXCLUSAO DO REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-008.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* INFORMACOES NAO ALTERADAS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGPAG
+           IF ST-ERRO = "00" OR "02"
+               MOVE "* REGISTRO ALTERADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO AO ALTERAR REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
