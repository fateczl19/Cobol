@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB031.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * REGISTRO DE VENDA DEFINITIVA DE BICICLETA (CADVENDA.DAT) --
+      * BAIXA A BIKE DO POOL DE LOCACAO (SITUAC = 'B') E GRAVA O
+      * COMPRADOR/VALOR DA VENDA
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADBIKE
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS NUMERO
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+       SELECT CADCLI
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CPF-CLI
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS RG-CLI WITH DUPLICATES.
+       SELECT CADVENDA
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYVENDA
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS NUM-BIKE-VENDA WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06) VALUE ZEROS.
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      *
+       FD CADCLI LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+           03 CPF-CLI           PIC 9(11).
+           03 RG-CLI            PIC X(09).
+           03 NOME-CLI          PIC X(30).
+           03 EMAIL-CLI         PIC X(20).
+           03 NUM-CLI           PIC 9(04).
+           03 TEL-CLI           PIC 9(11).
+           03 SITUAC-CLI        PIC X(01).
+           03 DSCSITUAC-CLI     PIC X(08).
+           03 COMPLEM-CLI       PIC X(13).
+           03 FKCEP             PIC 9(08).
+           03 DATNASC.
+               05 DIANASC-CLI    PIC 9(02).
+               05 MESNASC-CLI    PIC 9(02).
+               05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
+      *
+      *--------------------------------------------------------------
+      * VENDA DEFINITIVA DE BICICLETA A UM CLIENTE, DISTINTA DA
+      * LOCACAO (CADLOC.DAT) -- UMA VEZ VENDIDA, A BIKE SAI DO POOL
+      * DE LOCACAO (SITUAC = 'B' BAIXADA, JA EXISTENTE EM CADBIKE)
+      *--------------------------------------------------------------
+      *
+       FD CADVENDA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADVENDA.DAT".
+       01 REGVENDA.
+           03 KEYVENDA.
+               05 NUM-BIKE-VENDA   PIC 9(04).
+               05 DTVENDA          PIC 9(08).
+               05 SEQ-VENDA        PIC 9(04).
+           03 CPF-CLI-VENDA        PIC 9(11).
+           03 VALVENDA             PIC 9(06)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 WNUMERO      PIC 9(04) VALUE ZEROS.
+       77 WCPF-CLI     PIC 9(11) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      * TABELA DE SITUACAO DA BIKE (MESMAS DESCRICOES DO CADBIKE/SGB002)
+       01 TTSITUAC.
+           03 TSITUA1 PIC X(11) VALUE "ATIVA      ".
+           03 TSITUA2 PIC X(11) VALUE "DESATIVADA ".
+           03 TSITUA3 PIC X(11) VALUE "MANUTENCAO ".
+           03 TSITUA4 PIC X(11) VALUE "LOCADA     ".
+           03 TSITUA5 PIC X(11) VALUE "ROUBADA    ".
+           03 TSITUA6 PIC X(11) VALUE "BAIXADA    ".
+      *
+       01 TTABSITUAC REDEFINES TTSITUAC.
+           03 TABSITUAC PIC X(11) OCCURS 6 TIMES.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30" OR "35"
+                   OPEN OUTPUT CADCLI
+                   CLOSE CADCLI
+                   OPEN INPUT CADCLI
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADCLI.DAT *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADBIKE
+                   GO TO ROT-FIM.
+           OPEN I-O CADVENDA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADVENDA
+                   CLOSE CADVENDA
+                   OPEN I-O CADVENDA
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADVENDA.DAT *"
+                                                               TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADBIKE
+                   CLOSE CADCLI
+                   GO TO ROT-FIM.
+       INC-001.
+           MOVE ZEROS TO WNUMERO WCPF-CLI
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 01) "     * VENDA DE BICICLETA *".
+       INC-002.
+           DISPLAY (03, 01) "   NUMERO DA BIKE: ".
+           ACCEPT (03, 21) WNUMERO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADBIKE
+               CLOSE CADCLI
+               CLOSE CADVENDA
+               GO TO ROT-FIM.
+           IF WNUMERO = ZEROS
+               MOVE "* CODIGO INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           MOVE WNUMERO TO NUMERO.
+       LER-BIKE.
+           READ CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* BIKE NAO ENCONTRADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           IF SITUAC = 'B' OR 'b'
+               MOVE "* BIKE JA BAIXADA/VENDIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           DISPLAY (04, 01) "   MARCA/MODELO: " MARCA " " MODELO.
+           DISPLAY (05, 01) "   VALOR DE COMPRA: " VALCOMPRA.
+       INC-003.
+           DISPLAY (07, 01) "   CPF DO COMPRADOR: ".
+           ACCEPT (07, 23) WCPF-CLI WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           IF WCPF-CLI = ZEROS
+               MOVE "* CPF INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-003.
+           MOVE WCPF-CLI TO CPF-CLI.
+       LER-CLI.
+           READ CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* CLIENTE NAO CADASTRADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-003.
+           DISPLAY (08, 01) "   COMPRADOR: " NOME-CLI.
+       INC-004.
+           DISPLAY (10, 01) "   VALOR DA VENDA: ".
+           ACCEPT (10, 21) VALVENDA WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-003.
+           IF VALVENDA = ZEROS
+               MOVE "* VALOR DA VENDA NAO PODE SER ZERO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-004.
+       INC-OPC.
+           DISPLAY (24, 40) "GRAVAR VENDA (S/N) : ".
+           ACCEPT (24, 61) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-004.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* VENDA NAO REGISTRADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+       INC-WR1.
+           MOVE NUMERO TO NUM-BIKE-VENDA
+           MOVE WCPF-CLI TO CPF-CLI-VENDA
+           ACCEPT DTVENDA FROM DATE YYYYMMDD
+           MOVE 1 TO SEQ-VENDA.
+       INC-WR2.
+           WRITE REGVENDA
+           IF ST-ERRO = "22"
+               ADD 1 TO SEQ-VENDA
+               GO TO INC-WR2.
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO GRAVAR A VENDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       ALT-RW1.
+           MOVE 'B' TO SITUAC
+           MOVE TABSITUAC(6) TO SITUACDESC
+           REWRITE REGBIKE
+           IF ST-ERRO = "00"
+               MOVE "* VENDA REGISTRADA E BIKE BAIXADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO AO BAIXAR A BIKE VENDIDA *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
