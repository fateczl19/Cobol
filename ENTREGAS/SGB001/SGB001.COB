@@ -18,6 +18,11 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS LOGRAD
                                             WITH DUPLICATES.
+       SELECT CADREGIAO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-REGIAO
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -37,6 +42,18 @@
                 03 REGIAO-CDD      PIC 9(01).
                 03 DSC-REGIAOCDD   PIC X(12).
       *
+      *-----------------------------------------------------------------
+      * TABELA DE REGIOES DE ENTREGA, MANTIDA NO CADREGIAO.DAT PELA
+      * MANUTENCAO DE REGIOES (SGB017), PARA PERMITIR INCLUIR NOVAS
+      * REGIOES SEM ALTERAR ESTE PROGRAMA
+      *-----------------------------------------------------------------
+       FD CADREGIAO
+               VALUE OF FILE-ID IS "CADREGIAO.DAT".
+       01 REGCADREGIAO.
+                03 COD-REGIAO      PIC 9(01).
+                03 DSC-REGIAO      PIC X(13).
+                03 VALENTREGA      PIC 9(04)V99.
+      *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
@@ -46,20 +63,12 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+      * USADO NA PESQUISA DE CEP PELO LOGRADOURO
+       77 W-LOGPESQ    PIC X(35) VALUE SPACES.
       *
-       01 TTABCEP.
-          03 TN1 PIC X(13) VALUE "NORTE        ".
-          03 TN2 PIC X(13) VALUE "NORDESTE     ".
-          03 TN3 PIC X(13) VALUE "SUL          ".
-          03 TN4 PIC X(13) VALUE "SUDOESTE     ".
-          03 TN5 PIC X(13) VALUE "LESTE        ".
-          03 TN6 PIC X(13) VALUE "OESTE        ".
-          03 TN7 PIC X(13) VALUE "CENTRO       ".
-          03 TN8 PIC X(13) VALUE "RURAL        ".
-          03 TN9 PIC X(13) VALUE "NAO INFORMADO".
-
-       01 TTAB REDEFINES TTABCEP.
-           03 TABCEP PIC X(13) OCCURS 9 TIMES.
+      * A TABELA DE REGIOES FICOU PEQUENA DEMAIS PARA FICAR PRESA NO
+      * CODIGO -- AS DESCRICOES AGORA VEM DO CADREGIAO.DAT (VIDE
+      * INC-009 E GRAVA-SEED-REGIAO)
       *---------------------------------------------------------
        SCREEN SECTION.
        01  TELACEP.
@@ -140,6 +149,17 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN INPUT CADREGIAO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30" OR "35"
+                   OPEN OUTPUT CADREGIAO
+                   PERFORM GRAVA-SEED-REGIAO THRU GRAVA-SEED-REGIAO-FIM
+                   CLOSE CADREGIAO
+                   OPEN INPUT CADREGIAO
+               ELSE
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADREGIAO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
        INC-001.
                 MOVE ZEROS  TO CEP REGIAO-CDD
 
@@ -149,10 +169,16 @@
                 DISPLAY TELACEP.
 
        INC-002.
+                MOVE SPACES TO W-OPCAO
+                DISPLAY (03, 01) "PESQUISAR POR (C)OD OU (L)OGRADOURO: ".
+                ACCEPT (03, 39) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "L" OR "l"
+                   GO TO ACC-LOGPESQ.
                 ACCEPT TCOD
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE CADCEP
+                   CLOSE CADREGIAO
                    GO TO ROT-FIM.
                 IF CEP = ZEROS
                    MOVE "*** COD INVALIDO ***" TO MENS
@@ -299,7 +325,13 @@
                     MOVE "** PREENCHA O CODIGO DA REGIAO **" TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-009.
-                MOVE TABCEP(REGIAO-CDD) TO DSC-REGIAOCDD
+                MOVE REGIAO-CDD TO COD-REGIAO
+                READ CADREGIAO
+                IF ST-ERRO NOT = "00"
+                    MOVE "** REGIAO NAO CADASTRADA **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-009.
+                MOVE DSC-REGIAO TO DSC-REGIAOCDD
                 DISPLAY TELACEP.
                 IF W-SEL = 1
                     GO TO ALT-OPC.
@@ -334,6 +366,51 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * PESQUISA DE CEP PELO LOGRADOURO (CHAVE ALTERNATIVA LOGRAD),
+      * PARA QUANDO O CLIENTE SABE A RUA MAS NAO O CEP
+      *****************************************
+      *
+       ACC-LOGPESQ.
+                ACCEPT TLOG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-002.
+                IF LOGRAD = SPACES
+                   MOVE "** PREENCHA O LOGRADOURO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACC-LOGPESQ.
+                MOVE LOGRAD TO W-LOGPESQ
+                START CADCEP KEY IS >= LOGRAD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM CEP NESSE LOGRADOURO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-LOGPESQ.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                IF LOGRAD NOT = W-LOGPESQ
+                   MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY TELACEP
+                GO TO ACE-LOG.
+       ACE-LOG.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 30) "VER PROXIMO CEP NESSA RUA? (S): ".
+                ACCEPT (24, 63) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-LOG
+                ELSE
+                   GO TO LER-LOGPESQ.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
@@ -397,6 +474,53 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **********************************************************
+      * CARGA INICIAL DO CADREGIAO.DAT NA PRIMEIRA VEZ QUE O
+      * ARQUIVO E CRIADO, COM AS MESMAS 9 REGIOES QUE ANTES
+      * FICAVAM FIXAS NO PROGRAMA -- A PARTIR DAI, NOVAS REGIOES
+      * SAO INCLUIDAS PELA MANUTENCAO DE REGIOES (SGB017)
+      **********************************************************
+      *
+       GRAVA-SEED-REGIAO.
+                MOVE 1 TO COD-REGIAO
+                MOVE "NORTE        " TO DSC-REGIAO
+                MOVE 1500 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 2 TO COD-REGIAO
+                MOVE "NORDESTE     " TO DSC-REGIAO
+                MOVE 1200 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 3 TO COD-REGIAO
+                MOVE "SUL          " TO DSC-REGIAO
+                MOVE 1000 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 4 TO COD-REGIAO
+                MOVE "SUDOESTE     " TO DSC-REGIAO
+                MOVE 1000 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 5 TO COD-REGIAO
+                MOVE "LESTE        " TO DSC-REGIAO
+                MOVE 0800 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 6 TO COD-REGIAO
+                MOVE "OESTE        " TO DSC-REGIAO
+                MOVE 0800 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 7 TO COD-REGIAO
+                MOVE "CENTRO       " TO DSC-REGIAO
+                MOVE 0500 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 8 TO COD-REGIAO
+                MOVE "RURAL        " TO DSC-REGIAO
+                MOVE 2500 TO VALENTREGA
+                WRITE REGCADREGIAO
+                MOVE 9 TO COD-REGIAO
+                MOVE "NAO INFORMADO" TO DSC-REGIAO
+                MOVE 2000 TO VALENTREGA
+                WRITE REGCADREGIAO.
+       GRAVA-SEED-REGIAO-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
