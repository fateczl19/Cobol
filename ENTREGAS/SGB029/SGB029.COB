@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB029.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE SINISTROS ABERTOS (CADINCID.DAT COM
+      * SITUACSEGURO = 'A', AINDA NAO PAGOS NEM RECUSADOS)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADINCID
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYINCID
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS NUM-BIKE-INCID WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADINCID LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADINCID.DAT".
+       01 REGINCID.
+           03 KEYINCID.
+               05 NUM-BIKE-INCID   PIC 9(04).
+               05 SEQ-INCID        PIC 9(04).
+           03 TIPOINCID        PIC X(01).
+           03 TIPOINCIDDESC    PIC X(10).
+           03 DTINCID          PIC 9(08).
+           03 BOLETIM          PIC X(20).
+           03 SITUACSEGURO     PIC X(01).
+           03 SITUACSEGURODESC PIC X(10).
+           03 NUMSINISTRO      PIC X(15).
+           03 VALINDENIZ       PIC 9(06)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTABERTOS  PIC 9(06) VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADINCID
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADINCID.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- SINISTROS ABERTOS ----".
+           DISPLAY "BIKE  TIPO  BOLETIM              SINISTRO       "
+               "DATA".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADINCID
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADINCID NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-SINISTRO
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-SINISTRO.
+           IF SITUACSEGURO NOT = 'A'
+               GO TO VERIFICA-SINISTRO-FIM.
+           ADD 1 TO W-TOTABERTOS
+           DISPLAY NUM-BIKE-INCID "  " TIPOINCIDDESC "  " BOLETIM
+               "  " NUMSINISTRO "  " DTINCID.
+       VERIFICA-SINISTRO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE SINISTROS ABERTOS: " W-TOTABERTOS.
+           CLOSE CADINCID
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
