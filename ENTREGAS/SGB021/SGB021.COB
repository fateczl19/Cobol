@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB021.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * IMPRESSAO DE CONTRATO/RECIBO DE LOCACAO
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+
+            SELECT CADCLI
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF-CLI
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCEP
+                                            WITH DUPLICATES.
+
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+       FD CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+      *
+       01 REGCLI.
+           03 CPF-CLI           PIC 9(11).
+           03 RG-CLI            PIC X(09).
+           03 NOME-CLI          PIC X(30).
+           03 EMAIL-CLI         PIC X(20).
+           03 NUM-CLI           PIC 9(04).
+           03 TEL-CLI           PIC 9(11).
+           03 SITUAC-CLI        PIC X(01).
+           03 DSCSITUAC-CLI     PIC X(08).
+           03 COMPLEM-CLI       PIC X(13).
+           03 FKCEP              PIC 9(08).
+           03 DATNASC.
+               05 DIANASC-CLI    PIC 9(02).
+               05 MESNASC-CLI    PIC 9(02).
+               05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
+      *
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELARECIBO.
+           05  LINE 01  COLUMN 01
+               VALUE  "   * IMPRESSAO DE CONTRATO/RECIBO DE LOCACAO *".
+           05  LINE 03  COLUMN 01
+               VALUE  "   CPF DO CLIENTE:".
+           05  LINE 04  COLUMN 01
+               VALUE  "   NUMERO DA BIKE:".
+           05  LINE 05  COLUMN 01
+               VALUE  "   DATA DA LOCACAO:           HORARIO:   :".
+           05  TFKCPF-CLI
+               LINE 03  COLUMN 21  PIC 999.999.999.99
+               USING  FKCPF-CLI.
+           05  TFKNUM-BIKE
+               LINE 04  COLUMN 21  PIC 9(04)
+               USING  FKNUM-BIKE.
+           05  TDTLOCACAO
+               LINE 05  COLUMN 21  PIC 99/99/9999
+               USING  DTLOCACAO.
+           05  THRLOCACAO
+               LINE 05  COLUMN 40  PIC 9(02)
+               USING  HRLOCACAO.
+           05  TMINLOCACAO
+               LINE 05  COLUMN 43  PIC 9(02)
+               USING  MINLOCACAO.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCLI.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ENTRADA DA CHAVE DA LOCACAO A IMPRIMIR
+      *--------------------------------------------------------------
+      *
+       ACC-CHAVE.
+           MOVE ZEROS TO KEYLOCACAO
+           DISPLAY TELARECIBO.
+       ACC-CPF.
+           ACCEPT TFKCPF-CLI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADLOC CADCLI CADBIKE
+               GO TO ROT-FIM.
+           IF FKCPF-CLI = ZEROS
+               MOVE "* CPF INVALIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-CPF.
+       ACC-NUMBIKE.
+           ACCEPT TFKNUM-BIKE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-CPF.
+           IF FKNUM-BIKE = ZEROS
+               MOVE "* NUMERO DA BIKE INVALIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-NUMBIKE.
+       ACC-DTLOCACAO.
+           ACCEPT TDTLOCACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-NUMBIKE.
+           IF DTLOCACAO = ZEROS
+               MOVE "* DATA INVALIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-DTLOCACAO.
+       ACC-HRLOCACAO.
+           ACCEPT THRLOCACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-DTLOCACAO.
+       ACC-MINLOCACAO.
+           ACCEPT TMINLOCACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-HRLOCACAO.
+      *
+       READ-CADLOC.
+           READ CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* LOCACAO NAO ENCONTRADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-CHAVE.
+           MOVE FKCPF-CLI TO CPF-CLI
+           READ CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* CLIENTE NAO ENCONTRADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-CHAVE.
+           MOVE FKNUM-BIKE TO NUMERO
+           READ CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* BIKE NAO ENCONTRADA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-CHAVE.
+           PERFORM IMPRIME-CONTRATO THRU IMPRIME-CONTRATO-FIM
+           GO TO ACC-OUTRO.
+      *
+      *--------------------------------------------------------------
+      * IMPRESSAO DO CONTRATO/RECIBO, UMA PAGINA
+      *--------------------------------------------------------------
+      *
+       IMPRIME-CONTRATO.
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "        CONTRATO/RECIBO DE LOCACAO DE BIKE".
+           DISPLAY "==============================================".
+           DISPLAY "CLIENTE : " NOME-CLI.
+           DISPLAY "CPF     : " CPF-CLI.
+           DISPLAY "TELEFONE: " TEL-CLI.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "BIKE    : " NUMERO " " MARCA " " MODELO.
+           DISPLAY "CATEGORIA: " CATEGDESC "   COR: " CORDESC.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "LOCACAO : " DIA-LOCA "/" MES-LOCA "/" ANO-LOCA
+               "   HORARIO: " HRLOCACAO ":" MINLOCACAO.
+           DISPLAY "PREVISAO: " DIA-PREV "/" MES-PREV "/" ANO-PREV
+               "   HORARIO: " HRPREVISAO ":" MINPREVISAO.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "VALOR DA LOCACAO: " VALLOCACAO.
+           DISPLAY "VALOR COBRADO   : " VALCOBRADO.
+           DISPLAY "SITUACAO ATUAL  : " DSCSTATUS-BIKE.
+           DISPLAY "==============================================".
+           DISPLAY " ".
+       IMPRIME-CONTRATO-FIM.
+           EXIT.
+      *
+       ACC-OUTRO.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (24, 20) "IMPRIMIR OUTRO CONTRATO? (S/N): ".
+           ACCEPT (24, 53) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S" OR "s"
+               GO TO ACC-CHAVE.
+           IF W-OPCAO NOT = "N" AND "n"
+               MOVE "* DIGITE APENAS S OU N *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-OUTRO.
+           CLOSE CADLOC CADCLI CADBIKE
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
