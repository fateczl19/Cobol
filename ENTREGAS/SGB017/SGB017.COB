@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB017.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * MANUTENCAO DA TABELA DE REGIOES DE ENTREGA (CADREGIAO.DAT)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADREGIAO
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-REGIAO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADREGIAO
+               VALUE OF FILE-ID IS "CADREGIAO.DAT".
+       01 REGCADREGIAO.
+                03 COD-REGIAO   PIC 9(01).
+                03 DSC-REGIAO   PIC X(13).
+                03 VALENTREGA   PIC 9(04)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELAREGIAO.
+           05  LINE 02  COLUMN 01
+               VALUE  "              MANUTENCAO DE REGIOES DE ENTREGA".
+           05  LINE 04  COLUMN 01
+               VALUE  "           CODIGO (1 A 9)".
+           05  LINE 06  COLUMN 01
+               VALUE  "           DESCRICAO".
+           05  TCOD
+               LINE 04  COLUMN 31  PIC 9(01)
+               USING  COD-REGIAO
+               HIGHLIGHT.
+           05  TDESC
+               LINE 06  COLUMN 31  PIC X(13)
+               USING  DSC-REGIAO
+               HIGHLIGHT.
+           05  LINE 08  COLUMN 01
+               VALUE  "           TAXA DE ENTREGA".
+           05  TVALENTREGA
+               LINE 08  COLUMN 31  PIC 9(04)V99
+               USING  VALENTREGA
+               HIGHLIGHT.
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+                OPEN I-O CADREGIAO
+                IF ST-ERRO NOT = "00"
+                    IF ST-ERRO = "30"
+                        OPEN OUTPUT CADREGIAO
+                        CLOSE CADREGIAO
+                        OPEN I-O CADREGIAO
+                    ELSE
+                        MOVE "ERRO NA ABERTURA DO ARQUIVO CADREGIAO"
+                                                                TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO COD-REGIAO VALENTREGA
+                MOVE SPACES TO DSC-REGIAO
+                DISPLAY TELAREGIAO.
+       INC-002.
+                ACCEPT TCOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    CLOSE CADREGIAO
+                    GO TO ROT-FIM.
+                IF COD-REGIAO = ZEROS
+                    MOVE "*** CODIGO INVALIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-002.
+       LER-REGIAO.
+                MOVE 0 TO W-SEL
+                READ CADREGIAO
+                IF ST-ERRO NOT = "23"
+                    IF ST-ERRO = "00"
+                        MOVE 1 TO W-SEL
+                        DISPLAY TELAREGIAO
+                        MOVE "*** REGIAO JA CADASTRADA ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ACE-001
+                    ELSE
+                        MOVE "ERRO NA LEITURA DO ARQUIVO CADREGIAO"
+                                                                TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-003.
+                ACCEPT TDESC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-002.
+                IF DSC-REGIAO = SPACES
+                    MOVE "** PREENCHA A DESCRICAO DA REGIAO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-003.
+                DISPLAY TELAREGIAO.
+       INC-004.
+                ACCEPT TVALENTREGA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-003.
+                IF W-SEL = 1
+                    GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 40) "DADOS OK (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCADREGIAO
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** DADOS GRAVADOS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF ST-ERRO = "22"
+                    MOVE "*** REGIAO JA EXISTE ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001
+                ELSE
+                    MOVE "ERRO NA GRAVACAO DO ARQUIVO CADREGIAO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (24, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (24, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 12) MENS
+                IF W-ACT = 02
+                    MOVE 02 TO W-SEL
+                    GO TO INC-001.
+                IF W-ACT = 03
+                    GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADREGIAO RECORD
+                IF ST-ERRO = "00"
+                    MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCADREGIAO
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                    GO TO ROT-MENS2
+                ELSE
+                    DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
