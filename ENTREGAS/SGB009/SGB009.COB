@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB009.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE BIKES COM MANUTENCAO PREVENTIVA PENDENTE
+      * (HORASACUM CRUZANDO O LIMITE CONFIGURADO ABAIXO)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADBIKE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTPEND     PIC 9(06) VALUE ZEROS.
+      *
+      * LIMITE DE HORAS DE USO ENTRE REVISOES PREVENTIVAS
+       77 W-LIMITEHORAS PIC 9(06) VALUE 100.
+       77 W-FAIXAHORAS  PIC 9(06) VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- BIKES COM MANUTENCAO PREVENTIVA PENDENTE ----".
+           DISPLAY "LIMITE DE HORAS: " W-LIMITEHORAS.
+           DISPLAY "NUM BIKE  MARCA/MODELO         HORAS ACUM  FAIXA".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADBIKE
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADBIKE NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-HORAS
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-HORAS.
+           IF HORASACUM < W-LIMITEHORAS
+               GO TO VERIFICA-HORAS-FIM.
+           DIVIDE HORASACUM BY W-LIMITEHORAS GIVING W-FAIXAHORAS
+           PERFORM IMPRIME-PENDENTE.
+       VERIFICA-HORAS-FIM.
+           EXIT.
+      *
+       IMPRIME-PENDENTE.
+           ADD 1 TO W-TOTPEND
+           DISPLAY NUMERO "      " MARCA " " MODELO "  "
+               HORASACUM "      " W-FAIXAHORAS.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE BIKES COM MANUTENCAO PENDENTE: " W-TOTPEND.
+           CLOSE CADBIKE
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
