@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB013.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * EXPORTACAO DE CADCLI, CADBIKE E CADLOC PARA ARQUIVOS DE TEXTO
+      * DELIMITADO (;), PARA ANALISE EM PLANILHA
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCLI
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CPF-CLI
+           FILE STATUS  IS ST-ERRO.
+       SELECT CADBIKE
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS NUMERO
+           FILE STATUS  IS ST-ERRO.
+       SELECT CADLOC
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYLOCACAO
+           FILE STATUS  IS ST-ERRO.
+       SELECT EXPCLI
+           ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS ST-ERRO2.
+       SELECT EXPBIKE
+           ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS ST-ERRO2.
+       SELECT EXPLOC
+           ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS ST-ERRO2.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+           03 CPF-CLI           PIC 9(11).
+           03 RG-CLI            PIC X(09).
+           03 NOME-CLI          PIC X(30).
+           03 EMAIL-CLI         PIC X(20).
+           03 NUM-CLI           PIC 9(04).
+           03 TEL-CLI           PIC 9(11).
+           03 SITUAC-CLI        PIC X(01).
+           03 DSCSITUAC-CLI     PIC X(08).
+           03 COMPLEM-CLI       PIC X(13).
+           03 FKCEP             PIC 9(08).
+           03 DATNASC.
+               05 DIANASC-CLI    PIC 9(02).
+               05 MESNASC-CLI    PIC 9(02).
+               05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
+      *
+       FD CADBIKE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      * ARQUIVOS DE SAIDA (TEXTO DELIMITADO POR ;)
+      *--------------------------------------------------------------
+      *
+       FD EXPCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.CSV".
+       01 REGEXPCLI.
+           03 EC-CPF        PIC 9(11).
+           03 EC-DELIM1     PIC X(01).
+           03 EC-NOME       PIC X(30).
+           03 EC-DELIM2     PIC X(01).
+           03 EC-EMAIL      PIC X(20).
+           03 EC-DELIM3     PIC X(01).
+           03 EC-TEL        PIC 9(11).
+           03 EC-DELIM4     PIC X(01).
+           03 EC-SITUAC     PIC X(01).
+           03 EC-DELIM5     PIC X(01).
+           03 EC-CODFILIAL  PIC 9(02).
+      *
+       FD EXPBIKE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.CSV".
+       01 REGEXPBIKE.
+           03 EB-NUMERO     PIC 9(04).
+           03 EB-DELIM1     PIC X(01).
+           03 EB-MARCA      PIC X(20).
+           03 EB-DELIM2     PIC X(01).
+           03 EB-MODELO     PIC X(20).
+           03 EB-DELIM3     PIC X(01).
+           03 EB-CATEG      PIC X(01).
+           03 EB-DELIM4     PIC X(01).
+           03 EB-VALCOMPRA  PIC ZZZZZ9,99.
+           03 EB-DELIM5     PIC X(01).
+           03 EB-VALHORA    PIC ZZZZZ9,99.
+           03 EB-DELIM6     PIC X(01).
+           03 EB-SITUAC     PIC X(01).
+           03 EB-DELIM7     PIC X(01).
+           03 EB-HORASACUM  PIC ZZZZZ9.
+           03 EB-DELIM8     PIC X(01).
+           03 EB-CODFILIAL  PIC 9(02).
+      *
+       FD EXPLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.CSV".
+       01 REGEXPLOC.
+           03 EL-CPFCLI     PIC 9(11).
+           03 EL-DELIM1     PIC X(01).
+           03 EL-NUMBIKE    PIC 9(04).
+           03 EL-DELIM2     PIC X(01).
+           03 EL-DIALOC     PIC 9(02).
+           03 EL-DELIM3     PIC X(01).
+           03 EL-MESLOC     PIC 9(02).
+           03 EL-DELIM4     PIC X(01).
+           03 EL-ANOLOC     PIC 9(04).
+           03 EL-DELIM5     PIC X(01).
+           03 EL-VALLOCACAO PIC ZZZZZ9,99.
+           03 EL-DELIM6     PIC X(01).
+           03 EL-VALCOBRADO PIC ZZZZZ9,99.
+           03 EL-DELIM7     PIC X(01).
+           03 EL-STATUSBIKE PIC X(01).
+           03 EL-DELIM8     PIC X(01).
+           03 EL-CODFILIAL  PIC 9(02).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-ERRO2      PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTCLI      PIC 9(06) VALUE ZEROS.
+       77 W-TOTBIKE     PIC 9(06) VALUE ZEROS.
+       77 W-TOTLOC      PIC 9(06) VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCLI *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADCLI
+               GO TO ROT-FIM.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADCLI CADBIKE
+               GO TO ROT-FIM.
+           OPEN OUTPUT EXPCLI
+           OPEN OUTPUT EXPBIKE
+           OPEN OUTPUT EXPLOC.
+           MOVE ";" TO EC-DELIM1 EC-DELIM2 EC-DELIM3 EC-DELIM4
+               EC-DELIM5
+           MOVE ";" TO EB-DELIM1 EB-DELIM2 EB-DELIM3 EB-DELIM4
+               EB-DELIM5 EB-DELIM6 EB-DELIM7 EB-DELIM8
+           MOVE ";" TO EL-DELIM1 EL-DELIM2 EL-DELIM3 EL-DELIM4
+               EL-DELIM5 EL-DELIM6 EL-DELIM7 EL-DELIM8.
+      *
+      *--------------------------------------------------------------
+      * EXPORTACAO DO CADCLI
+      *--------------------------------------------------------------
+      *
+       EXP-CLI-001.
+           DISPLAY " ".
+           DISPLAY "---- EXPORTANDO CADCLI PARA CADCLI.CSV ----".
+       EXP-CLI-PROX.
+           READ CADCLI NEXT RECORD
+               AT END
+                   GO TO EXP-BIKE-001
+               NOT AT END
+                   PERFORM GRAVA-EXP-CLI
+           END-READ
+           GO TO EXP-CLI-PROX.
+      *
+       GRAVA-EXP-CLI.
+           ADD 1 TO W-TOTCLI
+           MOVE CPF-CLI TO EC-CPF
+           MOVE NOME-CLI TO EC-NOME
+           MOVE EMAIL-CLI TO EC-EMAIL
+           MOVE TEL-CLI TO EC-TEL
+           MOVE SITUAC-CLI TO EC-SITUAC
+           MOVE CODFILIAL-CLI TO EC-CODFILIAL
+           WRITE REGEXPCLI.
+      *
+      *--------------------------------------------------------------
+      * EXPORTACAO DO CADBIKE
+      *--------------------------------------------------------------
+      *
+       EXP-BIKE-001.
+           DISPLAY "---- EXPORTANDO CADBIKE PARA CADBIKE.CSV ----".
+       EXP-BIKE-PROX.
+           READ CADBIKE NEXT RECORD
+               AT END
+                   GO TO EXP-LOC-001
+               NOT AT END
+                   PERFORM GRAVA-EXP-BIKE
+           END-READ
+           GO TO EXP-BIKE-PROX.
+      *
+       GRAVA-EXP-BIKE.
+           ADD 1 TO W-TOTBIKE
+           MOVE NUMERO TO EB-NUMERO
+           MOVE MARCA TO EB-MARCA
+           MOVE MODELO TO EB-MODELO
+           MOVE CATEG TO EB-CATEG
+           MOVE VALCOMPRA TO EB-VALCOMPRA
+           MOVE VALHORA TO EB-VALHORA
+           MOVE SITUAC TO EB-SITUAC
+           MOVE HORASACUM TO EB-HORASACUM
+           MOVE CODFILIAL TO EB-CODFILIAL
+           WRITE REGEXPBIKE.
+      *
+      *--------------------------------------------------------------
+      * EXPORTACAO DO CADLOC
+      *--------------------------------------------------------------
+      *
+       EXP-LOC-001.
+           DISPLAY "---- EXPORTANDO CADLOC PARA CADLOC.CSV ----".
+       EXP-LOC-PROX.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM GRAVA-EXP-LOC
+           END-READ
+           GO TO EXP-LOC-PROX.
+      *
+       GRAVA-EXP-LOC.
+           ADD 1 TO W-TOTLOC
+           MOVE FKCPF-CLI TO EL-CPFCLI
+           MOVE FKNUM-BIKE TO EL-NUMBIKE
+           MOVE DIA-LOCA TO EL-DIALOC
+           MOVE MES-LOCA TO EL-MESLOC
+           MOVE ANO-LOCA TO EL-ANOLOC
+           MOVE VALLOCACAO TO EL-VALLOCACAO
+           MOVE VALCOBRADO TO EL-VALCOBRADO
+           MOVE STATUS-BIKE TO EL-STATUSBIKE
+           MOVE CODFILIAL-LOC TO EL-CODFILIAL
+           WRITE REGEXPLOC.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           CLOSE CADCLI CADBIKE CADLOC EXPCLI EXPBIKE EXPLOC
+           DISPLAY " ".
+           DISPLAY "CLIENTES EXPORTADOS:   " W-TOTCLI.
+           DISPLAY "BICICLETAS EXPORTADAS: " W-TOTBIKE.
+           DISPLAY "LOCACOES EXPORTADAS:   " W-TOTLOC.
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
