@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB030.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE COBRANCA DE CLIENTES DEVEDORES (CADCLI x CADLOC)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADCLI
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF-CLI
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RG-CLI
+                                            WITH DUPLICATES.
+
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+           03 CPF-CLI           PIC 9(11).
+           03 RG-CLI            PIC X(09).
+           03 NOME-CLI          PIC X(30).
+           03 EMAIL-CLI         PIC X(20).
+           03 NUM-CLI           PIC 9(04).
+           03 TEL-CLI           PIC 9(11).
+           03 SITUAC-CLI        PIC X(01).
+           03 DSCSITUAC-CLI     PIC X(08).
+           03 COMPLEM-CLI       PIC X(13).
+           03 FKCEP             PIC 9(08).
+           03 DATNASC.
+               05 DIANASC-CLI    PIC 9(02).
+               05 MESNASC-CLI    PIC 9(02).
+               05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
+
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-TOTDEVEDORES PIC 9(06) VALUE ZEROS.
+       77 W-TOTDEVIDO    PIC 9(08)V99 VALUE ZEROS.
+      *
+      * TOTAL EM ABERTO DO CLIENTE CORRENTE, SOMADO EM
+      * SOMA-DEVIDO-CLIENTE
+       77 WS-VALDEVIDO   PIC 9(08)V99 VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADCLI.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- COBRANCA DE CLIENTES DEVEDORES ----".
+           DISPLAY "CPF CLIENTE  NOME                       "
+               "TEL            VALOR DEVIDO".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADCLI
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADCLI NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-CLIENTE
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-CLIENTE.
+           IF SITUAC-CLI NOT = "D"
+               GO TO VERIFICA-CLIENTE-FIM.
+           PERFORM SOMA-DEVIDO-CLIENTE THRU SOMA-DEVIDO-CLIENTE-FIM
+           IF WS-VALDEVIDO = ZEROS
+               GO TO VERIFICA-CLIENTE-FIM.
+           ADD 1 TO W-TOTDEVEDORES
+           ADD WS-VALDEVIDO TO W-TOTDEVIDO
+           DISPLAY CPF-CLI " " NOME-CLI "  " TEL-CLI "  "
+               WS-VALDEVIDO.
+       VERIFICA-CLIENTE-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * SOMA O VALCOBRADO DE TODAS AS LOCACOES DO CLIENTE QUE AINDA
+      * NAO CHEGARAM A STATUS-BIKE = 'P' (PAGA), PERCORRENDO O CADLOC
+      * PELA CHAVE ALTERNATIVA FKCPF-CLI
+      *--------------------------------------------------------------
+      *
+       SOMA-DEVIDO-CLIENTE.
+           MOVE ZEROS TO WS-VALDEVIDO
+           MOVE CPF-CLI TO FKCPF-CLI
+           START CADLOC KEY IS >= FKCPF-CLI
+           IF ST-ERRO NOT = "00"
+               GO TO SOMA-DEVIDO-CLIENTE-FIM.
+       SOMA-DEVIDO-LOOP.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO SOMA-DEVIDO-CLIENTE-FIM
+           END-READ
+           IF FKCPF-CLI NOT = CPF-CLI
+               GO TO SOMA-DEVIDO-CLIENTE-FIM.
+           IF STATUS-BIKE NOT = 'P'
+               ADD VALCOBRADO TO WS-VALDEVIDO.
+           GO TO SOMA-DEVIDO-LOOP.
+       SOMA-DEVIDO-CLIENTE-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CLIENTES DEVEDORES: " W-TOTDEVEDORES.
+           DISPLAY "TOTAL EM ABERTO: " W-TOTDEVIDO.
+           CLOSE CADCLI CADLOC
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
