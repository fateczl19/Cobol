@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB000.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * MENU PRINCIPAL DA LOCADORA DE BICICLETAS
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELAMENU.
+           05  LINE 01  COLUMN 01
+               VALUE  "          * LOCADORA DE BICICLETAS - MENU *".
+           05  LINE 03  COLUMN 05
+               VALUE  "1 - CADASTRO DE CLIENTES".
+           05  LINE 04  COLUMN 05
+               VALUE  "2 - CADASTRO DE BICICLETAS".
+           05  LINE 05  COLUMN 05
+               VALUE  "3 - CADASTRO DE CEP".
+           05  LINE 06  COLUMN 05
+               VALUE  "4 - LOCACAO / DEVOLUCAO DE BICICLETAS".
+           05  LINE 07  COLUMN 05
+               VALUE  "5 - CONSULTA DE BICICLETAS".
+           05  LINE 08  COLUMN 05
+               VALUE  "6 - CONSULTA DE CLIENTES".
+           05  LINE 09  COLUMN 05
+               VALUE  "7 - RELATORIO DE BICICLETAS EM ATRASO".
+           05  LINE 10  COLUMN 05
+               VALUE  "8 - FECHAMENTO DE CAIXA DO DIA".
+           05  LINE 11  COLUMN 05
+               VALUE  "9 - RECONCILIACAO CADBIKE x CADLOC".
+           05  LINE 12  COLUMN 05
+               VALUE  "A - ORDENS DE SERVICO / MANUTENCAO".
+           05  LINE 03  COLUMN 45
+               VALUE  "B - BIKES C/ MANUTENCAO PREVENTIVA PENDENTE".
+           05  LINE 04  COLUMN 45
+               VALUE  "C - FORMA DE PAGAMENTO / PARCELAS DA LOCACAO".
+           05  LINE 05  COLUMN 45
+               VALUE  "D - FILA DE RESERVA DE BICICLETAS".
+           05  LINE 06  COLUMN 45
+               VALUE  "E - EXPORTAR CADASTROS PARA TEXTO (CSV)".
+           05  LINE 07  COLUMN 45
+               VALUE  "F - ARQUIVAMENTO ANUAL DE LOCACOES (CADLOC)".
+           05  LINE 08  COLUMN 45
+               VALUE  "G - MANUTENCAO DE CORES DE BIKE".
+           05  LINE 09  COLUMN 45
+               VALUE  "H - MANUTENCAO DE REGIOES DE ENTREGA".
+           05  LINE 10  COLUMN 45
+               VALUE  "I - RELATORIO DE INVENTARIO DA FROTA".
+           05  LINE 11  COLUMN 45
+               VALUE  "J - RELATORIO DE MARCAS/MODELOS MAIS LOCADOS".
+           05  LINE 12  COLUMN 45
+               VALUE  "K - RELATORIO DE CLIENTES INATIVOS".
+           05  LINE 13  COLUMN 45
+               VALUE  "L - IMPRESSAO DE CONTRATO/RECIBO DE LOCACAO".
+           05  LINE 14  COLUMN 45
+               VALUE  "M - CLIENTES POR REGIAO DE ENTREGA".
+           05  LINE 15  COLUMN 45
+               VALUE  "N - REGISTRO DE PING GPS DA BIKE".
+           05  LINE 16  COLUMN 45
+               VALUE  "O - BIKES FORA DO RAIO ESPERADO (GPS)".
+           05  LINE 17  COLUMN 45
+               VALUE  "P - MANUTENCAO DE FUNCIONARIOS/ATENDENTES".
+           05  LINE 18  COLUMN 45
+               VALUE  "Q - TOTAIS DE LOCACAO POR ATENDENTE".
+           05  LINE 19  COLUMN 45
+               VALUE  "R - MEDIA DE AVALIACAO (MODELO/ATENDENTE)".
+           05  LINE 20  COLUMN 45
+               VALUE  "S - ATUALIZAR SITUACAO DE SINISTRO".
+           05  LINE 21  COLUMN 45
+               VALUE  "T - RELATORIO DE SINISTROS ABERTOS".
+           05  LINE 22  COLUMN 45
+               VALUE  "U - COBRANCA DE CLIENTES DEVEDORES".
+           05  LINE 23  COLUMN 45
+               VALUE  "V - VENDA DEFINITIVA DE BICICLETA".
+           05  LINE 14  COLUMN 05
+               VALUE  "0 - SAIR".
+           05  LINE 16  COLUMN 05
+               VALUE  "OPCAO: ".
+           05  TOPCAO
+               LINE 16  COLUMN 13  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       MENU-001.
+           MOVE SPACES TO W-OPCAO
+           DISPLAY TELAMENU
+           ACCEPT TOPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               GO TO ROT-FIM.
+           IF W-OPCAO = "1"
+               CALL "SGB003"
+               GO TO MENU-001.
+           IF W-OPCAO = "2"
+               CALL "SGB002"
+               GO TO MENU-001.
+           IF W-OPCAO = "3"
+               CALL "SGB001"
+               GO TO MENU-001.
+           IF W-OPCAO = "4"
+               CALL "SGB004"
+               GO TO MENU-001.
+           IF W-OPCAO = "5"
+               CALL "SGB012"
+               GO TO MENU-001.
+           IF W-OPCAO = "6"
+               CALL "SGB014"
+               GO TO MENU-001.
+           IF W-OPCAO = "7"
+               CALL "SGB005"
+               GO TO MENU-001.
+           IF W-OPCAO = "8"
+               CALL "SGB006"
+               GO TO MENU-001.
+           IF W-OPCAO = "9"
+               CALL "SGB007"
+               GO TO MENU-001.
+           IF W-OPCAO = "A" OR "a"
+               CALL "SGB008"
+               GO TO MENU-001.
+           IF W-OPCAO = "B" OR "b"
+               CALL "SGB009"
+               GO TO MENU-001.
+           IF W-OPCAO = "C" OR "c"
+               CALL "SGB010"
+               GO TO MENU-001.
+           IF W-OPCAO = "D" OR "d"
+               CALL "SGB011"
+               GO TO MENU-001.
+           IF W-OPCAO = "E" OR "e"
+               CALL "SGB013"
+               GO TO MENU-001.
+           IF W-OPCAO = "F" OR "f"
+               CALL "SGB015"
+               GO TO MENU-001.
+           IF W-OPCAO = "G" OR "g"
+               CALL "SGB016"
+               GO TO MENU-001.
+           IF W-OPCAO = "H" OR "h"
+               CALL "SGB017"
+               GO TO MENU-001.
+           IF W-OPCAO = "I" OR "i"
+               CALL "SGB018"
+               GO TO MENU-001.
+           IF W-OPCAO = "J" OR "j"
+               CALL "SGB019"
+               GO TO MENU-001.
+           IF W-OPCAO = "K" OR "k"
+               CALL "SGB020"
+               GO TO MENU-001.
+           IF W-OPCAO = "L" OR "l"
+               CALL "SGB021"
+               GO TO MENU-001.
+           IF W-OPCAO = "M" OR "m"
+               CALL "SGB022"
+               GO TO MENU-001.
+           IF W-OPCAO = "N" OR "n"
+               CALL "SGB023"
+               GO TO MENU-001.
+           IF W-OPCAO = "O" OR "o"
+               CALL "SGB024"
+               GO TO MENU-001.
+           IF W-OPCAO = "P" OR "p"
+               CALL "SGB025"
+               GO TO MENU-001.
+           IF W-OPCAO = "Q" OR "q"
+               CALL "SGB026"
+               GO TO MENU-001.
+           IF W-OPCAO = "R" OR "r"
+               CALL "SGB027"
+               GO TO MENU-001.
+           IF W-OPCAO = "S" OR "s"
+               CALL "SGB028"
+               GO TO MENU-001.
+           IF W-OPCAO = "T" OR "t"
+               CALL "SGB029"
+               GO TO MENU-001.
+           IF W-OPCAO = "U" OR "u"
+               CALL "SGB030"
+               GO TO MENU-001.
+           IF W-OPCAO = "V" OR "v"
+               CALL "SGB031"
+               GO TO MENU-001.
+           IF W-OPCAO = "0"
+               GO TO ROT-FIM.
+           MOVE "* OPCAO INVALIDA *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO MENU-001.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM DE PROGRAMA
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
