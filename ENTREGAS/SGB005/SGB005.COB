@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB005.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE BIKES EM ATRASO
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTATRASO   PIC 9(06) VALUE ZEROS.
+      *
+      * DATA E HORA ATUAL, USADAS PARA COMPARAR COM DTPREVISAO
+       01 WS-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       01 WS-DATAHOJE-R REDEFINES WS-DATAHOJE.
+           03 WS-ANOHOJE    PIC 9(04).
+           03 WS-MESHOJE    PIC 9(02).
+           03 WS-DIAHOJE    PIC 9(02).
+       01 WS-HORAHOJE   PIC 9(08) VALUE ZEROS.
+       01 WS-HORAHOJE-R REDEFINES WS-HORAHOJE.
+           03 WS-HRHOJE     PIC 9(02).
+           03 WS-MINHOJE    PIC 9(02).
+           03 WS-SEGHOJE    PIC 9(02).
+           03 WS-CENTHOJE   PIC 9(02).
+      *
+      * CONVERSAO DAS DATAS PARA UM NUMERO SEQUENCIAL NO PADRAO
+      * 30/360 (30 DIAS POR MES, 360 POR ANO), SUFICIENTE PARA
+      * COMPARAR DATAS E ESTIMAR O ATRASO EM DIAS/HORAS
+       77 WS-ORDHOJE    PIC 9(08) VALUE ZEROS.
+       77 WS-ORDPREV    PIC 9(08) VALUE ZEROS.
+       77 WS-DIASATRASO PIC S9(06) VALUE ZEROS.
+       77 WS-HORASATRASO PIC S9(08) VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           ACCEPT WS-DATAHOJE FROM DATE YYYYMMDD
+           ACCEPT WS-HORAHOJE FROM TIME
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- RELATORIO DE BIKES EM ATRASO ----".
+           DISPLAY "CPF CLIENTE  NUM BIKE  PREVISAO  HORAS ATRASO".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADLOC
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-ATRASO
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-ATRASO.
+           IF DTENTREGA NOT = ZEROS
+               GO TO VERIFICA-ATRASO-FIM.
+      * DEVOLUCAO AINDA NAO OCORREU; VERIFICA SE A PREVISAO JA PASSOU
+           COMPUTE WS-ORDHOJE = (WS-ANOHOJE * 360) +
+                   (WS-MESHOJE * 30) + WS-DIAHOJE
+           COMPUTE WS-ORDPREV = (ANO-PREV * 360) +
+                   (MES-PREV * 30) + DIA-PREV
+           IF WS-ORDHOJE > WS-ORDPREV
+               PERFORM IMPRIME-ATRASO
+           ELSE
+               IF WS-ORDHOJE = WS-ORDPREV AND WS-HRHOJE > HRPREVISAO
+                   PERFORM IMPRIME-ATRASO.
+       VERIFICA-ATRASO-FIM.
+           EXIT.
+      *
+       IMPRIME-ATRASO.
+           COMPUTE WS-DIASATRASO = WS-ORDHOJE - WS-ORDPREV
+           COMPUTE WS-HORASATRASO = (WS-DIASATRASO * 24) +
+                   (WS-HRHOJE - HRPREVISAO)
+           IF WS-HORASATRASO < 1
+               MOVE 1 TO WS-HORASATRASO.
+           ADD 1 TO W-TOTATRASO
+           DISPLAY FKCPF-CLI " " FKNUM-BIKE "       "
+               DIA-PREV "/" MES-PREV "/" ANO-PREV "   "
+               WS-HORASATRASO.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE BIKES EM ATRASO: " W-TOTATRASO.
+           CLOSE CADLOC
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
