@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB008.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * ORDENS DE SERVICO / MANUTENCAO DAS BICICLETAS
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMANUT
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYMANUT
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS NUM-BIKE-MANUT WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMANUT LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADMANUT.DAT".
+       01 REGMANUT.
+           03 KEYMANUT.
+               05 NUM-BIKE-MANUT   PIC 9(04).
+               05 SEQ-MANUT        PIC 9(04).
+           03 DTABERTURA.
+               05 DIA-ABERT    PIC 9(02).
+               05 MES-ABERT    PIC 9(02).
+               05 ANO-ABERT    PIC 9(04).
+           03 PROBLEMA         PIC X(40).
+           03 PECASUSADAS      PIC X(40).
+           03 CUSTOMANUT       PIC 9(06)V99.
+           03 DTRETORNO.
+               05 DIA-RETO     PIC 9(02).
+               05 MES-RETO     PIC 9(02).
+               05 ANO-RETO     PIC 9(04).
+           03 SITUACMANUT      PIC X(01).
+           03 SITUACMANUTDESC  PIC X(10).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 WNUM-BIKE-MANUT  PIC 9(04) VALUE ZEROS.
+       77 WSEQ-MANUT       PIC 9(04) VALUE ZEROS.
+       77 W-SEL            PIC 9(01) VALUE ZEROS.
+       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO          PIC X(01) VALUE SPACES.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 W-ACT            PIC 9(02) VALUE ZEROS.
+       77 MENS             PIC X(50) VALUE SPACES.
+       77 LIMPA            PIC X(50) VALUE SPACES.
+      *
+      * TABELA DE SITUACAO DA ORDEM DE SERVICO
+       01 TTSITMANUT.
+           03 TSITM1 PIC X(10) VALUE "ABERTA    ".
+           03 TSITM2 PIC X(10) VALUE "FINALIZADA".
+       01 TTABSITMANUT REDEFINES TTSITMANUT.
+           03 TABSITMANUT PIC X(10) OCCURS 2 TIMES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELAMANUT.
+           05  LINE 01  COLUMN 01
+               VALUE  "            * ORDEM DE SERVICO / MANUTENCAO *".
+           05  LINE 03  COLUMN 01
+               VALUE  "   NUMERO DA BIKE:".
+           05  LINE 03  COLUMN 41
+               VALUE  "SEQUENCIA:".
+           05  LINE 04  COLUMN 01
+               VALUE  "   DATA DE ABERTURA:".
+           05  LINE 05  COLUMN 01
+               VALUE  "   PROBLEMA:".
+           05  LINE 07  COLUMN 01
+               VALUE  "   PECAS USADAS:".
+           05  LINE 09  COLUMN 01
+               VALUE  "   CUSTO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "   DATA DE RETORNO AO USO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "   SITUACAO:   -".
+           05  LINE 14  COLUMN 04
+               VALUE  "AREA DE MENSAGEMS".
+           05  TNUMBIKEMANUT
+               LINE 03  COLUMN 20  PIC ZZZ9
+               USING  WNUM-BIKE-MANUT
+               HIGHLIGHT.
+           05  TSEQMANUT
+               LINE 03  COLUMN 52  PIC ZZZ9
+               USING  WSEQ-MANUT
+               HIGHLIGHT.
+           05  TDTABERTURA
+               LINE 04  COLUMN 22  PIC XX/XX/XXXX
+               USING  DTABERTURA
+               HIGHLIGHT.
+           05  TPROBLEMA
+               LINE 06  COLUMN 01  PIC X(40)
+               USING  PROBLEMA.
+           05  TPECASUSADAS
+               LINE 08  COLUMN 01  PIC X(40)
+               USING  PECASUSADAS.
+           05  TCUSTOMANUT
+               LINE 09  COLUMN 11  PIC ZZZZZ9,99
+               USING  CUSTOMANUT.
+           05  TDTRETORNO
+               LINE 10  COLUMN 28  PIC XX/XX/XXXX
+               USING  DTRETORNO
+               HIGHLIGHT.
+           05  TSITUACMANUT
+               LINE 12  COLUMN 15  PIC X(01)
+               USING  SITUACMANUT.
+           05  TSITUACMANUTDESC
+               LINE 12  COLUMN 17  PIC X(10)
+               USING  SITUACMANUTDESC.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O CADMANUT
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADMANUT
+                   MOVE "* CRIANDO O ARQUIVO CADMANUT.DAT *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADMANUT
+                   GO TO INC-OP0
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADMANUT *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+               ELSE
+                   NEXT SENTENCE.
+       INC-001.
+           MOVE ZEROS TO NUM-BIKE-MANUT SEQ-MANUT DTABERTURA
+               CUSTOMANUT DTRETORNO WNUM-BIKE-MANUT WSEQ-MANUT
+           MOVE SPACES TO PROBLEMA PECASUSADAS SITUACMANUT
+               SITUACMANUTDESC
+           DISPLAY TELAMANUT.
+       INC-002.
+           ACCEPT TNUMBIKEMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADMANUT
+               GO TO ROT-FIM.
+           IF WNUM-BIKE-MANUT = ZEROS
+               MOVE "* CODIGO INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002.
+           MOVE WNUM-BIKE-MANUT TO NUM-BIKE-MANUT.
+       INC-003.
+           ACCEPT TSEQMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-002.
+           MOVE WSEQ-MANUT TO SEQ-MANUT.
+      * VALIDA A EXISTENCIA DO REGISTRO
+       LER-MANUT.
+           MOVE 0 TO W-SEL
+           READ CADMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF ST-ERRO NOT = "23"
+               IF ST-ERRO = "00"
+                   DISPLAY TELAMANUT
+                   MOVE "* ORDEM DE SERVICO JA CADASTRADA *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 1 TO W-SEL
+                   GO TO ACE-001
+               ELSE
+                   MOVE "* ERRO AO LER REGISTRO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM
+           ELSE
+               NEXT SENTENCE.
+           IF W-ACT = 01
+               PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-004.
+           ACCEPT TDTABERTURA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-003.
+           IF DTABERTURA = ZEROS
+               MOVE "* DATA INVALIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-004.
+      *    NEXT SENTENCE
+
+       INC-005.
+           ACCEPT TPROBLEMA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-004.
+           IF PROBLEMA = SPACES
+               MOVE "* DESCREVA O PROBLEMA! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-005.
+      *    NEXT SENTENCE
+
+       INC-006.
+           ACCEPT TPECASUSADAS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-005.
+      *    NEXT SENTENCE
+
+       INC-007.
+           ACCEPT TCUSTOMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-006.
+      *    NEXT SENTENCE
+
+       INC-008.
+           ACCEPT TDTRETORNO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-007.
+      *    NEXT SENTENCE
+
+       INC-009.
+           ACCEPT TSITUACMANUT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-008.
+           IF SITUACMANUT = SPACES
+               MOVE "* SITUACAO OBRIGATORIA! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-009.
+           IF SITUACMANUT = 'A' OR 'a'
+               MOVE TABSITMANUT(1) TO SITUACMANUTDESC
+           ELSE IF SITUACMANUT = 'F' OR 'f'
+               MOVE TABSITMANUT(2) TO SITUACMANUTDESC
+           ELSE
+               MOVE "* SITUACAO INVALIDA (A/F) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-009.
+           DISPLAY TSITUACMANUTDESC.
+           IF W-SEL = 1
+               GO TO ALT-OPC.
+      *
+      *--------------------------------------------------------------
+      * O INICIO DA GRAVACAO DE DADOS
+      *--------------------------------------------------------------
+      *
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (24, 40) "DADOS OK (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-009.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM e N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGMANUT
+           IF ST-ERRO = "00" OR "02"
+               MOVE "* DADOS GRAVADOS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF ST-ERRO = "22"
+               MOVE "* ORDEM DE SERVICO JA EXISTE *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-002
+           ELSE
+               MOVE "* ERRO AO GRAVAR REGISTRO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO
+      *--------------------------------------------------------------
+      *
+       ACE-001.
+           DISPLAY (24, 12)
+               "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+           ACCEPT (24, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+               GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (24, 12) MENS
+           IF W-ACT = 02
+               MOVE 02 TO W-SEL
+               GO TO INC-001.
+           IF W-ACT = 03
+               GO TO INC-004.
+           IF W-ACT = 04
+               GO TO EXC-OPC.
+       EXC-OPC.
+           DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* REGISTRO NAO EXCLUIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADMANUT RECORD
+           IF ST-ERRO = "00"
+               MOVE "* REGISTRO EXCLUIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO NA EXCLUSAO DO REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       ALT-OPC.
+           DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (24, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-008.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "* INFORMACOES NAO ALTERADAS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-009.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGMANUT
+           IF ST-ERRO = "00" OR "02"
+               MOVE "* REGISTRO ALTERADO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001.
+           MOVE "* ERRO AO ALTERAR REGISTRO *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
