@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB015.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * ARQUIVAMENTO/PURGA ANUAL DO HISTORICO DE CADLOC -- MOVE PARA
+      * CADHISTLOC TODA LOCACAO COM ANO-LOCA ANTERIOR AO ANO DE CORTE
+      * INFORMADO, E REMOVE DO CADLOC VIVO
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADLOC
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYLOCACAO
+           FILE STATUS  IS ST-ERRO.
+       SELECT CADHISTLOC
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYHISTLOC
+           FILE STATUS  IS ST-ERRO2.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+       FD CADHISTLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADHISTLOC.DAT".
+       01 REGHISTLOC.
+           03 KEYHISTLOC.
+             05 HFKCPF-CLI      PIC 9(11).
+             05 HFKNUM-BIKE     PIC 9(04).
+             05 HDTLOCACAO.
+               07 HDIA-LOCA     PIC 9(02).
+               07 HMES-LOCA     PIC 9(02).
+               07 HANO-LOCA     PIC 9(04).
+             05 HHRLOCACAO      PIC 9(02).
+             05 HMINLOCACAO     PIC 9(02).
+           03 HDTPREVISAO.
+               05 HDIA-PREV     PIC 9(02).
+               05 HMES-PREV     PIC 9(02).
+               05 HANO-PREV     PIC 9(04).
+           03 HHRPREVISAO       PIC 9(02).
+           03 HMINPREVISAO      PIC 9(02).
+           03 HDTENTREGA.
+               05 HDIA-ENTR     PIC 9(02).
+               05 HMES-ENTR     PIC 9(02).
+               05 HANO-ENTR     PIC 9(04).
+           03 HHRENTREGA        PIC 9(02).
+           03 HMINENTREGA       PIC 9(02).
+           03 HHRUSO            PIC 9(02).
+           03 HMINUSO           PIC 9(02).
+           03 HVALLOCACAO       PIC 9(06)V99.
+           03 HVALCOBRADO       PIC 9(06)V99.
+           03 HSTATUS-BIKE      PIC X(01).
+           03 HDSCSTATUS-BIKE   PIC X(08).
+           03 HVALCAUCAO        PIC 9(06)V99.
+           03 HVALCAUCAODEV     PIC 9(06)V99.
+           03 HCODFILIAL-LOC    PIC 9(02).
+           03 HOPERADOR         PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-ERRO2      PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 W-ANOCORTE    PIC 9(04) VALUE ZEROS.
+       77 W-TOTARQ      PIC 9(06) VALUE ZEROS.
+       77 W-TOTMANTIDO  PIC 9(06) VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN I-O CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN I-O CADHISTLOC
+           IF ST-ERRO2 NOT = "00"
+               IF ST-ERRO2 = "30"
+                   OPEN OUTPUT CADHISTLOC
+                   MOVE "* CRIANDO O ARQUIVO CADHISTLOC.DAT *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADHISTLOC
+                   OPEN I-O CADHISTLOC
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADHISTLOC *"
+                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADLOC
+                   GO TO ROT-FIM.
+      *
+       ACC-ANOCORTE.
+           DISPLAY (03, 01)
+               "   ARQUIVAR LOCACOES ANTERIORES AO ANO: ".
+           ACCEPT (03, 42) W-ANOCORTE WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR 01
+               CLOSE CADLOC CADHISTLOC
+               GO TO ROT-FIM.
+           IF W-ANOCORTE = ZEROS
+               MOVE "* ANO INVALIDO! *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-ANOCORTE.
+      *
+       CONFIRMA-001.
+           MOVE "N" TO W-OPCAO
+           DISPLAY (05, 01)
+               "   CONFIRMA O ARQUIVAMENTO/PURGA (S/N)? : ".
+           ACCEPT (05, 44) W-OPCAO WITH UPDATE
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "* OPERACAO CANCELADA PELO USUARIO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADLOC CADHISTLOC
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- ARQUIVANDO LOCACOES ANTERIORES A " W-ANOCORTE
+               " ----".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADLOC
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-ANO
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-ANO.
+           IF ANO-LOCA >= W-ANOCORTE
+               ADD 1 TO W-TOTMANTIDO
+               GO TO VERIFICA-ANO-FIM.
+           PERFORM ARQUIVA-LOCACAO.
+       VERIFICA-ANO-FIM.
+           EXIT.
+      *
+       ARQUIVA-LOCACAO.
+           MOVE REGLOC TO REGHISTLOC
+           WRITE REGHISTLOC
+           IF ST-ERRO2 NOT = "00" AND ST-ERRO2 NOT = "02"
+               MOVE "* ERRO AO GRAVAR NO HISTORICO, MANTIDO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               ADD 1 TO W-TOTMANTIDO
+               GO TO ARQUIVA-LOCACAO-FIM.
+           DELETE CADLOC RECORD
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO EXCLUIR DO CADLOC *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ARQUIVA-LOCACAO-FIM.
+           ADD 1 TO W-TOTARQ.
+       ARQUIVA-LOCACAO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           CLOSE CADLOC CADHISTLOC
+           DISPLAY " ".
+           DISPLAY "LOCACOES ARQUIVADAS E REMOVIDAS: " W-TOTARQ.
+           DISPLAY "LOCACOES MANTIDAS NO CADLOC:     " W-TOTMANTIDO.
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
