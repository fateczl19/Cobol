@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB019.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DE MARCAS/MODELOS MAIS LOCADOS (CADLOC x CADBIKE)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+
+            SELECT CADBIKE
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMERO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+       FD CADBIKE LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADBIKE.DAT".
+       01 REGBIKE.
+           03 NUMERO        PIC 9(04).
+           03 MARCA         PIC X(20).
+           03 MODELO        PIC X(20).
+           03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
+           03 ARO           PIC 9(02).
+           03 COR           PIC 9(01).
+           03 CORDESC       PIC X(10).
+           03 VALCOMPRA     PIC 9(06)V99.
+           03 VALHORA       PIC 9(06)V99.
+           03 VALLOC        PIC 9(06)V99.
+           03 SITUAC        PIC X(01).
+           03 SITUACDESC    PIC X(11).
+           03 DATCOMPRA.
+               05 DIA-COMPRA    PIC 9(02).
+               05 MES-COMPRA    PIC 9(02).
+               05 ANO-COMPRA    PIC 9(04).
+           03 DATULTUSO.
+               05 DIA-ULTUSO    PIC 9(02).
+               05 MES-ULTUSO    PIC 9(02).
+               05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06).
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTLOC      PIC 9(06) VALUE ZEROS.
+      *
+      *--------------------------------------------------------------
+      * TABELA DE RANKING POR MARCA/MODELO -- ATE 50 COMBINACOES
+      * DISTINTAS, SUFICIENTE PARA O CATALOGO DE UMA LOCADORA DE
+      * BICICLETAS; SE ESSE LIMITE FOR ALCANCADO, AS COMBINACOES
+      * EXCEDENTES SAO CONTADAS EM W-DESCARTADAS E AVISADAS NO
+      * RODAPE DO RELATORIO EM VEZ DE SEREM DESCARTADAS EM SILENCIO
+      *--------------------------------------------------------------
+      *
+       77 W-NTAB        PIC 9(04) VALUE ZEROS.
+       77 W-DESCARTADAS PIC 9(06) VALUE ZEROS.
+       77 W-IDX         PIC 9(04) VALUE ZEROS.
+       77 W-I           PIC 9(04) VALUE ZEROS.
+       77 W-J           PIC 9(04) VALUE ZEROS.
+       01 TAB-RANKING.
+           03 TAB-ITEM OCCURS 50 TIMES.
+               05 TAB-MARCA     PIC X(20).
+               05 TAB-MODELO    PIC X(20).
+               05 TAB-QTD       PIC 9(06).
+               05 TAB-VALOR     PIC 9(08)V99.
+      *
+      * AREA DE TROCA, USADA PELA ORDENACAO DO RANKING
+       01 TROCA-ITEM.
+           03 TROCA-MARCA     PIC X(20).
+           03 TROCA-MODELO    PIC X(20).
+           03 TROCA-QTD       PIC 9(06).
+           03 TROCA-VALOR     PIC 9(08)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADBIKE
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADBIKE.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADLOC
+               GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADLOC
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM PROCESSA-LOCACAO
+           END-READ
+           GO TO LER-PROX.
+      *
+       PROCESSA-LOCACAO.
+           ADD 1 TO W-TOTLOC
+           MOVE FKNUM-BIKE TO NUMERO
+           READ CADBIKE
+           IF ST-ERRO = "00"
+               PERFORM ACUMULA-ITEM
+           ELSE
+               MOVE "(BIKE EXCLUIDA)     " TO MARCA
+               MOVE "(BIKE EXCLUIDA)     " TO MODELO
+               PERFORM ACUMULA-ITEM.
+      *
+      *--------------------------------------------------------------
+      * PROCURA A COMBINACAO MARCA/MODELO NA TABELA DE RANKING; SE
+      * JA EXISTE, SOMA NA LINHA; SE NAO EXISTE, CRIA UMA NOVA LINHA
+      *--------------------------------------------------------------
+      *
+       ACUMULA-ITEM.
+           MOVE 1 TO W-IDX.
+       ACHA-ITEM-LOOP.
+           IF W-IDX > W-NTAB
+               GO TO ACHA-ITEM-NOVO.
+           IF TAB-MARCA(W-IDX) = MARCA AND TAB-MODELO(W-IDX) = MODELO
+               ADD 1 TO TAB-QTD(W-IDX)
+               ADD VALCOBRADO TO TAB-VALOR(W-IDX)
+               GO TO ACUMULA-ITEM-FIM.
+           ADD 1 TO W-IDX
+           GO TO ACHA-ITEM-LOOP.
+       ACHA-ITEM-NOVO.
+           IF W-NTAB >= 50
+               ADD 1 TO W-DESCARTADAS
+               GO TO ACUMULA-ITEM-FIM.
+           ADD 1 TO W-NTAB
+           MOVE MARCA         TO TAB-MARCA(W-NTAB)
+           MOVE MODELO        TO TAB-MODELO(W-NTAB)
+           MOVE 1             TO TAB-QTD(W-NTAB)
+           MOVE VALCOBRADO    TO TAB-VALOR(W-NTAB).
+       ACUMULA-ITEM-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO -- ORDENA A TABELA POR QTD DECRESCENTE E
+      * IMPRIME O RANKING DE MARCAS/MODELOS
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           PERFORM ORDENA-TAB THRU ORDENA-TAB-FIM
+           DISPLAY " ".
+           DISPLAY "---- RANKING DE MARCAS/MODELOS MAIS LOCADOS ----".
+           DISPLAY "MARCA                MODELO               ",
+                   "QTD LOC   VALCOBRADO TOTAL".
+           MOVE 1 TO W-IDX.
+       IMPRIME-RANK-LOOP.
+           IF W-IDX > W-NTAB
+               GO TO IMPRIME-RANK-FIM.
+           DISPLAY TAB-MARCA(W-IDX) " " TAB-MODELO(W-IDX) " "
+                   TAB-QTD(W-IDX) "   " TAB-VALOR(W-IDX).
+           ADD 1 TO W-IDX
+           GO TO IMPRIME-RANK-LOOP.
+       IMPRIME-RANK-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE LOCACOES LIDAS ..........: " W-TOTLOC.
+           DISPLAY "MARCAS/MODELOS DISTINTOS NO RANKING: " W-NTAB.
+           IF W-DESCARTADAS NOT = ZEROS
+               DISPLAY "COMBINACOES FORA DO LIMITE DA TABELA: "
+                       W-DESCARTADAS.
+           CLOSE CADLOC CADBIKE
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ORDENACAO DA TABELA DE RANKING POR TAB-QTD DECRESCENTE
+      * (SELECAO POR TROCA, PARAGRAFO A PARAGRAFO)
+      *--------------------------------------------------------------
+      *
+       ORDENA-TAB.
+           MOVE 1 TO W-I.
+       ORDENA-LOOP-I.
+           IF W-I >= W-NTAB
+               GO TO ORDENA-TAB-FIM.
+           COMPUTE W-J = W-I + 1.
+       ORDENA-LOOP-J.
+           IF W-J > W-NTAB
+               ADD 1 TO W-I
+               GO TO ORDENA-LOOP-I.
+           IF TAB-QTD(W-J) > TAB-QTD(W-I)
+               PERFORM TROCA-LINHAS.
+           ADD 1 TO W-J
+           GO TO ORDENA-LOOP-J.
+       ORDENA-TAB-FIM.
+           EXIT.
+      *
+       TROCA-LINHAS.
+           MOVE TAB-MARCA(W-I)  TO TROCA-MARCA
+           MOVE TAB-MODELO(W-I) TO TROCA-MODELO
+           MOVE TAB-QTD(W-I)    TO TROCA-QTD
+           MOVE TAB-VALOR(W-I)  TO TROCA-VALOR
+           MOVE TAB-MARCA(W-J)  TO TAB-MARCA(W-I)
+           MOVE TAB-MODELO(W-J) TO TAB-MODELO(W-I)
+           MOVE TAB-QTD(W-J)    TO TAB-QTD(W-I)
+           MOVE TAB-VALOR(W-J)  TO TAB-VALOR(W-I)
+           MOVE TROCA-MARCA     TO TAB-MARCA(W-J)
+           MOVE TROCA-MODELO    TO TAB-MODELO(W-J)
+           MOVE TROCA-QTD       TO TAB-QTD(W-J)
+           MOVE TROCA-VALOR     TO TAB-VALOR(W-J).
+       TROCA-LINHAS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
