@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB016.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * MANUTENCAO DA TABELA DE CORES DE BIKE (CADCOR.DAT)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADCOR
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-COR
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCOR
+               VALUE OF FILE-ID IS "CADCOR.DAT".
+       01 REGCOR.
+                03 COD-COR      PIC 9(01).
+                03 DSC-COR      PIC X(08).
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      *--------------------------------------------------------------
+      *
+       SCREEN SECTION.
+       01  TELACOR.
+           05  LINE 02  COLUMN 01
+               VALUE  "                   MANUTENCAO DE CORES DE BIKE".
+           05  LINE 04  COLUMN 01
+               VALUE  "           CODIGO (1 A 9)".
+           05  LINE 06  COLUMN 01
+               VALUE  "           DESCRICAO".
+           05  TCOD
+               LINE 04  COLUMN 31  PIC 9(01)
+               USING  COD-COR
+               HIGHLIGHT.
+           05  TDESC
+               LINE 06  COLUMN 31  PIC X(08)
+               USING  DSC-COR
+               HIGHLIGHT.
+      *--------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+                OPEN I-O CADCOR
+                IF ST-ERRO NOT = "00"
+                    IF ST-ERRO = "30"
+                        OPEN OUTPUT CADCOR
+                        CLOSE CADCOR
+                        OPEN I-O CADCOR
+                    ELSE
+                        MOVE "ERRO NA ABERTURA DO ARQUIVO CADCOR"
+                                                                TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO COD-COR
+                MOVE SPACES TO DSC-COR
+                DISPLAY TELACOR.
+       INC-002.
+                ACCEPT TCOD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    CLOSE CADCOR
+                    GO TO ROT-FIM.
+                IF COD-COR = ZEROS
+                    MOVE "*** CODIGO INVALIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-002.
+       LER-COR.
+                MOVE 0 TO W-SEL
+                READ CADCOR
+                IF ST-ERRO NOT = "23"
+                    IF ST-ERRO = "00"
+                        MOVE 1 TO W-SEL
+                        DISPLAY TELACOR
+                        MOVE "*** COR JA CADASTRADA ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ACE-001
+                    ELSE
+                        MOVE "ERRO NA LEITURA DO ARQUIVO CADCOR" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-003.
+                ACCEPT TDESC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-002.
+                IF DSC-COR = SPACES
+                    MOVE "** PREENCHA A DESCRICAO DA COR **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-003.
+                DISPLAY TELACOR.
+                IF W-SEL = 1
+                    GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 40) "DADOS OK (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCOR
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** DADOS GRAVADOS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF ST-ERRO = "22"
+                    MOVE "*** COR JA EXISTE ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001
+                ELSE
+                    MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCOR" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (24, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (24, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 12) MENS
+                IF W-ACT = 02
+                    MOVE 02 TO W-SEL
+                    GO TO INC-001.
+                IF W-ACT = 03
+                    GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCOR RECORD
+                IF ST-ERRO = "00"
+                    MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCOR
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** REGISTRO ALTERADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                    GO TO ROT-MENS2
+                ELSE
+                    DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
