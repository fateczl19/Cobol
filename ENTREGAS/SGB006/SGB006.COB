@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGB006.
+       AUTHOR. VINICIUS ESCAME DOS SANTOS.
+      *--------------------------------------------------------------
+      * RELATORIO DIARIO DE FECHAMENTO DE CAIXA (LOCACOES ENTREGUES
+      * NA DATA DE HOJE)
+      *--------------------------------------------------------------
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT CADLOC
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYLOCACAO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKCPF-CLI
+                                            WITH DUPLICATES.
+
+            SELECT CADCANCEL
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYCANCEL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS FKNUM-BIKE-CANC
+                                            WITH DUPLICATES.
+      *
+      *--------------------------------------------------------------
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOC
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADLOC.DAT".
+       01 REGLOC.
+           03 KEYLOCACAO.
+             05 FKCPF-CLI      PIC 9(11).
+             05 FKNUM-BIKE     PIC 9(04).
+             05 DTLOCACAO.
+               07 DIA-LOCA     PIC 9(02).
+               07 MES-LOCA     PIC 9(02).
+               07 ANO-LOCA     PIC 9(04).
+             05 HRLOCACAO      PIC 9(02).
+             05 MINLOCACAO     PIC 9(02).
+           03 DTPREVISAO.
+               05 DIA-PREV     PIC 9(02).
+               05 MES-PREV     PIC 9(02).
+               05 ANO-PREV     PIC 9(04).
+           03 HRPREVISAO       PIC 9(02).
+           03 MINPREVISAO      PIC 9(02).
+           03 DTENTREGA.
+               05 DIA-ENTR     PIC 9(02).
+               05 MES-ENTR     PIC 9(02).
+               05 ANO-ENTR     PIC 9(04).
+           03 HRENTREGA        PIC 9(02).
+           03 MINENTREGA       PIC 9(02).
+           03 HRUSO            PIC 9(02).
+           03 MINUSO           PIC 9(02).
+           03 VALLOCACAO       PIC 9(06)V99.
+           03 VALCOBRADO       PIC 9(06)V99.
+           03 STATUS-BIKE      PIC X(01).
+           03 DSCSTATUS-BIKE   PIC X(08).
+           03 VALCAUCAO        PIC 9(06)V99.
+           03 VALCAUCAODEV     PIC 9(06)V99.
+           03 CODFILIAL-LOC    PIC 9(02).
+           03 OPERADOR         PIC 9(04).
+      *
+      *--------------------------------------------------------------
+      * CANCELAMENTOS DE LOCACAO (VIDE SGB004/EXC-MOTIVO), PARA A
+      * TAXA DE CANCELAMENTO COBRADA HOJE TAMBEM ENTRAR NO CAIXA
+      *--------------------------------------------------------------
+      *
+       FD CADCANCEL
+           VALUE OF FILE-ID IS "CADCANCEL.DAT".
+       01 REGCANCEL.
+           03 KEYCANCEL.
+               05 FKNUM-BIKE-CANC   PIC 9(04).
+               05 DTCANCEL          PIC 9(08).
+               05 SEQ-CANCEL        PIC 9(04).
+           03 FKCPF-CLI-CANC        PIC 9(11).
+           03 MOTIVOCANCEL          PIC X(01).
+           03 MOTIVOCANCELDESC      PIC X(20).
+           03 VALTAXACANCEL         PIC 9(06)V99.
+      *
+      *--------------------------------------------------------------
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *--------------------------------------------------------------
+      *
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-TOTENTR     PIC 9(06) VALUE ZEROS.
+       77 W-TOTCAIXA    PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTCANCEL   PIC 9(06) VALUE ZEROS.
+       77 W-TOTTAXA     PIC 9(08)V99 VALUE ZEROS.
+       01 WS-DTCANCEL   PIC 9(08) VALUE ZEROS.
+       01 WS-DTCANCEL-R REDEFINES WS-DTCANCEL.
+           03 WS-ANOCANCEL    PIC 9(04).
+           03 WS-MESCANCEL    PIC 9(02).
+           03 WS-DIACANCEL    PIC 9(02).
+      *
+      * DATA ATUAL, USADA PARA SELECIONAR AS ENTREGAS DE HOJE
+       01 WS-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       01 WS-DATAHOJE-R REDEFINES WS-DATAHOJE.
+           03 WS-ANOHOJE    PIC 9(04).
+           03 WS-MESHOJE    PIC 9(02).
+           03 WS-DIAHOJE    PIC 9(02).
+      *
+      *--------------------------------------------------------------
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADLOC
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO ABRIR O ARQUIVO CADLOC.DAT *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           OPEN INPUT CADCANCEL
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30" OR "35"
+                   OPEN OUTPUT CADCANCEL
+                   CLOSE CADCANCEL
+                   OPEN INPUT CADCANCEL
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADCANCEL.DAT *"
+                                                          TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADLOC
+                   GO TO ROT-FIM.
+           ACCEPT WS-DATAHOJE FROM DATE YYYYMMDD
+      *
+      *--------------------------------------------------------------
+      * CABECALHO DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       CAB-001.
+           DISPLAY " ".
+           DISPLAY "---- FECHAMENTO DE CAIXA DO DIA ----".
+           DISPLAY WS-DIAHOJE "/" WS-MESHOJE "/" WS-ANOHOJE.
+           DISPLAY "CPF CLIENTE  NUM BIKE  VALOR COBRADO".
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADLOC
+      *--------------------------------------------------------------
+      *
+       LER-PROX.
+           READ CADLOC NEXT RECORD
+               AT END
+                   GO TO CANCEL-INICIO
+               NOT AT END
+                   PERFORM VERIFICA-ENTREGA
+           END-READ
+           GO TO LER-PROX.
+      *
+       VERIFICA-ENTREGA.
+           IF DTENTREGA = ZEROS
+               GO TO VERIFICA-ENTREGA-FIM.
+           IF DIA-ENTR NOT = WS-DIAHOJE OR
+              MES-ENTR NOT = WS-MESHOJE OR
+              ANO-ENTR NOT = WS-ANOHOJE
+               GO TO VERIFICA-ENTREGA-FIM.
+           PERFORM IMPRIME-ENTREGA.
+       VERIFICA-ENTREGA-FIM.
+           EXIT.
+      *
+       IMPRIME-ENTREGA.
+           ADD 1 TO W-TOTENTR
+           ADD VALCOBRADO TO W-TOTCAIXA
+           DISPLAY FKCPF-CLI " " FKNUM-BIKE "       " VALCOBRADO.
+      *
+      *--------------------------------------------------------------
+      * LEITURA SEQUENCIAL DE TODO O CADCANCEL, PARA AS TAXAS DE
+      * CANCELAMENTO COBRADAS HOJE TAMBEM ENTRAREM NO CAIXA
+      *--------------------------------------------------------------
+      *
+       CANCEL-INICIO.
+           DISPLAY " ".
+           DISPLAY "CANCELAMENTOS COM TAXA COBRADA HOJE:".
+       CANCEL-PROX.
+           READ CADCANCEL NEXT RECORD
+               AT END
+                   GO TO REL-FIM
+               NOT AT END
+                   PERFORM VERIFICA-CANCEL
+           END-READ
+           GO TO CANCEL-PROX.
+      *
+       VERIFICA-CANCEL.
+           IF VALTAXACANCEL = ZEROS
+               GO TO VERIFICA-CANCEL-FIM.
+           MOVE DTCANCEL TO WS-DTCANCEL
+           IF WS-DIACANCEL NOT = WS-DIAHOJE OR
+              WS-MESCANCEL NOT = WS-MESHOJE OR
+              WS-ANOCANCEL NOT = WS-ANOHOJE
+               GO TO VERIFICA-CANCEL-FIM.
+           PERFORM IMPRIME-CANCEL.
+       VERIFICA-CANCEL-FIM.
+           EXIT.
+      *
+       IMPRIME-CANCEL.
+           ADD 1 TO W-TOTCANCEL
+           ADD VALTAXACANCEL TO W-TOTTAXA
+           ADD VALTAXACANCEL TO W-TOTCAIXA
+           DISPLAY FKCPF-CLI-CANC " " FKNUM-BIKE-CANC "       "
+               VALTAXACANCEL.
+      *
+      *--------------------------------------------------------------
+      * RODAPE DO RELATORIO
+      *--------------------------------------------------------------
+      *
+       REL-FIM.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE LOCACOES ENTREGUES HOJE: " W-TOTENTR.
+           DISPLAY "TOTAL DE CANCELAMENTOS COM TAXA HOJE: " W-TOTCANCEL.
+           DISPLAY "TOTAL EM TAXAS DE CANCELAMENTO HOJE: " W-TOTTAXA.
+           DISPLAY "TOTAL RECEBIDO EM CAIXA HOJE ....: " W-TOTCAIXA.
+           CLOSE CADLOC CADCANCEL
+           GO TO ROT-FIM.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE FIM
+      *--------------------------------------------------------------
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           EXIT PROGRAM.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *--------------------------------------------------------------
+      * ROTINA DE MENSAGEM
+      *--------------------------------------------------------------
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+               GO TO ROT-MENS2
+           ELSE
+               DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * FIM DE APLICACAO
+      *--------------------------------------------------------------
+      *
