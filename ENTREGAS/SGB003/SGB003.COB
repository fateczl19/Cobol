@@ -29,6 +29,18 @@
                     ALTERNATE RECORD KEY IS LOGRAD
                                             WITH DUPLICATES.
 
+            SELECT CADAUDIT
+                    ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+            SELECT CADREGIAO
+                    ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-REGIAO
+                    FILE STATUS  IS ST-ERRO.
+
       *
       *--------------------------------------------------------------
       *
@@ -57,6 +69,8 @@
                05 DIANASC-CLI    PIC 9(02).
                05 MESNASC-CLI    PIC 9(02).
                05 ANONASC-CLI    PIC 9(04).
+           03 CODFILIAL-CLI     PIC 9(02).
+           03 DSCFILIAL-CLI     PIC X(15).
       *
        FD CADCEP
            LABEL RECORD IS STANDARD
@@ -77,18 +91,76 @@
            03 DSC-REGIAOCDD   PIC X(12).
       *
       *--------------------------------------------------------------
+      * TRILHA DE AUDITORIA DE INCLUSAO/ALTERACAO/EXCLUSAO, COMUM A
+      * CADBIKE (SGB002), CADCLI (SGB003) E CADLOC (SGB004)
+      *--------------------------------------------------------------
+      *
+       FD CADAUDIT
+           VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+           03 DTAUDIT.
+               05 ANO-AUD   PIC 9(04).
+               05 MES-AUD   PIC 9(02).
+               05 DIA-AUD   PIC 9(02).
+           03 HRAUDIT.
+               05 HR-AUD    PIC 9(02).
+               05 MIN-AUD   PIC 9(02).
+               05 SEG-AUD   PIC 9(02).
+               05 CENT-AUD  PIC 9(02).
+           03 PROGAUDIT      PIC X(06).
+           03 OPERAUDIT      PIC X(01).
+           03 CHAVEAUDIT     PIC X(30).
+           03 REGAUDIT-ANTES  PIC X(219).
+           03 REGAUDIT-DEPOIS PIC X(219).
+      *
+      *--------------------------------------------------------------
+      * TABELA DE REGIOES DE ENTREGA, MANTIDA NO CADREGIAO.DAT PELA
+      * MANUTENCAO DE REGIOES (SGB017)
+      *--------------------------------------------------------------
+      *
+       FD CADREGIAO
+           VALUE OF FILE-ID IS "CADREGIAO.DAT".
+       01 REGCADREGIAO.
+           03 COD-REGIAO      PIC 9(01).
+           03 DSC-REGIAO      PIC X(13).
+           03 VALENTREGA      PIC 9(04)V99.
+      *
+      *--------------------------------------------------------------
       *
        WORKING-STORAGE SECTION.
       *
       *--------------------------------------------------------------
       *
-      * CAMPOS PARA TRATAR DATA 
+      * CAMPOS PARA TRATAR DATA
        77 WDIA         PIC 9(02) VALUE ZEROS.
        77 WMES         PIC 9(02) VALUE ZEROS.
        77 WANO         PIC 9(04) VALUE ZEROS.
        77 WRESTO       PIC 9(04) VALUE ZEROS.
       *
       *--------------------------------------------------------------
+      *
+      * CAMPOS PARA VALIDAR O DIGITO VERIFICADOR DO CPF (MODULO 11)
+       01 WS-CPF       PIC 9(11) VALUE ZEROS.
+       01 WS-CPF-R REDEFINES WS-CPF.
+           03 WS-CPFD1     PIC 9(01).
+           03 WS-CPFD2     PIC 9(01).
+           03 WS-CPFD3     PIC 9(01).
+           03 WS-CPFD4     PIC 9(01).
+           03 WS-CPFD5     PIC 9(01).
+           03 WS-CPFD6     PIC 9(01).
+           03 WS-CPFD7     PIC 9(01).
+           03 WS-CPFD8     PIC 9(01).
+           03 WS-CPFD9     PIC 9(01).
+           03 WS-CPFD10    PIC 9(01).
+           03 WS-CPFD11    PIC 9(01).
+       77 WS-CPFSOMA   PIC 9(04) VALUE ZEROS.
+       77 WS-CPFQUOC   PIC 9(04) VALUE ZEROS.
+       77 WS-CPFRESTO  PIC 9(02) VALUE ZEROS.
+       77 WS-CPFDV1    PIC 9(01) VALUE ZEROS.
+       77 WS-CPFDV2    PIC 9(01) VALUE ZEROS.
+       77 WS-CPFVALIDO PIC X(01) VALUE "S".
+      *
+      *--------------------------------------------------------------
       *
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
@@ -97,7 +169,22 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       
+      *
+      * CAMPOS DE APOIO A TRILHA DE AUDITORIA
+       77 W-OPERAUD    PIC X(01) VALUE SPACES.
+       77 W-REGCLI-ANTES PIC X(150) VALUE SPACES.
+       01 W-DATAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-DATAUDIT-R REDEFINES W-DATAUDIT.
+           03 W-ANOAUD  PIC 9(04).
+           03 W-MESAUD  PIC 9(02).
+           03 W-DIAAUD  PIC 9(02).
+       01 W-HORAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-HORAUDIT-R REDEFINES W-HORAUDIT.
+           03 W-HRAUD   PIC 9(02).
+           03 W-MINAUD  PIC 9(02).
+           03 W-SEGAUD  PIC 9(02).
+           03 W-CENTAUD PIC 9(02).
+
       * TABELA DE SITUACAO DO CLIENTE
        01 TTSITUAC.
            03 TSITUAC1 PIC X(08) VALUE "ATIVO   ".
@@ -107,6 +194,14 @@
        
        01 TTABSITUAC REDEFINES TTSITUAC.
            03 TABSITUAC PIC X(08) OCCURS 4 TIMES.
+
+      * TABELA DE FILIAL
+       01 TTFILIAL.
+           03 TFILIAL1 PIC X(15) VALUE "MATRIZ         ".
+           03 TFILIAL2 PIC X(15) VALUE "FILIAL 2       ".
+
+       01 TTABFILIAL REDEFINES TTFILIAL.
+           03 TABFILIAL PIC X(15) OCCURS 2 TIMES.
       *
       *--------------------------------------------------------------
       *
@@ -136,8 +231,10 @@
                VALUE  "              -".
            05  LINE 12  COLUMN 01 
                VALUE  "   TELEFONE:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  "   SITUACAO:   -".
+           05  LINE 14  COLUMN 01
+               VALUE  "   FILIAL:   -".
            05  TCPF
                LINE 04  COLUMN 10  PIC 999.999.999.99
                USING  CPF-CLI.
@@ -183,6 +280,12 @@
            05  TDSCSITUAC
                LINE 13  COLUMN 18  PIC X(08)
                USING  DSCSITUAC-CLI.
+           05  TCODFILIAL
+               LINE 14  COLUMN 11  PIC 99
+               USING  CODFILIAL-CLI.
+           05  TDSCFILIAL
+               LINE 14  COLUMN 16  PIC X(15)
+               USING  DSCFILIAL-CLI.
       *
       *--------------------------------------------------------------
       *
@@ -203,35 +306,48 @@
                                                           TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ROT-FIM.
-            OPEN INPUT CADCEP.
-      *      IF ST-ERRO NOT = "00"
-      *          IF ST-ERRO = "30"
-      *              OPEN OUTPUT CADCEP
-      *              MOVE "* CRIANDO O ARQUIVO CADCEP.DAT *"
-      *                                              TO MENS
-      *              PERFORM ROT-MENS THRU ROT-MENS-FIM
-      *              CLOSE CADCEP
-      *              GO TO INC-OP0
-      *          ELSE
-      *              MOVE "* ERRO AO CRIAR O ARQUIVO CADCLI.DAT *"
-      *                                                    TO MENS                    
-      *      ELSE
-      *          NEXT SENTENCE.
-            
+            OPEN I-O CADCEP
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCEP
+                    CLOSE CADCEP
+                    OPEN I-O CADCEP
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADCEP *" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+            OPEN EXTEND CADAUDIT
+            IF ST-ERRO NOT = "00"
+                OPEN OUTPUT CADAUDIT
+                CLOSE CADAUDIT
+                OPEN EXTEND CADAUDIT.
+            OPEN INPUT CADREGIAO
+            IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30" OR "35"
+                    OPEN OUTPUT CADREGIAO
+                    PERFORM GRAVA-SEED-REGIAO THRU GRAVA-SEED-REGIAO-FIM
+                    CLOSE CADREGIAO
+                    OPEN INPUT CADREGIAO
+                ELSE
+                    MOVE "* ERRO AO ABRIR O ARQUIVO CADREGIAO *" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+
        CLEAR-VARS.
            MOVE ZEROS TO CPF-CLI DATNASC CEP NUM-CLI TEL-CLI
-           MOVE ZEROS TO FKCEP
+           MOVE ZEROS TO FKCEP CODFILIAL-CLI
       *
-           MOVE SPACES TO NOME-CLI RG-CLI EMAIL-CLI LOGRAD 
+           MOVE SPACES TO NOME-CLI RG-CLI EMAIL-CLI LOGRAD
            MOVE SPACES TO COMPLEM-CLI UF BAIRRO CIDADE
-           MOVE SPACES TO SITUAC-CLI DSCSITUAC-CLI
+           MOVE SPACES TO SITUAC-CLI DSCSITUAC-CLI DSCFILIAL-CLI
+           MOVE SPACES TO W-REGCLI-ANTES
       *
            DISPLAY TELACLI.
        ACC-PK.
            ACCEPT TCPF
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02 OR 01
-               CLOSE CADCLI CADCEP
+               CLOSE CADCLI CADCEP CADAUDIT CADREGIAO
                GO TO ROT-FIM.
            IF CPF-CLI = ZEROS
                MOVE "* CODIGO INVALIDO! *" TO MENS
@@ -239,6 +355,11 @@
                GO TO ACC-PK
            ELSE
                NEXT SENTENCE.
+           PERFORM VALIDA-CPF
+           IF WS-CPFVALIDO = "N"
+               MOVE "* CPF INVALIDO (DIG. VERIF.) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-PK.
       * VALIDA A EXISTENCIA DO REGISTRO
        LER-CLIENTE.
            MOVE 0 TO W-SEL
@@ -246,6 +367,7 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF ST-ERRO NOT = "23"
                IF ST-ERRO = "00"
+                   MOVE REGCLI TO W-REGCLI-ANTES
                    MOVE 1 TO W-SEL
                    MOVE FKCEP TO CEP
                    PERFORM READ-CADCEP
@@ -336,9 +458,203 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-FIM
            ELSE
-               MOVE "* CEP NAO CADASTRADO *" TO MENS
+               GO TO CEP-NOVO-OPC.
+      *
+      *--------------------------------------------------------------
+      * O CEP DIGITADO NAO EXISTE NO CADCEP -- EM VEZ DE MANDAR O
+      * OPERADOR FECHAR O CADASTRO DE CLIENTES E ABRIR O CADASTRO DE
+      * CEP (SGB001) PARA INCLUIR O CEP, OFERECE O CADASTRO DELE
+      * AQUI MESMO, SEM SAIR DA TELA DO CLIENTE
+      *--------------------------------------------------------------
+      *
+       CEP-NOVO-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (16, 01) "CEP NAO CADASTRADO. INCLUIR AGORA (S/N): ".
+           ACCEPT (16, 43) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               DISPLAY (16, 01) LIMPA
+               GO TO ACC-CEP.
+           IF W-OPCAO = "N" OR "n"
+               DISPLAY (16, 01) LIMPA
+               MOVE "*** CEP NAO CADASTRADO ***" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ACC-CEP.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-OPC.
+           DISPLAY (16, 01) LIMPA
+           MOVE SPACES TO LOGRAD BAIRRO CIDADE UF DSCUF
+                          LONGITU LATITU DSC-REGIAOCDD
+           MOVE ZEROS TO REGIAO-CDD.
+       CEP-NOVO-001.
+           DISPLAY (16, 01) "LOGRADOURO: ".
+           ACCEPT (16, 14) LOGRAD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-OPC.
+           IF LOGRAD = SPACES
+               MOVE "** PREENCHA O LOGRADOURO **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-001.
+       CEP-NOVO-002.
+           DISPLAY (17, 01) "BAIRRO: ".
+           ACCEPT (17, 10) BAIRRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-001.
+           IF BAIRRO = SPACES
+               MOVE "** PREENCHA O BAIRRO **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-002.
+       CEP-NOVO-003.
+           DISPLAY (18, 01) "CIDADE: ".
+           ACCEPT (18, 10) CIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-002.
+           IF CIDADE = SPACES
+               MOVE "** PREENCHA A CIDADE **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-003.
+       CEP-NOVO-004.
+           DISPLAY (19, 01) "UF: ".
+           ACCEPT (19, 06) UF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-003.
+           IF UF = SPACES
+               MOVE "** PREENCHA O UF **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-004
+           ELSE
+               IF UF = 'AC'
+                   MOVE "ACRE" TO DSCUF
+               ELSE IF UF = 'AL'
+                       MOVE "ALAGOAS" TO DSCUF
+               ELSE IF UF = 'AM'
+                       MOVE "AMAZONAS" TO DSCUF
+               ELSE IF UF = 'AP'
+                       MOVE "AMAPA" TO DSCUF
+               ELSE IF UF = 'BA'
+                       MOVE "BAHIA" TO DSCUF
+               ELSE IF UF = 'CE'
+                       MOVE "CEARA" TO DSCUF
+               ELSE IF UF = 'DF'
+                       MOVE "DISTRITO FEDERAL" TO DSCUF
+               ELSE IF UF = 'ES'
+                       MOVE "ESPIRITO SANTO" TO DSCUF
+               ELSE IF UF = 'GO'
+                       MOVE "GOIAS" TO DSCUF
+               ELSE IF UF = 'MA'
+                       MOVE "MARANHAO" TO DSCUF
+               ELSE IF UF = 'MT'
+                       MOVE "MATO GROSSO" TO DSCUF
+               ELSE IF UF = 'MS'
+                       MOVE "MATO GROSSO DO SUL" TO DSCUF
+               ELSE IF UF = 'MG'
+                       MOVE "MINAS GERAIS" TO DSCUF
+               ELSE IF UF = 'PA'
+                       MOVE "PARA" TO DSCUF
+               ELSE IF UF = 'PB'
+                       MOVE "PARAIBA" TO DSCUF
+               ELSE IF UF = 'PR'
+                       MOVE "PARANA" TO DSCUF
+               ELSE IF UF = 'PE'
+                       MOVE "PERNAMBUCO" TO DSCUF
+               ELSE IF UF = 'PI'
+                       MOVE "PIAUI" TO DSCUF
+               ELSE IF UF = 'RJ'
+                       MOVE "RIO DE JANEIRO" TO DSCUF
+               ELSE IF UF = 'RN'
+                       MOVE "RIO GRANDE DO NORTE" TO DSCUF
+               ELSE IF UF = 'RS'
+                       MOVE "RIO GRANDE DO SUL" TO DSCUF
+               ELSE IF UF = 'RO'
+                       MOVE "RONDONIA" TO DSCUF
+               ELSE IF UF = 'RR'
+                       MOVE "RORAIMA" TO DSCUF
+               ELSE IF UF = 'SC'
+                       MOVE "SANTA CATARINA" TO DSCUF
+               ELSE IF UF = 'SP'
+                       MOVE "SAO PAULO" TO DSCUF
+               ELSE IF UF = 'SE'
+                       MOVE "SERGIPE" TO DSCUF
+               ELSE IF UF = 'TO'
+                       MOVE "TOCANTINS" TO DSCUF
+               ELSE
+                 MOVE "** UF INVALIDO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO CEP-NOVO-004.
+       CEP-NOVO-005.
+           DISPLAY (20, 01) "LONGITUDE: ".
+           ACCEPT (20, 13) LONGITU
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-004.
+           IF LONGITU = SPACES
+               MOVE "*PREENCHA A LONG DO CEP*" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-005.
+       CEP-NOVO-006.
+           DISPLAY (21, 01) "LATITUDE: ".
+           ACCEPT (21, 12) LATITU
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-005.
+           IF LATITU = SPACES
+               MOVE "*PREENCHA A LATI DO CEP*" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-006.
+       CEP-NOVO-007.
+           DISPLAY (22, 01) "REGIAO DE ENTREGA (COD 1 A 9): ".
+           ACCEPT (22, 33) REGIAO-CDD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-006.
+           IF REGIAO-CDD = ZEROS
+               MOVE "** PREENCHA O CODIGO DA REGIAO **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-007.
+           MOVE REGIAO-CDD TO COD-REGIAO
+           READ CADREGIAO
+           IF ST-ERRO NOT = "00"
+               MOVE "** REGIAO NAO CADASTRADA **" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-007.
+           MOVE DSC-REGIAO TO DSC-REGIAOCDD.
+       CEP-NOVO-OPC2.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 01) "GRAVAR O NOVO CEP (S/N): ".
+           ACCEPT (23, 27) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO CEP-NOVO-007.
+           IF W-OPCAO = "N" OR "n"
+               MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-CEP.
+           IF W-OPCAO NOT = "S" AND "s"
+               MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO CEP-NOVO-OPC2.
+       CEP-NOVO-WR1.
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+               DISPLAY (01, 01) ERASE
+               DISPLAY TELACLI
+               MOVE "*** CEP CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-NUM.
+           IF ST-ERRO = "22"
+               MOVE "*** CEP JA EXISTE ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-CEP
+           ELSE
+               MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
        ACC-NUM.
            ACCEPT TNUM
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -387,6 +703,25 @@
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO ACC-SITUAC.
            DISPLAY TELACLI.
+      *    NEXT SENTENCE
+      *--------------------------------------------------------------
+      * FILIAL RESPONSAVEL PELO CADASTRO DO CLIENTE
+      *--------------------------------------------------------------
+      *
+       ACC-FILIAL-CLI.
+           ACCEPT TCODFILIAL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO ACC-SITUAC.
+           IF CODFILIAL-CLI = 01
+               MOVE TABFILIAL(1) TO DSCFILIAL-CLI
+           ELSE IF CODFILIAL-CLI = 02
+               MOVE TABFILIAL(2) TO DSCFILIAL-CLI
+           ELSE
+               MOVE "* FILIAL INVALIDA (01 OU 02) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACC-FILIAL-CLI.
+           DISPLAY TDSCFILIAL.
            IF W-SEL = 1
                GO TO ALT-OPC.
       *    NEXT SENTENCE
@@ -406,7 +741,7 @@
            ACCEPT (24, 57) W-OPCAO WITH UPDATE
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-              GO TO ACC-SITUAC.
+              GO TO ACC-FILIAL-CLI.
            IF W-OPCAO = "N" OR "n"
               MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -418,6 +753,8 @@
        INC-WR1.
            WRITE REGCLI
            IF ST-ERRO = "00" OR "02"
+               MOVE "I" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                MOVE "* DADOS GRAVADOS *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO CLEAR-VARS.
@@ -464,6 +801,8 @@
        EXC-DL1.
            DELETE CADCLI RECORD
            IF ST-ERRO = "00"
+               MOVE "E" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                MOVE "* REGISTRO EXCLUIDO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO CLEAR-VARS.
@@ -475,11 +814,11 @@
            ACCEPT (24, 57) W-OPCAO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-               GO TO ACC-SITUAC.
+               GO TO ACC-FILIAL-CLI.
            IF W-OPCAO = "N" OR "n"
                MOVE "* INFORMACOES NAO ALTERADAS *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ACC-SITUAC.
+               GO TO ACC-FILIAL-CLI.
            IF W-OPCAO NOT = "S" AND "s"
                MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -487,6 +826,8 @@
        ALT-RW1.
            REWRITE REGCLI
            IF ST-ERRO = "00" OR "02"
+               MOVE "A" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                MOVE "* REGISTRO ALTERADO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO CLEAR-VARS.
@@ -495,6 +836,80 @@
            GO TO ROT-FIM.
       *
       *--------------------------------------------------------------
+      * TRILHA DE AUDITORIA -- GRAVA O ANTES/DEPOIS DE CADA INCLUSAO,
+      * ALTERACAO OU EXCLUSAO DE CLIENTE NO CADAUDIT.DAT
+      *--------------------------------------------------------------
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+           ACCEPT W-HORAUDIT FROM TIME
+           MOVE W-ANOAUD  TO ANO-AUD
+           MOVE W-MESAUD  TO MES-AUD
+           MOVE W-DIAAUD  TO DIA-AUD
+           MOVE W-HRAUD   TO HR-AUD
+           MOVE W-MINAUD  TO MIN-AUD
+           MOVE W-SEGAUD  TO SEG-AUD
+           MOVE W-CENTAUD TO CENT-AUD
+           MOVE "SGB003" TO PROGAUDIT
+           MOVE W-OPERAUD TO OPERAUDIT
+           MOVE CPF-CLI TO CHAVEAUDIT
+           MOVE W-REGCLI-ANTES TO REGAUDIT-ANTES
+           IF W-OPERAUD = "E"
+               MOVE SPACES TO REGAUDIT-DEPOIS
+           ELSE
+               MOVE REGCLI TO REGAUDIT-DEPOIS.
+           WRITE REGAUDIT.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * SEMEIA O CADREGIAO.DAT NA PRIMEIRA VEZ QUE O ARQUIVO E CRIADO,
+      * COM AS MESMAS 9 REGIOES QUE ANTES FICAVAM FIXAS NO PROGRAMA DE
+      * CEP (SGB001) -- A PARTIR DAI, NOVAS REGIOES SAO INCLUIDAS PELA
+      * MANUTENCAO DE REGIOES (SGB017)
+      *--------------------------------------------------------------
+      *
+       GRAVA-SEED-REGIAO.
+           MOVE 1 TO COD-REGIAO
+           MOVE "NORTE        " TO DSC-REGIAO
+           MOVE 1500 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 2 TO COD-REGIAO
+           MOVE "NORDESTE     " TO DSC-REGIAO
+           MOVE 1200 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 3 TO COD-REGIAO
+           MOVE "SUL          " TO DSC-REGIAO
+           MOVE 1000 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 4 TO COD-REGIAO
+           MOVE "SUDOESTE     " TO DSC-REGIAO
+           MOVE 1000 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 5 TO COD-REGIAO
+           MOVE "LESTE        " TO DSC-REGIAO
+           MOVE 0800 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 6 TO COD-REGIAO
+           MOVE "OESTE        " TO DSC-REGIAO
+           MOVE 0800 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 7 TO COD-REGIAO
+           MOVE "CENTRO       " TO DSC-REGIAO
+           MOVE 0500 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 8 TO COD-REGIAO
+           MOVE "RURAL        " TO DSC-REGIAO
+           MOVE 2500 TO VALENTREGA
+           WRITE REGCADREGIAO
+           MOVE 9 TO COD-REGIAO
+           MOVE "NAO INFORMADO" TO DSC-REGIAO
+           MOVE 2000 TO VALENTREGA
+           WRITE REGCADREGIAO.
+       GRAVA-SEED-REGIAO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
       * ROTINA DE FIM
       *--------------------------------------------------------------
       *
@@ -603,6 +1018,37 @@
             GO TO ACC-DATNASCFIM.
       *
       *--------------------------------------------------------------
+      * VALIDA O DIGITO VERIFICADOR DO CPF (MODULO 11), PARA EVITAR
+      * QUE UM CPF DIGITADO ERRADO VIRE CHAVE DE REGISTRO
+      *--------------------------------------------------------------
+      *
+       VALIDA-CPF.
+           MOVE "S" TO WS-CPFVALIDO
+           MOVE CPF-CLI TO WS-CPF
+           COMPUTE WS-CPFSOMA = (WS-CPFD1 * 10) + (WS-CPFD2 * 9) +
+               (WS-CPFD3 * 8) + (WS-CPFD4 * 7) + (WS-CPFD5 * 6) +
+               (WS-CPFD6 * 5) + (WS-CPFD7 * 4) + (WS-CPFD8 * 3) +
+               (WS-CPFD9 * 2)
+           DIVIDE WS-CPFSOMA BY 11 GIVING WS-CPFQUOC
+               REMAINDER WS-CPFRESTO
+           IF WS-CPFRESTO < 2
+               MOVE 0 TO WS-CPFDV1
+           ELSE
+               COMPUTE WS-CPFDV1 = 11 - WS-CPFRESTO.
+           COMPUTE WS-CPFSOMA = (WS-CPFD1 * 11) + (WS-CPFD2 * 10) +
+               (WS-CPFD3 * 9) + (WS-CPFD4 * 8) + (WS-CPFD5 * 7) +
+               (WS-CPFD6 * 6) + (WS-CPFD7 * 5) + (WS-CPFD8 * 4) +
+               (WS-CPFD9 * 3) + (WS-CPFDV1 * 2)
+           DIVIDE WS-CPFSOMA BY 11 GIVING WS-CPFQUOC
+               REMAINDER WS-CPFRESTO
+           IF WS-CPFRESTO < 2
+               MOVE 0 TO WS-CPFDV2
+           ELSE
+               COMPUTE WS-CPFDV2 = 11 - WS-CPFRESTO.
+           IF WS-CPFD10 NOT = WS-CPFDV1 OR WS-CPFD11 NOT = WS-CPFDV2
+               MOVE "N" TO WS-CPFVALIDO.
+      *
+      *--------------------------------------------------------------
       * FIM DE APLICACAO
       * AUTHOR: VINICIUS ESCAME
       *--------------------------------------------------------------
