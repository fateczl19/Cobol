@@ -20,6 +20,29 @@
            RECORD KEY   IS NUMERO
            FILE STATUS  IS ST-ERRO
            ALTERNATE RECORD KEY IS MARCA WITH DUPLICATES.
+       SELECT CADINCID
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYINCID
+           FILE STATUS  IS ST-ERRO
+           ALTERNATE RECORD KEY IS NUM-BIKE-INCID WITH DUPLICATES.
+       SELECT CADAUDIT
+           ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS ST-ERRO.
+       SELECT CADPRECO
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS KEYPRECO
+           FILE STATUS  IS ST-ERRO.
+       SELECT CADCOR
+           ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS COD-COR
+           FILE STATUS  IS ST-ERRO.
       *
       *--------------------------------------------------------------
       *
@@ -32,6 +55,7 @@
            03 MARCA         PIC X(20).
            03 MODELO        PIC X(20).
            03 CATEG         PIC X(01).
+           03 CATEGDESC     PIC X(10).
            03 ARO           PIC 9(02).
            03 COR           PIC 9(01).
            03 CORDESC       PIC X(10).
@@ -48,6 +72,86 @@
                05 DIA-ULTUSO    PIC 9(02).
                05 MES-ULTUSO    PIC 9(02).
                05 ANO-ULTUSO    PIC 9(04).
+           03 HORASACUM     PIC 9(06) VALUE ZEROS.
+           03 CODFILIAL     PIC 9(02).
+           03 CODFILIALDESC PIC X(15).
+           03 VALDIA        PIC 9(06)V99.
+           03 VALSEMANA     PIC 9(06)V99.
+           03 FOTOPATH      PIC X(60).
+      *
+      *--------------------------------------------------------------
+      * OCORRENCIAS DE ROUBO/BAIXA (SITUAC = 'R' OU 'B')
+      *--------------------------------------------------------------
+      *
+       FD CADINCID LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADINCID.DAT".
+       01 REGINCID.
+           03 KEYINCID.
+               05 NUM-BIKE-INCID   PIC 9(04).
+               05 SEQ-INCID        PIC 9(04).
+           03 TIPOINCID        PIC X(01).
+           03 TIPOINCIDDESC    PIC X(10).
+           03 DTINCID          PIC 9(08).
+           03 BOLETIM          PIC X(20).
+           03 SITUACSEGURO     PIC X(01).
+           03 SITUACSEGURODESC PIC X(10).
+           03 NUMSINISTRO      PIC X(15).
+           03 VALINDENIZ       PIC 9(06)V99.
+      *
+      *--------------------------------------------------------------
+      * TRILHA DE AUDITORIA DE INCLUSAO/ALTERACAO/EXCLUSAO, COMUM A
+      * CADBIKE (SGB002), CADCLI (SGB003) E CADLOC (SGB004)
+      *--------------------------------------------------------------
+      *
+       FD CADAUDIT
+           VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT.
+           03 DTAUDIT.
+               05 ANO-AUD   PIC 9(04).
+               05 MES-AUD   PIC 9(02).
+               05 DIA-AUD   PIC 9(02).
+           03 HRAUDIT.
+               05 HR-AUD    PIC 9(02).
+               05 MIN-AUD   PIC 9(02).
+               05 SEG-AUD   PIC 9(02).
+               05 CENT-AUD  PIC 9(02).
+           03 PROGAUDIT      PIC X(06).
+           03 OPERAUDIT      PIC X(01).
+           03 CHAVEAUDIT     PIC X(30).
+           03 REGAUDIT-ANTES  PIC X(219).
+           03 REGAUDIT-DEPOIS PIC X(219).
+      *
+      *--------------------------------------------------------------
+      * HISTORICO DE PRECO (VALCOMPRA/VALHORA/VALLOC) POR BIKE, POR
+      * DATA DE VIGENCIA
+      *--------------------------------------------------------------
+      *
+       FD CADPRECO
+           VALUE OF FILE-ID IS "CADPRECO.DAT".
+       01 REGPRECO.
+           03 KEYPRECO.
+               05 NUM-BIKE-PRECO   PIC 9(04).
+               05 DTPRECO          PIC 9(08).
+               05 SEQ-PRECO        PIC 9(04).
+           03 HRPRECO.
+               05 HR-PRECO         PIC 9(02).
+               05 MIN-PRECO        PIC 9(02).
+               05 SEG-PRECO        PIC 9(02).
+           03 VALCOMPRA-PRECO      PIC 9(06)V99.
+           03 VALHORA-PRECO        PIC 9(06)V99.
+           03 VALLOC-PRECO         PIC 9(06)V99.
+      *
+      *--------------------------------------------------------------
+      * TABELA DE CORES DE BIKE, MANTIDA NO CADCOR.DAT PELA MANU-
+      * TENCAO DE CORES (SGB016), PARA PERMITIR INCLUIR NOVAS CORES
+      * SEM ALTERAR ESTE PROGRAMA
+      *--------------------------------------------------------------
+      *
+       FD CADCOR
+           VALUE OF FILE-ID IS "CADCOR.DAT".
+       01 REGCOR.
+           03 COD-COR      PIC 9(01).
+           03 DSC-COR      PIC X(08).
       *
       *--------------------------------------------------------------
       *
@@ -80,21 +184,64 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       
-      * TABELA DE COR
-       01 TTCOR.
-           03 TCOR1 PIC X(08) VALUE "BRANCA  ".
-           03 TCOR2 PIC X(08) VALUE "PRETA   ".
-           03 TCOR3 PIC X(08) VALUE "AMARELA ".
-           03 TCOR4 PIC X(08) VALUE "VERDE   ".
-           03 TCOR5 PIC X(08) VALUE "VERMELHA".
-           03 TCOR6 PIC X(08) VALUE "AZUL    ".
-           03 TCOR7 PIC X(08) VALUE "LARANJA ".
-           03 TCOR8 PIC X(08) VALUE "ROSA    ".
-           03 TCOR9 PIC X(08) VALUE "ROXA    ".
-       
-       01 TTABCOR REDEFINES TTCOR.
-           03 TABCOR PIC X(08) OCCURS 9 TIMES.
+      * USADOS NA VALIDACAO DE ARO CONTRA A TABELA TTARO (INC-006)
+       77 W-IDXARO      PIC 9(01) VALUE ZEROS.
+       77 W-AROVALIDO   PIC X(01) VALUE SPACES.
+      *
+      * CAMPOS DE APOIO A TRILHA DE AUDITORIA
+       77 W-OPERAUD    PIC X(01) VALUE SPACES.
+       77 W-REGBIKE-ANTES PIC X(219) VALUE SPACES.
+       77 W-VALCOMPRA-ANTES PIC 9(06)V99 VALUE ZEROS.
+       77 W-VALHORA-ANTES   PIC 9(06)V99 VALUE ZEROS.
+       77 W-VALLOC-ANTES    PIC 9(06)V99 VALUE ZEROS.
+       77 W-SITUAC-ANTES    PIC X(01) VALUE SPACES.
+       01 W-DATAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-DATAUDIT-R REDEFINES W-DATAUDIT.
+           03 W-ANOAUD  PIC 9(04).
+           03 W-MESAUD  PIC 9(02).
+           03 W-DIAAUD  PIC 9(02).
+       01 W-HORAUDIT   PIC 9(08) VALUE ZEROS.
+       01 W-HORAUDIT-R REDEFINES W-HORAUDIT.
+           03 W-HRAUD   PIC 9(02).
+           03 W-MINAUD  PIC 9(02).
+           03 W-SEGAUD  PIC 9(02).
+           03 W-CENTAUD PIC 9(02).
+
+      * A TABELA DE CORES FICOU PEQUENA DEMAIS PARA FICAR PRESA NO
+      * CODIGO -- AS DESCRICOES AGORA VEM DO CADCOR.DAT (VIDE
+      * INC-007 E GRAVA-SEED-COR)
+
+      * TABELA DE CATEGORIA
+       01 TTCATEG.
+           03 TCATEG1 PIC X(10) VALUE "URBANA    ".
+           03 TCATEG2 PIC X(10) VALUE "MOUNTAIN  ".
+           03 TCATEG3 PIC X(10) VALUE "INFANTIL  ".
+           03 TCATEG4 PIC X(10) VALUE "ELETRICA  ".
+           03 TCATEG5 PIC X(10) VALUE "SPEED     ".
+
+       01 TTABCATEG REDEFINES TTCATEG.
+           03 TABCATEG PIC X(10) OCCURS 5 TIMES.
+
+      * TABELA DE AROS REALMENTE ESTOCADOS (VIDE INC-006)
+       01 TTARO.
+           03 TARO1 PIC 9(02) VALUE 12.
+           03 TARO2 PIC 9(02) VALUE 16.
+           03 TARO3 PIC 9(02) VALUE 20.
+           03 TARO4 PIC 9(02) VALUE 24.
+           03 TARO5 PIC 9(02) VALUE 26.
+           03 TARO6 PIC 9(02) VALUE 27.
+           03 TARO7 PIC 9(02) VALUE 29.
+
+       01 TTABARO REDEFINES TTARO.
+           03 TABARO PIC 9(02) OCCURS 7 TIMES.
+
+      * TABELA DE FILIAL
+       01 TTFILIAL.
+           03 TFILIAL1 PIC X(15) VALUE "MATRIZ         ".
+           03 TFILIAL2 PIC X(15) VALUE "FILIAL 2       ".
+
+       01 TTABFILIAL REDEFINES TTFILIAL.
+           03 TABFILIAL PIC X(15) OCCURS 2 TIMES.
 
       * TABELA DE SITUACAO
        01 TTSITUAC.
@@ -108,6 +255,15 @@
        01 TTABSITUAC REDEFINES TTSITUAC.
            03 TABSITUAC PIC X(11) OCCURS 6 TIMES.
       *
+      * TABELA DE SITUACAO DO SEGURO (OCORRENCIAS DE ROUBO/BAIXA)
+       01 TTSITSEGURO.
+           03 TSITSEG1 PIC X(10) VALUE "ABERTO    ".
+           03 TSITSEG2 PIC X(10) VALUE "NAO ACIONA".
+           03 TSITSEG3 PIC X(10) VALUE "PAGO      ".
+      *
+       01 TTABSITSEGURO REDEFINES TTSITSEGURO.
+           03 TABSITSEGURO PIC X(10) OCCURS 3 TIMES.
+      *
       *--------------------------------------------------------------
       *
        SCREEN SECTION.
@@ -130,20 +286,39 @@
                VALUE  "   DATA COMPRA:".
            05  LINE 08  COLUMN 01 
                VALUE  "   COR:    -                           D".
-           05  LINE 08  COLUMN 41 
+           05  LINE 08  COLUMN 41
                VALUE  "ATA ULTIMO USO:".
-           05  LINE 10  COLUMN 01 
+           05  LINE 09  COLUMN 01
+               VALUE  "   VALOR DIARIA:".
+           05  LINE 09  COLUMN 41
+               VALUE  "   VALOR SEMANA:".
+           05  LINE 10  COLUMN 01
                VALUE  "   VALOR COMPRA:".
            05  LINE 11  COLUMN 01 
                VALUE  "   VALOR HORA:".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "   VALOR LOCACAO HORA:".
-           05  LINE 14  COLUMN 01 
+           05  LINE 13  COLUMN 01
+               VALUE  "   HORAS ACUMULADAS DE USO:".
+           05  LINE 14  COLUMN 01
                VALUE  "                                       S".
            05  LINE 14  COLUMN 41 
                VALUE  "ITUACAO:   -".
-           05  LINE 15  COLUMN 04 
+           05  LINE 15  COLUMN 01
+               VALUE  "   FILIAL:   -".
+           05  LINE 16  COLUMN 04
                VALUE  "AREA DE MENSAGEMS".
+           05  LINE 17  COLUMN 01
+               VALUE  "   FOTO/DOCUMENTO:".
+           05  TFOTOPATH
+               LINE 17  COLUMN 20  PIC X(60)
+               USING  FOTOPATH.
+           05  TCODFILIAL
+               LINE 15  COLUMN 11  PIC 99
+               USING  CODFILIAL.
+           05  TCODFILIALDESC
+               LINE 15  COLUMN 16  PIC X(15)
+               USING  CODFILIALDESC.
            05  TNUMERO
                LINE 03  COLUMN 15  PIC ZZZ9
                USING  WNUMERO
@@ -157,6 +332,11 @@
            05  TCATEG
                LINE 06  COLUMN 15  PIC X(01)
                USING  CATEG.
+           05  LINE 06  COLUMN 17
+               VALUE  "-".
+           05  TCATEGDESC
+               LINE 06  COLUMN 19  PIC X(10)
+               USING  CATEGDESC.
            05  TARO
                LINE 07  COLUMN 10  PIC 9(02)
                USING  ARO.
@@ -183,6 +363,15 @@
            05  TVALLOC
                LINE 12  COLUMN 24  PIC ZZZZZ9,99
                USING  VALLOC.
+           05  TVALDIA
+               LINE 09  COLUMN 17  PIC ZZZZZ9,99
+               USING  VALDIA.
+           05  TVALSEMANA
+               LINE 09  COLUMN 58  PIC ZZZZZ9,99
+               USING  VALSEMANA.
+           05  THORASACUM
+               LINE 13  COLUMN 29  PIC ZZZZZ9
+               USING  HORASACUM.
            05  TSITUAC
                LINE 14  COLUMN 50  PIC X(01)
                USING  SITUAC.
@@ -210,13 +399,50 @@
                     GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN I-O CADINCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADINCID
+                   CLOSE CADINCID
+                   OPEN I-O CADINCID
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADINCID *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+               OPEN OUTPUT CADAUDIT
+               CLOSE CADAUDIT
+               OPEN EXTEND CADAUDIT.
+           OPEN I-O CADPRECO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                   OPEN OUTPUT CADPRECO
+                   CLOSE CADPRECO
+                   OPEN I-O CADPRECO
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADPRECO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+           OPEN INPUT CADCOR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30" OR "35"
+                   OPEN OUTPUT CADCOR
+                   PERFORM GRAVA-SEED-COR THRU GRAVA-SEED-COR-FIM
+                   CLOSE CADCOR
+                   OPEN INPUT CADCOR
+               ELSE
+                   MOVE "* ERRO AO ABRIR O ARQUIVO CADCOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
        INC-001.
            MOVE ZEROS TO NUMERO ARO VALCOMPRA VALLOC VALHORA COR
                DATCOMPRA DATULTUSO ANO-COMPRA MES-COMPRA DIA-COMPRA
-               ANO-ULTUSO MES-ULTUSO DIA-ULTUSO WNUMERO
+               ANO-ULTUSO MES-ULTUSO DIA-ULTUSO WNUMERO HORASACUM
+               CODFILIAL VALDIA VALSEMANA
       *
-           MOVE SPACES TO MARCA MODELO CATEG CORDESC SITUAC
-               SITUACDESC
+           MOVE SPACES TO MARCA MODELO CATEG CATEGDESC CORDESC SITUAC
+               SITUACDESC CODFILIALDESC FOTOPATH W-REGBIKE-ANTES
       *
            DISPLAY TELABIKE.
        INC-002.
@@ -224,6 +450,10 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02 OR 01
                CLOSE CADBIKE
+               CLOSE CADINCID
+               CLOSE CADAUDIT
+               CLOSE CADPRECO
+               CLOSE CADCOR
                GO TO ROT-FIM.
            IF WNUMERO = ZEROS
                MOVE "* CODIGO INVALIDO! *" TO MENS
@@ -240,6 +470,11 @@
                    DISPLAY TELABIKE
                    MOVE "* BIKE JA CADASTRADA *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE REGBIKE TO W-REGBIKE-ANTES
+                   MOVE VALCOMPRA TO W-VALCOMPRA-ANTES
+                   MOVE VALHORA TO W-VALHORA-ANTES
+                   MOVE VALLOC TO W-VALLOC-ANTES
+                   MOVE SITUAC TO W-SITUAC-ANTES
                    MOVE 1 TO W-SEL
                    GO TO ACE-001
                ELSE
@@ -287,6 +522,22 @@
                MOVE "* CATEGORIA VAZIA! *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-005.
+      * CATEGORIA
+           IF CATEG = 'U' OR 'u'
+               MOVE TABCATEG(1) TO CATEGDESC
+           ELSE IF CATEG = 'M' OR 'm'
+               MOVE TABCATEG(2) TO CATEGDESC
+           ELSE IF CATEG = 'I' OR 'i'
+               MOVE TABCATEG(3) TO CATEGDESC
+           ELSE IF CATEG = 'E' OR 'e'
+               MOVE TABCATEG(4) TO CATEGDESC
+           ELSE IF CATEG = 'S' OR 's'
+               MOVE TABCATEG(5) TO CATEGDESC
+           ELSE
+               MOVE "* CATEGORIA INVALIDA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-005.
+           DISPLAY TCATEGDESC.
       *    NEXT SENTENCE
       
        INC-006.
@@ -298,8 +549,15 @@
                MOVE "* ARO VAZIO! *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-006.
+      * ARO DEVE SER UM DOS PADROES REAIS DE ARO DE BICICLETA,
+      * CONFERIDO CONTRA A TABELA TTARO (MESMO PADRAO DE TTCATEG)
+           PERFORM VALIDA-ARO THRU VALIDA-ARO-FIM
+           IF W-AROVALIDO NOT = "S"
+               MOVE "* ARO INVALIDO (12/16/20/24/26/27/29) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-006.
       *    NEXT SENTENCE
-      
+
        INC-007.
            ACCEPT TCOR
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -309,7 +567,13 @@
                MOVE "* PREENCHA A COR DE COM 1~9 *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-007.
-           MOVE TABCOR(COR) TO CORDESC
+           MOVE COR TO COD-COR
+           READ CADCOR
+           IF ST-ERRO NOT = "00"
+               MOVE "* COR NAO CADASTRADA NA MANUT. DE CORES *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-007.
+           MOVE DSC-COR TO CORDESC
            DISPLAY TCORDESC.
       *    NEXT SENTENCE
       
@@ -412,6 +676,63 @@
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-013.
            DISPLAY TSITUACDESC.
+      *
+      *--------------------------------------------------------------
+      * FILIAL RESPONSAVEL PELO CADASTRO DA BICICLETA
+      *--------------------------------------------------------------
+      *
+       INC-014.
+           ACCEPT TCODFILIAL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-013.
+           IF CODFILIAL = 01
+               MOVE TABFILIAL(1) TO CODFILIALDESC
+           ELSE IF CODFILIAL = 02
+               MOVE TABFILIAL(2) TO CODFILIALDESC
+           ELSE
+               MOVE "* FILIAL INVALIDA (01 OU 02) *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-014.
+           DISPLAY TCODFILIALDESC.
+      *    NEXT SENTENCE
+
+      *--------------------------------------------------------------
+      * TARIFAS POR DIARIA E POR SEMANA, PARA LOCACOES LONGAS NAO
+      * PRECISAREM SER COBRADAS COMO UMA PILHA DE HORAS
+      *--------------------------------------------------------------
+      *
+       INC-015.
+           ACCEPT TVALDIA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-014.
+           IF VALDIA = ZEROS
+               MOVE "* VALOR DA DIARIA NAO PODE SER ZERO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-015.
+      *    NEXT SENTENCE
+
+       INC-016.
+           ACCEPT TVALSEMANA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-015.
+           IF VALSEMANA = ZEROS
+               MOVE "* VALOR DA SEMANA NAO PODE SER ZERO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-016.
+      *
+      *--------------------------------------------------------------
+      * CAMINHO DA FOTO DA BIKE (PARA IDENTIFICACAO APOS ROUBO) OU DA
+      * NOTA FISCAL DE COMPRA DIGITALIZADA -- CAMPO OPCIONAL
+      *--------------------------------------------------------------
+      *
+       INC-017.
+           ACCEPT TFOTOPATH
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+               GO TO INC-016.
            IF W-SEL = 1
                GO TO ALT-OPC.
       *
@@ -431,7 +752,7 @@
            ACCEPT (24, 57) W-OPCAO WITH UPDATE
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-               GO TO INC-013.
+               GO TO INC-014.
            IF W-OPCAO = "N" OR "n"
               MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -443,6 +764,12 @@
        INC-WR1.
            WRITE REGBIKE
            IF ST-ERRO = "00" OR "02"
+               IF SITUAC = 'R' OR 'r' OR 'B' OR 'b'
+                   PERFORM GRAVA-INCIDENTE THRU GRAVA-INCIDENTE-FIM
+               END-IF
+               MOVE "I" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+               PERFORM GRAVA-PRECO THRU GRAVA-PRECO-FIM
                MOVE "* DADOS GRAVADOS *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-001.
@@ -489,6 +816,8 @@
        EXC-DL1.
            DELETE CADBIKE RECORD
            IF ST-ERRO = "00"
+               MOVE "E" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                MOVE "* REGISTRO EXCLUIDO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-001.
@@ -512,6 +841,18 @@
        ALT-RW1.
            REWRITE REGBIKE
            IF ST-ERRO = "00" OR "02"
+               IF (SITUAC = 'R' OR 'r' OR 'B' OR 'b')
+                       AND W-SITUAC-ANTES NOT = 'R' AND NOT = 'r'
+                       AND W-SITUAC-ANTES NOT = 'B' AND NOT = 'b'
+                   PERFORM GRAVA-INCIDENTE THRU GRAVA-INCIDENTE-FIM
+               END-IF
+               MOVE "A" TO W-OPERAUD
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+               IF VALCOMPRA NOT = W-VALCOMPRA-ANTES
+                       OR VALHORA NOT = W-VALHORA-ANTES
+                       OR VALLOC NOT = W-VALLOC-ANTES
+                   PERFORM GRAVA-PRECO THRU GRAVA-PRECO-FIM
+               END-IF
                MOVE "* REGISTRO ALTERADO *" TO MENS
                PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO INC-001.
@@ -520,6 +861,173 @@
            GO TO ROT-FIM.
       *
       *--------------------------------------------------------------
+      * REGISTRO DA OCORRENCIA DE ROUBO/BAIXA JUNTO A CADINCID
+      *--------------------------------------------------------------
+      *
+       GRAVA-INCIDENTE.
+           DISPLAY (01, 01) ERASE
+           MOVE NUMERO TO NUM-BIKE-INCID
+           MOVE 1 TO SEQ-INCID
+           IF SITUAC = 'R' OR 'r'
+               MOVE 'R' TO TIPOINCID
+               MOVE "ROUBO     " TO TIPOINCIDDESC
+           ELSE
+               MOVE 'B' TO TIPOINCID
+               MOVE "BAIXA     " TO TIPOINCIDDESC.
+           ACCEPT DTINCID FROM DATE YYYYMMDD
+           MOVE SPACES TO BOLETIM SITUACSEGURO NUMSINISTRO
+           MOVE ZEROS TO VALINDENIZ
+           DISPLAY (03, 01)
+               "   REGISTRO DE OCORRENCIA - BIKE " NUMERO.
+           DISPLAY (05, 01) "   TIPO: " TIPOINCIDDESC.
+           DISPLAY (07, 01)
+               "   NUMERO DO BOLETIM DE OCORRENCIA: ".
+           ACCEPT (07, 39) BOLETIM WITH UPDATE.
+       GRAVA-INCIDENTE-SEGURO.
+           DISPLAY (09, 01)
+               "   SITUACAO DO SEGURO (A-ABERTO/N-NAO ACION/P-PAGO): ".
+           ACCEPT (09, 55) SITUACSEGURO WITH UPDATE
+           IF SITUACSEGURO = 'A' OR 'a'
+               MOVE 'A' TO SITUACSEGURO
+               MOVE TABSITSEGURO(1) TO SITUACSEGURODESC
+           ELSE IF SITUACSEGURO = 'N' OR 'n'
+               MOVE 'N' TO SITUACSEGURO
+               MOVE TABSITSEGURO(2) TO SITUACSEGURODESC
+           ELSE IF SITUACSEGURO = 'P' OR 'p'
+               MOVE 'P' TO SITUACSEGURO
+               MOVE TABSITSEGURO(3) TO SITUACSEGURODESC
+           ELSE
+               MOVE "* DIGITE A=ABERTO N=NAO ACION P=PAGO *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO GRAVA-INCIDENTE-SEGURO.
+           IF SITUACSEGURO NOT = 'N'
+               DISPLAY (10, 01) "   NUMERO DO SINISTRO: "
+               ACCEPT (10, 25) NUMSINISTRO WITH UPDATE.
+           IF SITUACSEGURO = 'P'
+               DISPLAY (11, 01) "   VALOR DA INDENIZACAO: "
+               ACCEPT (11, 27) VALINDENIZ WITH UPDATE.
+       GRAVA-INCIDENTE-WR.
+           WRITE REGINCID
+           IF ST-ERRO = "22"
+               ADD 1 TO SEQ-INCID
+               GO TO GRAVA-INCIDENTE-WR.
+           IF ST-ERRO NOT = "00"
+               MOVE "* ERRO AO GRAVAR OCORRENCIA *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO GRAVA-INCIDENTE-FIM.
+           MOVE "* OCORRENCIA DE ROUBO/BAIXA REGISTRADA *" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       GRAVA-INCIDENTE-FIM.
+           DISPLAY (01, 01) ERASE.
+      *
+      *--------------------------------------------------------------
+      * TRILHA DE AUDITORIA -- GRAVA O ANTES/DEPOIS DE CADA INCLUSAO,
+      * ALTERACAO OU EXCLUSAO DE BIKE NO CADAUDIT.DAT
+      *--------------------------------------------------------------
+      *
+       GRAVA-AUDITORIA.
+           ACCEPT W-DATAUDIT FROM DATE YYYYMMDD
+           ACCEPT W-HORAUDIT FROM TIME
+           MOVE W-ANOAUD  TO ANO-AUD
+           MOVE W-MESAUD  TO MES-AUD
+           MOVE W-DIAAUD  TO DIA-AUD
+           MOVE W-HRAUD   TO HR-AUD
+           MOVE W-MINAUD  TO MIN-AUD
+           MOVE W-SEGAUD  TO SEG-AUD
+           MOVE W-CENTAUD TO CENT-AUD
+           MOVE "SGB002" TO PROGAUDIT
+           MOVE W-OPERAUD TO OPERAUDIT
+           MOVE NUMERO TO CHAVEAUDIT
+           MOVE W-REGBIKE-ANTES TO REGAUDIT-ANTES
+           IF W-OPERAUD = "E"
+               MOVE SPACES TO REGAUDIT-DEPOIS
+           ELSE
+               MOVE REGBIKE TO REGAUDIT-DEPOIS.
+           WRITE REGAUDIT.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * HISTORICO DE PRECO -- GRAVA A VIGENCIA DE VALCOMPRA/VALHORA/
+      * VALLOC NO CADPRECO.DAT SEMPRE QUE ESSES VALORES SAO GRAVADOS
+      * PELA PRIMEIRA VEZ OU ALTERADOS
+      *--------------------------------------------------------------
+      *
+       GRAVA-PRECO.
+           MOVE NUMERO TO NUM-BIKE-PRECO
+           MOVE W-DATAUDIT TO DTPRECO
+           MOVE 1 TO SEQ-PRECO
+           MOVE W-HRAUD TO HR-PRECO
+           MOVE W-MINAUD TO MIN-PRECO
+           MOVE W-SEGAUD TO SEG-PRECO
+           MOVE VALCOMPRA TO VALCOMPRA-PRECO
+           MOVE VALHORA TO VALHORA-PRECO
+           MOVE VALLOC TO VALLOC-PRECO.
+       GRAVA-PRECO-WR.
+           WRITE REGPRECO
+           IF ST-ERRO = "22"
+               ADD 1 TO SEQ-PRECO
+               GO TO GRAVA-PRECO-WR.
+       GRAVA-PRECO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * CARGA INICIAL DO CADCOR.DAT NA PRIMEIRA VEZ QUE O ARQUIVO E
+      * CRIADO, COM AS MESMAS 9 CORES QUE ANTES FICAVAM FIXAS NO
+      * PROGRAMA -- A PARTIR DAI, NOVAS CORES SAO INCLUIDAS PELA
+      * MANUTENCAO DE CORES (SGB016)
+      *--------------------------------------------------------------
+      *
+       GRAVA-SEED-COR.
+           MOVE 1 TO COD-COR
+           MOVE "BRANCA  " TO DSC-COR
+           WRITE REGCOR
+           MOVE 2 TO COD-COR
+           MOVE "PRETA   " TO DSC-COR
+           WRITE REGCOR
+           MOVE 3 TO COD-COR
+           MOVE "AMARELA " TO DSC-COR
+           WRITE REGCOR
+           MOVE 4 TO COD-COR
+           MOVE "VERDE   " TO DSC-COR
+           WRITE REGCOR
+           MOVE 5 TO COD-COR
+           MOVE "VERMELHA" TO DSC-COR
+           WRITE REGCOR
+           MOVE 6 TO COD-COR
+           MOVE "AZUL    " TO DSC-COR
+           WRITE REGCOR
+           MOVE 7 TO COD-COR
+           MOVE "LARANJA " TO DSC-COR
+           WRITE REGCOR
+           MOVE 8 TO COD-COR
+           MOVE "ROSA    " TO DSC-COR
+           WRITE REGCOR
+           MOVE 9 TO COD-COR
+           MOVE "ROXA    " TO DSC-COR
+           WRITE REGCOR.
+       GRAVA-SEED-COR-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
+      * CONFERE O ARO DIGITADO CONTRA A TABELA TTARO (INC-006)
+      *--------------------------------------------------------------
+      *
+       VALIDA-ARO.
+           MOVE "N" TO W-AROVALIDO
+           MOVE 1 TO W-IDXARO.
+       VALIDA-ARO-LOOP.
+           IF W-IDXARO > 7
+               GO TO VALIDA-ARO-FIM.
+           IF ARO = TABARO(W-IDXARO)
+               MOVE "S" TO W-AROVALIDO
+               GO TO VALIDA-ARO-FIM.
+           ADD 1 TO W-IDXARO
+           GO TO VALIDA-ARO-LOOP.
+       VALIDA-ARO-FIM.
+           EXIT.
+      *
+      *--------------------------------------------------------------
       * ROTINA DE FIM
       *--------------------------------------------------------------
       *
